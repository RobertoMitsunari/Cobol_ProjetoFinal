@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP040A.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      ***********************************************
+      *    CONSULTA (SOMENTE LEITURA) DE CEP        *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+          03 SITUACAO      PIC X(01).
+             88 CEP-ATIVO         VALUE "A".
+             88 CEP-INATIVO       VALUE "I".
+          03 FILLER        PIC X(16).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-MODO        PIC X(01) VALUE SPACES.
+       01 W-ENDBUSCA    PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACONSCEP.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                          CONSULTA DE CE".
+           05  LINE 01  COLUMN 41
+               VALUE  "P".
+           05  LINE 03  COLUMN 01
+               VALUE  "PESQUISAR POR (C=CEP  E=ENDERECO) :".
+           05  TMODO
+               LINE 03  COLUMN 38  PIC X(01)
+               USING  W-MODO
+               HIGHLIGHT.
+           05  LINE 05  COLUMN 01
+               VALUE  "CEP:".
+           05  TCEP
+               LINE 05  COLUMN 06  PIC 9(08)
+               USING  CEP
+               HIGHLIGHT.
+           05  LINE 05  COLUMN 20
+               VALUE  "ENDERECO:".
+           05  TENDBUSCA
+               LINE 05  COLUMN 30  PIC X(30)
+               USING  W-ENDBUSCA
+               HIGHLIGHT.
+           05  LINE 07  COLUMN 01
+               VALUE  "CEP:".
+           05  TRCEP
+               LINE 07  COLUMN 06  PIC 9(08)
+               USING  CEP
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 01
+               VALUE  "ENDERECO:".
+           05  TRENDERECO
+               LINE 09  COLUMN 11  PIC X(30)
+               USING  ENDERECO
+               HIGHLIGHT.
+           05  LINE 11  COLUMN 01
+               VALUE  "BAIRRO:".
+           05  TRBAIRRO
+               LINE 11  COLUMN 09  PIC X(20)
+               USING  BAIRRO
+               HIGHLIGHT.
+           05  LINE 13  COLUMN 01
+               VALUE  "CIDADE:".
+           05  TRCIDADE
+               LINE 13  COLUMN 09  PIC X(20)
+               USING  CIDADE
+               HIGHLIGHT.
+           05  LINE 15  COLUMN 01
+               VALUE  "UF:".
+           05  TRUF
+               LINE 15  COLUMN 05  PIC X(02)
+               USING  UF
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       R0.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCEP NAO ENCONTRADO ***"
+                                                            TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE UF W-MODO W-ENDBUSCA
+           MOVE ZEROS TO CEP
+           DISPLAY TELACONSCEP.
+
+       R2.
+           ACCEPT TMODO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO ROT-FIM.
+           IF W-MODO NOT = "C" AND NOT = "E"
+                MOVE "DIGITE C OU E" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           IF W-MODO = "C"
+                GO TO R-CEP.
+           GO TO R-END.
+
+      *----------------------- BUSCA POR CEP ----------------------------
+
+       R-CEP.
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2.
+           IF CEP = ZEROS
+                GO TO R-CEP.
+           READ CADCEP
+           IF ST-ERRO = "23"
+                MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R-CEP.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF CEP-INATIVO
+                MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R-CEP.
+           DISPLAY TELACONSCEP
+           GO TO R-FIM.
+
+      *----------------------- BUSCA POR ENDERECO -------------------------
+
+       R-END.
+           ACCEPT TENDBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2.
+           IF W-ENDBUSCA = SPACES
+                GO TO R-END.
+           MOVE W-ENDBUSCA TO ENDERECO
+           START CADCEP KEY IS NOT LESS ENDERECO
+               INVALID KEY
+                   MOVE "*** NENHUM ENDERECO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-END.
+
+       R-END-LER.
+           READ CADCEP NEXT RECORD
+               AT END
+                   MOVE "*** FIM DA LISTA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-FIM.
+           IF CEP-INATIVO
+                GO TO R-END-LER.
+           DISPLAY TELACONSCEP.
+
+       R-END-PROX.
+           DISPLAY (23, 12) "P=PROXIMO  N=NOVA BUSCA  S=SAIR".
+           ACCEPT (23, 55) W-OPCAO.
+           IF W-OPCAO = "P" OR "p"
+                GO TO R-END-LER.
+           IF W-OPCAO = "N" OR "n"
+                GO TO R-END.
+           IF W-OPCAO = "S" OR "s"
+                GO TO R1.
+           GO TO R-END-PROX.
+
+       R-FIM.
+           DISPLAY (23, 12) "ENTER PARA NOVA CONSULTA".
+           ACCEPT (23, 55) W-OPCAO.
+           GO TO R1.
+
+       ROT-FIM.
+           CLOSE CADCEP.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 2000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
