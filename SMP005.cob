@@ -17,18 +17,92 @@
                     RECORD KEY   IS CEP
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADCEPEXT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS EXT-CEP
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CADCEP       
+       FD CADCEP
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCEP.DAT". 
+               VALUE OF FILE-ID IS "CADCEP.DAT".
        01 REGCEP.
           03 CEP        PIC 9(08).
           03 ENDERECO         PIC X(30).
           03 BAIRRO           PIC X(20).
           03 CIDADE           PIC X(20).
           03 UF           PIC X(02).
+          03 SITUACAO         PIC X(01).
+             88 CEP-ATIVO         VALUE "A".
+             88 CEP-INATIVO       VALUE "I".
+          03 DATA-CADASTRO.
+             05 DTCAD-DIA      PIC 9(02).
+             05 DTCAD-MES      PIC 9(02).
+             05 DTCAD-ANO      PIC 9(04).
+          03 DATA-ALTERACAO.
+             05 DTALT-DIA      PIC 9(02).
+             05 DTALT-MES      PIC 9(02).
+             05 DTALT-ANO      PIC 9(04).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF          PIC 9(11).
+          03 FILLER       PIC X(30).
+          03 FILLER       PIC X(08).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(11).
+          03 FILLER       PIC X(40).
+          03 PACCEP       PIC 9(08).
+          03 FILLER       PIC X(04).
+          03 FILLER       PIC X(12).
+          03 FILLER       PIC X(04).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(16).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+          03 AUD-PROGRAMA      PIC X(07).
+          03 AUD-CHAVE         PIC X(11).
+          03 AUD-OPERACAO      PIC X(01).
+          03 AUD-OPERADOR      PIC X(08).
+          03 AUD-DATA.
+             05 AUD-DIA        PIC 9(02).
+             05 AUD-MES        PIC 9(02).
+             05 AUD-ANO        PIC 9(04).
+          03 AUD-HORA.
+             05 AUD-HH         PIC 9(02).
+             05 AUD-MM         PIC 9(02).
+             05 AUD-SS         PIC 9(02).
+          03 AUD-ANTES         PIC X(150).
+          03 AUD-DEPOIS        PIC X(150).
+
+       FD CADCEPEXT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPEXT.DAT".
+       01 REGCEPEXT.
+          03 EXT-CEP           PIC 9(08).
+          03 EXT-ENDERECO      PIC X(30).
+          03 EXT-BAIRRO        PIC X(20).
+          03 EXT-CIDADE        PIC X(20).
+          03 EXT-UF            PIC X(02).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
@@ -41,6 +115,19 @@
        01 IND           PIC 9(02) VALUE ZEROS.
        01 ESTADCOMPL    PIC X(20) VALUE SPACES.
 
+       01 AUD-SNAP    PIC X(81) VALUE SPACES.
+       01 W-DATAHOJE  PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-AUDANO PIC 9(04).
+          03 W-AUDMES PIC 9(02).
+          03 W-AUDDIA PIC 9(02).
+       01 W-HORAHOJE  PIC 9(08) VALUE ZEROS.
+       01 W-HORAHOJE-R REDEFINES W-HORAHOJE.
+          03 W-AUDHH  PIC 9(02).
+          03 W-AUDMM  PIC 9(02).
+          03 W-AUDSS  PIC 9(02).
+          03 W-AUDCC  PIC 9(02).
+
 
        01 TABUFFULL.
           03 FILLER     PIC X(22) VALUE "ACACRE".
@@ -76,6 +163,9 @@
           03 TXTUFSIGLA PIC X(02) VALUE SPACES.
           03 TXTUFTEXTO PIC X(20) VALUE SPACES.
 
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELACEP.
@@ -175,7 +265,7 @@
            05  LINE 22  COLUMN 25  
                VALUE  "         TO - TOCANTINS".     
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERADOR.
 
        R0.
            OPEN I-O CADCEP
@@ -193,6 +283,20 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0A.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 GO TO R0A
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAUDIT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
 
        R1.
            MOVE SPACES TO ENDERECO BAIRRO CIDADE UF TXTUF ESTADCOMPL
@@ -213,6 +317,7 @@
            READ CADCEP
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE REGCEP TO AUD-SNAP
                 PERFORM R6A
                 DISPLAY TELACEP
                 GO TO ACE-001
@@ -224,7 +329,26 @@
            ELSE
                 NEXT SENTENCE.
 
-       R3. 
+      *--------------- CONSULTA EXTERNA DE ENDERECO POR CEP -----------
+
+       EXT-001.
+                OPEN INPUT CADCEPEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO R3.
+                MOVE CEP TO EXT-CEP
+                READ CADCEPEXT
+                IF ST-ERRO = "00"
+                   MOVE EXT-ENDERECO TO ENDERECO
+                   MOVE EXT-BAIRRO   TO BAIRRO
+                   MOVE EXT-CIDADE   TO CIDADE
+                   MOVE EXT-UF       TO UF
+                   MOVE "*** ENDERECO PREENCHIDO - CONFIRME OS DADOS"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELACEP.
+                CLOSE CADCEPEXT.
+
+       R3.
            DISPLAY TELACEP       
            ACCEPT TENDERECO
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -299,19 +423,39 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO SITUACAO
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO DTCAD-DIA  DTALT-DIA
+                MOVE W-AUDMES TO DTCAD-MES  DTALT-MES
+                MOVE W-AUDANO TO DTCAD-ANO  DTALT-ANO
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "PROGRCEP" TO AUD-PROGRAMA
+                      MOVE CEP TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE REGCEP TO AUD-DEPOIS
+                      PERFORM AUD-GRAVA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-                  
-                  GO TO ALT-RW1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.  
+                      GO TO ALT-RW1.
+                IF ST-ERRO = "99"
+                      DISPLAY (23, 12)
+                       "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                      ACCEPT (23, 57) W-OPCAO
+                      DISPLAY (23, 12) LIMPA
+                      IF W-OPCAO = "S" OR "s"
+                         GO TO INC-WR1
+                      ELSE
+                         MOVE "*** GRAVACAO CANCELADA ***" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
 
       *****************************************
@@ -319,20 +463,31 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                IF CEP-INATIVO
+                   DISPLAY (23, 12)
+                        "N=NOVO REGISTRO   A=ALTERAR   R=REATIVAR"
+                ELSE
+                   DISPLAY (23, 12)
+                        "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR".
                 ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF CEP-INATIVO
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "R" GO TO ACE-001
+                ELSE
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "E" GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
-                      GO TO R3.
-      *          
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "R"
+                         GO TO REA-OPC.
+      *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
@@ -344,15 +499,88 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-CHK.
+                OPEN INPUT CADPACI
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       EXC-CHK-LER.
+                READ CADPACI NEXT
+                IF ST-ERRO = "10"
+                   CLOSE CADPACI
+                   GO TO EXC-DL1.
+                IF ST-ERRO NOT = "00"
+                   CLOSE CADPACI
+                   MOVE "ERRO NA LEITURA ARQUIVO DE PACIENTES" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF PACCEP = CEP
+                   CLOSE CADPACI
+                   MOVE "*** CEP EM USO - EXCLUSAO BLOQUEADA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-CHK-LER.
        EXC-DL1.
-                DELETE CADCEP RECORD
+                MOVE "I" TO SITUACAO
+                REWRITE REGCEP
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO CARRO EXCLUIDO ***" TO MENS
+                   MOVE "PROGRCEP" TO AUD-PROGRAMA
+                   MOVE CEP TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCEP TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "*** EXCLUSAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       REA-OPC.
+                DISPLAY (23, 40) "REATIVAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REA-OPC.
+       REA-RW1.
+                MOVE "A" TO SITUACAO
+                REWRITE REGCEP
+                IF ST-ERRO = "00"
+                   MOVE "PROGRCEP" TO AUD-PROGRAMA
+                   MOVE CEP TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCEP TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
@@ -368,18 +596,50 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO DTALT-DIA
+                MOVE W-AUDMES TO DTALT-MES
+                MOVE W-AUDANO TO DTALT-ANO
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "PROGRCEP" TO AUD-PROGRAMA
+                   MOVE CEP TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCEP TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** ALTERACAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
-
+      *
+       AUD-GRAVA.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORAHOJE FROM TIME
+                MOVE W-AUDDIA TO AUD-DIA
+                MOVE W-AUDMES TO AUD-MES
+                MOVE W-AUDANO TO AUD-ANO
+                MOVE W-AUDHH  TO AUD-HH
+                MOVE W-AUDMM  TO AUD-MM
+                MOVE W-AUDSS  TO AUD-SS
+                MOVE LK-OPERADOR TO AUD-OPERADOR
+                WRITE REGAUDIT.
 
        ROT-FIM.
-           CLOSE CADCEP.
+           CLOSE CADCEP CADAUDIT.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
