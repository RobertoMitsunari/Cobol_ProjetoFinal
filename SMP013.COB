@@ -0,0 +1,428 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP013.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      ******************************************
+      *  MANUTENCAO DO CADASTRO DE PLANOS      *
+      ******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLN-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PLN-DESCR WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLN-CODIGO        PIC 9(02).
+          03 PLN-DESCR         PIC X(30).
+          03 PLN-INTERNACAO    PIC X(01).
+             88 PLN-INTERNACAO-SIM   VALUE "S".
+             88 PLN-INTERNACAO-NAO   VALUE "N".
+          03 PLN-AMBULATORIAL  PIC X(01).
+             88 PLN-AMBULATORIAL-SIM VALUE "S".
+             88 PLN-AMBULATORIAL-NAO VALUE "N".
+          03 PLN-URGENCIA      PIC X(01).
+             88 PLN-URGENCIA-SIM     VALUE "S".
+             88 PLN-URGENCIA-NAO     VALUE "N".
+          03 PLN-VALORCONS.
+             05 PLN-VCONS-RS   PIC 9(06).
+             05 PLN-VCONS-CT   PIC 9(02).
+          03 PLN-VALORREEMB.
+             05 PLN-VREEMB-RS  PIC 9(06).
+             05 PLN-VREEMB-CT  PIC 9(02).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 CONV-SITUACAO PIC X(01).
+             88 CONV-ATIVO       VALUE "A".
+             88 CONV-INATIVO     VALUE "I".
+          03 FILLER       PIC X(16).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  PLANOTELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "-----------------------------CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " PLANOS---------------------------------".
+           05  LINE 05  COLUMN 01
+               VALUE  "     Codigo Do Plano:".
+           05  LINE 07  COLUMN 01
+               VALUE  "     Descricao:".
+           05  LINE 09  COLUMN 01
+               VALUE  "     Cobre Internacao    (S/N):".
+           05  LINE 10  COLUMN 01
+               VALUE  "     Cobre Ambulatorial  (S/N):".
+           05  LINE 11  COLUMN 01
+               VALUE  "     Cobre Urgencia      (S/N):".
+           05  LINE 13  COLUMN 01
+               VALUE  "     Valor Consulta      (R$):".
+           05  LINE 13  COLUMN 38
+               VALUE  ",".
+           05  LINE 15  COLUMN 01
+               VALUE  "     Valor Reembolso Conv(R$):".
+           05  LINE 15  COLUMN 38
+               VALUE  ",".
+
+           05  TCOD
+               LINE 05  COLUMN 24  PIC 9(02)
+               USING  PLN-CODIGO
+               HIGHLIGHT.
+           05  TDESC
+               LINE 07  COLUMN 17  PIC X(30)
+               USING  PLN-DESCR
+               HIGHLIGHT.
+           05  TINTERNACAO
+               LINE 09  COLUMN 34  PIC X(01)
+               USING  PLN-INTERNACAO
+               HIGHLIGHT.
+           05  TAMBULATORIAL
+               LINE 10  COLUMN 34  PIC X(01)
+               USING  PLN-AMBULATORIAL
+               HIGHLIGHT.
+           05  TURGENCIA
+               LINE 11  COLUMN 34  PIC X(01)
+               USING  PLN-URGENCIA
+               HIGHLIGHT.
+           05  TVCONSRS
+               LINE 13  COLUMN 32  PIC 9(06)
+               USING  PLN-VCONS-RS
+               HIGHLIGHT.
+           05  TVCONSCT
+               LINE 13  COLUMN 39  PIC 9(02)
+               USING  PLN-VCONS-CT
+               HIGHLIGHT.
+           05  TVREEMBRS
+               LINE 15  COLUMN 32  PIC 9(06)
+               USING  PLN-VREEMB-RS
+               HIGHLIGHT.
+           05  TVREEMBCT
+               LINE 15  COLUMN 39  PIC 9(02)
+               USING  PLN-VREEMB-CT
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+
+       R0.
+           OPEN I-O CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPLANO
+                 CLOSE CADPLANO
+                 MOVE "*** ARQUIVO CADPLANO FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+
+       R1.
+           MOVE SPACES TO PLN-DESCR
+           MOVE ZEROS TO PLN-CODIGO
+           MOVE SPACES TO PLN-INTERNACAO PLN-AMBULATORIAL PLN-URGENCIA
+           MOVE ZEROS TO PLN-VCONS-RS PLN-VCONS-CT
+           MOVE ZEROS TO PLN-VREEMB-RS PLN-VREEMB-CT
+           DISPLAY PLANOTELA.
+
+       R2.
+
+           MOVE ZEROS TO PLN-CODIGO
+
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF PLN-CODIGO = ZEROS
+                MOVE "CODIGO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+
+      *---------------VERIFICA SE JÁ EXISTE NO ARQUIVO-----------------*
+
+       LER-CADPLANO.
+           READ CADPLANO
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY PLANOTELA
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPLANO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+      *----------------------------------------------------------------*
+
+       R3.
+           MOVE SPACES TO PLN-DESCR
+
+           ACCEPT TDESC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF PLN-DESCR = SPACES
+              MOVE "DIGITE A DESCRICAO DO PLANO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT TINTERNACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           IF PLN-INTERNACAO NOT = "S" AND NOT = "N"
+              MOVE "*DIGITE S=COBRE  e  N=NAO COBRE*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           ACCEPT TAMBULATORIAL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+           IF PLN-AMBULATORIAL NOT = "S" AND NOT = "N"
+              MOVE "*DIGITE S=COBRE  e  N=NAO COBRE*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
+           ACCEPT TURGENCIA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+
+           IF PLN-URGENCIA NOT = "S" AND NOT = "N"
+              MOVE "*DIGITE S=COBRE  e  N=NAO COBRE*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+
+       R7.
+           ACCEPT TVCONSRS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+
+       R7A.
+           ACCEPT TVCONSCT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+
+       R8.
+           ACCEPT TVREEMBRS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7A.
+
+       R8A.
+           ACCEPT TVREEMBCT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8.
+
+           IF PLN-VALORREEMB > PLN-VALORCONS
+              MOVE "*** REEMBOLSO NAO PODE SUPERAR O VALOR DA CONSULTA"
+                                                               TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R8A.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPLANO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-CHK.
+                OPEN INPUT CADCONV
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       EXC-CHK-LER.
+                READ CADCONV NEXT
+                IF ST-ERRO = "10"
+                   CLOSE CADCONV
+                   GO TO EXC-DL1.
+                IF ST-ERRO NOT = "00"
+                   CLOSE CADCONV
+                   MOVE "ERRO NA LEITURA ARQUIVO DE CONVENIOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF PLANO = PLN-CODIGO
+                   CLOSE CADCONV
+                   MOVE "*** PLANO EM USO - EXCLUSAO BLOQUEADA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-CHK-LER.
+       EXC-DL1.
+                DELETE CADPLANO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R8A.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPLANO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADPLANO.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
