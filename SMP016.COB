@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP016.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      ***********************************************
+      *    CONSULTA (SOMENTE LEITURA) DE FICHA DO   *
+      *    PACIENTE - DADOS + CONVENIO + ENDERECO   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CNOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLN-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PLN-DESCR WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 SITUACAO       PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+          03 FILLER        PIC X(01).
+          03 FILLER        PIC X(16).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(16).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLN-CODIGO        PIC 9(02).
+          03 PLN-DESCR         PIC X(30).
+          03 PLN-INTERNACAO    PIC X(01).
+             88 PLN-INTERNACAO-SIM   VALUE "S".
+             88 PLN-INTERNACAO-NAO   VALUE "N".
+          03 PLN-AMBULATORIAL  PIC X(01).
+             88 PLN-AMBULATORIAL-SIM VALUE "S".
+             88 PLN-AMBULATORIAL-NAO VALUE "N".
+          03 PLN-URGENCIA      PIC X(01).
+             88 PLN-URGENCIA-SIM     VALUE "S".
+             88 PLN-URGENCIA-NAO     VALUE "N".
+          03 PLN-VALORCONS.
+             05 PLN-VCONS-RS   PIC 9(06).
+             05 PLN-VCONS-CT   PIC 9(02).
+          03 PLN-VALORREEMB.
+             05 PLN-VREEMB-RS  PIC 9(06).
+             05 PLN-VREEMB-CT  PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 CONVTXT       PIC X(30) VALUE SPACES.
+       01 PLANOTXT      PIC X(30) VALUE SPACES.
+       01 ENDERECOTXT   PIC X(30) VALUE SPACES.
+       01 BAIRROTXT     PIC X(20) VALUE SPACES.
+       01 CIDADETXT     PIC X(20) VALUE SPACES.
+       01 UFTXT         PIC X(02) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFICHA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                         FICHA CONSOLIDA".
+           05  LINE 01  COLUMN 41
+               VALUE  "DA DO PACIENTE".
+           05  LINE 03  COLUMN 01
+               VALUE  "CPF:".
+           05  TCPF
+               LINE 03  COLUMN 06  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  LINE 05  COLUMN 01
+               VALUE  "NOME:".
+           05  TNOME
+               LINE 05  COLUMN 07  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  LINE 07  COLUMN 01
+               VALUE  "NASCIMENTO:   -  -".
+           05  TDIA
+               LINE 07  COLUMN 13  PIC 9(02)
+               USING  DIA
+               HIGHLIGHT.
+           05  TMES
+               LINE 07  COLUMN 16  PIC 9(02)
+               USING  MES
+               HIGHLIGHT.
+           05  TANO
+               LINE 07  COLUMN 19  PIC 9(04)
+               USING  ANO
+               HIGHLIGHT.
+           05  LINE 07  COLUMN 30
+               VALUE  "SEXO:".
+           05  TSEXO
+               LINE 07  COLUMN 36  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 01
+               VALUE  "TELEFONE:  -".
+           05  TDDD
+               LINE 09  COLUMN 11  PIC 9(02)
+               USING  DDD
+               HIGHLIGHT.
+           05  TNUM
+               LINE 09  COLUMN 14  PIC 9(09)
+               USING  NUM
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 30
+               VALUE  "EMAIL:".
+           05  TEMAIL
+               LINE 09  COLUMN 37  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  LINE 11  COLUMN 01
+               VALUE  "ENDERECO:".
+           05  TENDERECO
+               LINE 11  COLUMN 11  PIC X(30)
+               USING  ENDERECOTXT
+               HIGHLIGHT.
+           05  LINE 12  COLUMN 01
+               VALUE  "NUMERO:".
+           05  TNUMLOGRA
+               LINE 12  COLUMN 09  PIC 9(04)
+               USING  NUMLOGRA
+               HIGHLIGHT.
+           05  LINE 12  COLUMN 18
+               VALUE  "COMPLEMENTO:".
+           05  TCOMLOGRA
+               LINE 12  COLUMN 31  PIC X(12)
+               USING  COMLOGRA
+               HIGHLIGHT.
+           05  LINE 13  COLUMN 01
+               VALUE  "BAIRRO:".
+           05  TBAIRRO
+               LINE 13  COLUMN 09  PIC X(20)
+               USING  BAIRROTXT
+               HIGHLIGHT.
+           05  LINE 14  COLUMN 01
+               VALUE  "CIDADE:".
+           05  TCIDADE
+               LINE 14  COLUMN 09  PIC X(20)
+               USING  CIDADETXT
+               HIGHLIGHT.
+           05  LINE 14  COLUMN 32
+               VALUE  "UF:".
+           05  TUF
+               LINE 14  COLUMN 36  PIC X(02)
+               USING  UFTXT
+               HIGHLIGHT.
+           05  LINE 16  COLUMN 01
+               VALUE  "CONVENIO:".
+           05  TCONV
+               LINE 16  COLUMN 11  PIC X(30)
+               USING  CONVTXT
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 01
+               VALUE  "PLANO:".
+           05  TPLANO
+               LINE 18  COLUMN 08  PIC X(30)
+               USING  PLANOTXT
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       R0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE PACIENTES NAO ENCONTRADO ***"
+                                                            TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "30"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "30"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "30"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       R1.
+           MOVE SPACES TO NOME SEXO GENERO EMAIL
+           MOVE SPACES TO COMLOGRA
+           MOVE SPACES TO CONVTXT PLANOTXT
+           MOVE SPACES TO ENDERECOTXT BAIRROTXT CIDADETXT UFTXT
+           MOVE ZEROS TO CPF DIA MES ANO DDD NUM
+           MOVE ZEROS TO CEPPACI NUMLOGRA CONVENIO
+           DISPLAY TELAFICHA.
+
+       R2.
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO ROT-FIM.
+           IF CPF = ZEROS
+                GO TO R2.
+           READ CADPACI
+           IF ST-ERRO = "23"
+                MOVE "*** PACIENTE NAO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO DE PACIENTES" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF PAC-INATIVO
+                MOVE "*** PACIENTE NAO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+
+       R3.
+           MOVE SPACES TO ENDERECOTXT BAIRROTXT CIDADETXT UFTXT
+           MOVE CEPPACI TO CEP
+           READ CADCEP
+           IF ST-ERRO = "00"
+                MOVE ENDERECO TO ENDERECOTXT
+                MOVE BAIRRO   TO BAIRROTXT
+                MOVE CIDADE   TO CIDADETXT
+                MOVE UF       TO UFTXT.
+
+       R4.
+           MOVE SPACES TO CONVTXT PLANOTXT
+           MOVE CONVENIO TO CODIGO
+           READ CADCONV
+           IF ST-ERRO = "00"
+                MOVE CNOME TO CONVTXT
+                MOVE PLANO TO PLN-CODIGO
+                READ CADPLANO
+                IF ST-ERRO = "00"
+                     MOVE PLN-DESCR TO PLANOTXT.
+
+       R5.
+           DISPLAY TELAFICHA
+           GO TO R-FIM.
+
+       R-FIM.
+           DISPLAY (23, 12) "ENTER PARA NOVA CONSULTA".
+           ACCEPT (23, 55) W-OPCAO.
+           GO TO R1.
+
+       ROT-FIM.
+           CLOSE CADPACI CADCEP CADCONV CADPLANO.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 2000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
