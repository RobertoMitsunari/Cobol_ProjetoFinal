@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP015.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      ******************************************
+      *  MANUTENCAO DO CADASTRO DE USUARIOS    *
+      ******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADUSER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS USR-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUSER.DAT".
+       01 REGUSER.
+          03 USR-CODIGO        PIC X(08).
+          03 USR-SENHA         PIC X(08).
+          03 USR-NOME          PIC X(30).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  USRTELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "-----------------------------CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " USUARIOS--------------------------------".
+           05  LINE 05  COLUMN 01
+               VALUE  "     Codigo Do Usuario:".
+           05  LINE 07  COLUMN 01
+               VALUE  "     Senha:".
+           05  LINE 09  COLUMN 01
+               VALUE  "     Nome:".
+
+           05  TCOD
+               LINE 05  COLUMN 26  PIC X(08)
+               USING  USR-CODIGO
+               HIGHLIGHT.
+           05  TSENHA
+               LINE 07  COLUMN 14  PIC X(08)
+               USING  USR-SENHA
+               SECURE
+               HIGHLIGHT.
+           05  TNOME
+               LINE 09  COLUMN 12  PIC X(30)
+               USING  USR-NOME
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+
+       R0.
+           OPEN I-O CADUSER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADUSER
+                 CLOSE CADUSER
+                 MOVE "*** ARQUIVO CADUSER FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUSER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+
+       R1.
+           MOVE SPACES TO USR-CODIGO
+           MOVE SPACES TO USR-SENHA
+           MOVE SPACES TO USR-NOME
+           DISPLAY USRTELA.
+
+       R2.
+
+           MOVE SPACES TO USR-CODIGO
+
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF USR-CODIGO = SPACES
+                MOVE "CODIGO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+
+      *---------------VERIFICA SE JÁ EXISTE NO ARQUIVO-----------------*
+
+       LER-CADUSER.
+           READ CADUSER
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY USRTELA
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADUSER" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+      *----------------------------------------------------------------*
+
+       R3.
+           MOVE SPACES TO USR-SENHA
+
+           ACCEPT TSENHA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF USR-SENHA = SPACES
+              MOVE "DIGITE A SENHA DO USUARIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           MOVE SPACES TO USR-NOME
+
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           IF USR-NOME = SPACES
+              MOVE "DIGITE O NOME DO USUARIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGUSER
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                      GO TO ALT-RW1.
+                IF ST-ERRO = "99"
+                      DISPLAY (23, 12)
+                       "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                      ACCEPT (23, 57) W-OPCAO
+                      DISPLAY (23, 12) LIMPA
+                      IF W-OPCAO = "S" OR "s"
+                         GO TO INC-WR1
+                      ELSE
+                         MOVE "*** GRAVACAO CANCELADA ***" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADUSER RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "*** EXCLUSAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGUSER
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** ALTERACAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADUSER.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    99 = REGISTRO EM USO POR OUTRO OPERADOR
