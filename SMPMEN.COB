@@ -9,9 +9,23 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADUSER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS USR-CODIGO
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
-      *
+       FILE SECTION.
+       FD CADUSER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUSER.DAT".
+       01 REGUSER.
+          03 USR-CODIGO        PIC X(08).
+          03 USR-SENHA         PIC X(08).
+          03 USR-NOME          PIC X(30).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
@@ -20,6 +34,9 @@
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(50) VALUE SPACES.
        01 W-PROGR      PIC X(07) VALUE SPACES.
+       01 W-SENHA      PIC X(08) VALUE SPACES.
+       01 W-OPERADOR   PIC X(08) VALUE SPACES.
+       01 W-TENT       PIC 9(01) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01 TAB-PROGR-R.
@@ -32,12 +49,25 @@
            03 FILLER PIC X(07) VALUE "SMP040A".
            03 FILLER PIC X(07) VALUE "CONSMED".
            03 FILLER PIC X(07) VALUE "SMP009".
-           03 FILLER PIC X(07) VALUE "SMP010".
            03 FILLER PIC X(07) VALUE "SMP011".
+           03 FILLER PIC X(07) VALUE "SMP010".
+           03 FILLER PIC X(07) VALUE "SMP012".
+           03 FILLER PIC X(07) VALUE "SMP013".
+           03 FILLER PIC X(07) VALUE "SMP014".
+           03 FILLER PIC X(07) VALUE "SMP015".
+           03 FILLER PIC X(07) VALUE "SMP016".
+           03 FILLER PIC X(07) VALUE "SMP017".
+           03 FILLER PIC X(07) VALUE "SMP018".
+           03 FILLER PIC X(07) VALUE "SMP019".
+           03 FILLER PIC X(07) VALUE "SMP020".
+           03 FILLER PIC X(07) VALUE "SMP021".
+           03 FILLER PIC X(07) VALUE "SMP022".
+           03 FILLER PIC X(07) VALUE "SMP023".
+           03 FILLER PIC X(07) VALUE "SMP024".
 
       *
        01 TAB-PROGR   REDEFINES TAB-PROGR-R.
-          03 TAB-PROG  PIC X(07) OCCURS 10 TIMES.
+          03 TAB-PROG  PIC X(07) OCCURS 24 TIMES.
       **********************
       *
       ******************
@@ -45,6 +75,25 @@
       ******************
       *
        SCREEN SECTION.
+       01  SMTLOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          IDENTIFICACAO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DO OPERADOR".
+           05  LINE 08  COLUMN 20
+               VALUE  "USUARIO:".
+           05  LINE 10  COLUMN 20
+               VALUE  "SENHA:".
+           05  TUSERID
+               LINE 08  COLUMN 29  PIC X(08)
+               USING  USR-CODIGO
+               HIGHLIGHT.
+           05  TSENHA
+               LINE 10  COLUMN 27  PIC X(08)
+               USING  W-SENHA
+               SECURE
+               HIGHLIGHT.
        01  SMTMEN.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
@@ -91,13 +140,65 @@
                VALUE  "                         10 - Relatorio ".
            05  LINE 14  COLUMN 41 
                VALUE  "De Medico".
-           05  LINE 15  COLUMN 01 
+           05  LINE 15  COLUMN 01
                VALUE  "                         11 - Relatorio ".
-           05  LINE 15  COLUMN 41 
+           05  LINE 15  COLUMN 41
                VALUE  "De Doenca".
-           05  LINE 20  COLUMN 01 
+           05  LINE 16  COLUMN 01
+               VALUE  "                         12 - Cadastro D".
+           05  LINE 16  COLUMN 41
+               VALUE  "e Especialidades".
+           05  LINE 17  COLUMN 01
+               VALUE  "                         13 - Cadastro D".
+           05  LINE 17  COLUMN 41
+               VALUE  "e Planos".
+           05  LINE 18  COLUMN 01
+               VALUE  "                         14 - Estatistic".
+           05  LINE 18  COLUMN 41
+               VALUE  "a De Pacientes".
+           05  LINE 19  COLUMN 01
+               VALUE  "                         15 - Cadastro D".
+           05  LINE 19  COLUMN 41
+               VALUE  "e Usuarios".
+           05  LINE 21  COLUMN 01
+               VALUE  "                         16 - Ficha Con".
+           05  LINE 21  COLUMN 41
+               VALUE  "solidada Do Paciente".
+           05  LINE 22  COLUMN 01
+               VALUE  "                         17 - Faturame".
+           05  LINE 22  COLUMN 41
+               VALUE  "nto / Glosa De Convenios".
+           05  LINE 24  COLUMN 01
+               VALUE  "                         18 - Cadastro D".
+           05  LINE 24  COLUMN 41
+               VALUE  "e Genero".
+           05  LINE 25  COLUMN 01
+               VALUE  "                         19 - Exporta".
+           05  LINE 25  COLUMN 41
+               VALUE  "cao Anonimizada De Pacientes".
+           05  LINE 26  COLUMN 01
+               VALUE  "                         20 - Pacient".
+           05  LINE 26  COLUMN 41
+               VALUE  "es Por Convenio".
+           05  LINE 27  COLUMN 01
+               VALUE  "                         21 - Aniversa".
+           05  LINE 27  COLUMN 41
+               VALUE  "riantes E Retorno De Pacientes".
+           05  LINE 28  COLUMN 01
+               VALUE  "                         22 - Carta D".
+           05  LINE 28  COLUMN 41
+               VALUE  "e Encaminhamento Medico".
+           05  LINE 29  COLUMN 01
+               VALUE  "                         23 - Job Not".
+           05  LINE 29  COLUMN 41
+               VALUE  "urno De Relatorios".
+           05  LINE 30  COLUMN 01
+               VALUE  "                         24 - Tendenc".
+           05  LINE 30  COLUMN 41
+               VALUE  "ia De Novos Cadastros".
+           05  LINE 20  COLUMN 01
                VALUE  "                             OPCAO :".
-           05  LINE 20  COLUMN 41 
+           05  LINE 20  COLUMN 41
                VALUE  " ( 00 - ENCERRA )".
            05  LINE 23  COLUMN 01 
                VALUE  " MENSAGEM :".
@@ -108,6 +209,47 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           OPEN I-O CADUSER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADUSER
+                 MOVE "ADMIN"                  TO USR-CODIGO
+                 MOVE "ADMIN"                  TO USR-SENHA
+                 MOVE "ADMINISTRADOR DO SISTEMA" TO USR-NOME
+                 WRITE REGUSER
+                 CLOSE CADUSER
+                 OPEN I-O CADUSER
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUSER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM1.
+           MOVE ZEROS TO W-TENT.
+
+      ****************************
+      * ROTINA DE IDENTIFICACAO  *
+      ****************************
+      *
+       LOGIN-001.
+           MOVE SPACES TO USR-CODIGO
+           MOVE SPACES TO W-SENHA
+           DISPLAY SMTLOGIN.
+           ACCEPT TUSERID.
+           ACCEPT TSENHA.
+           IF USR-CODIGO = SPACES
+                 CLOSE CADUSER
+                 GO TO ROT-FIM1.
+           READ CADUSER
+           IF ST-ERRO = "00" AND W-SENHA = USR-SENHA
+                 MOVE USR-CODIGO TO W-OPERADOR
+                 CLOSE CADUSER
+                 GO TO NIVEL1.
+           ADD 1 TO W-TENT
+           MOVE "*** USUARIO OU SENHA INVALIDOS ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           IF W-TENT > 2
+                 CLOSE CADUSER
+                 GO TO ROT-FIM1.
+           GO TO LOGIN-001.
 
       ****************************
       * ROTINA DE SELECAO NIVEL1 *
@@ -115,11 +257,11 @@
       *
        NIVEL1.
            DISPLAY SMTMEN.
-           
+
            ACCEPT T-OPCAO.
            IF W-OPCAO = 00
                       GO TO ROT-FIM.
-           IF W-OPCAO > 11
+           IF W-OPCAO > 24
                  MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO NIVEL1.
@@ -130,7 +272,7 @@
                  GO TO NIVEL1.
       *
        ROT-EXEC.
-           CALL W-PROGR ON OVERFLOW
+           CALL W-PROGR USING W-OPERADOR ON OVERFLOW
               MOVE "* ERRO NA CHAMADA DO PROGRAMA SELECIONADO *" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO ROT-EXEC1.
@@ -155,13 +297,13 @@
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-           DISPLAY (23 12) MENS.
+           DISPLAY (23, 12) MENS.
        ROT-MENS2.
            ADD 1 TO W-CONT
            IF W-CONT < 3000
               GO TO ROT-MENS2
            ELSE
-              DISPLAY (23 12) LIMPA.
+              DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
       *
       *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
