@@ -18,6 +18,23 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLN-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PLN-DESCR WITH DUPLICATES.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -29,6 +46,76 @@
           03 CODIGO       PIC 9(04).
           03 NOME         PIC X(30).
           03 PLANO        PIC 9(02).
+          03 SITUACAO     PIC X(01).
+             88 CONV-ATIVO       VALUE "A".
+             88 CONV-INATIVO     VALUE "I".
+          03 CONV-DATACAD.
+             05 CONV-DTCADDIA   PIC 9(02).
+             05 CONV-DTCADMES   PIC 9(02).
+             05 CONV-DTCADANO   PIC 9(04).
+          03 CONV-DATAALT.
+             05 CONV-DTALTDIA   PIC 9(02).
+             05 CONV-DTALTMES   PIC 9(02).
+             05 CONV-DTALTANO   PIC 9(04).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF          PIC 9(11).
+          03 FILLER       PIC X(30).
+          03 FILLER       PIC X(08).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(11).
+          03 FILLER       PIC X(40).
+          03 FILLER       PIC X(08).
+          03 FILLER       PIC X(04).
+          03 FILLER       PIC X(12).
+          03 PACCONV      PIC 9(04).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(16).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLN-CODIGO        PIC 9(02).
+          03 PLN-DESCR         PIC X(30).
+          03 PLN-INTERNACAO    PIC X(01).
+             88 PLN-INTERNACAO-SIM   VALUE "S".
+             88 PLN-INTERNACAO-NAO   VALUE "N".
+          03 PLN-AMBULATORIAL  PIC X(01).
+             88 PLN-AMBULATORIAL-SIM VALUE "S".
+             88 PLN-AMBULATORIAL-NAO VALUE "N".
+          03 PLN-URGENCIA      PIC X(01).
+             88 PLN-URGENCIA-SIM     VALUE "S".
+             88 PLN-URGENCIA-NAO     VALUE "N".
+          03 PLN-VALORCONS.
+             05 PLN-VCONS-RS   PIC 9(06).
+             05 PLN-VCONS-CT   PIC 9(02).
+          03 PLN-VALORREEMB.
+             05 PLN-VREEMB-RS  PIC 9(06).
+             05 PLN-VREEMB-CT  PIC 9(02).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+          03 AUD-PROGRAMA      PIC X(07).
+          03 AUD-CHAVE         PIC X(11).
+          03 AUD-OPERACAO      PIC X(01).
+          03 AUD-OPERADOR      PIC X(08).
+          03 AUD-DATA.
+             05 AUD-DIA        PIC 9(02).
+             05 AUD-MES        PIC 9(02).
+             05 AUD-ANO        PIC 9(04).
+          03 AUD-HORA.
+             05 AUD-HH         PIC 9(02).
+             05 AUD-MM         PIC 9(02).
+             05 AUD-SS         PIC 9(02).
+          03 AUD-ANTES         PIC X(150).
+          03 AUD-DEPOIS        PIC X(150).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -43,25 +130,23 @@
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
 
-       01 TABCONVX.
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA INTERNACIONACAO".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO REGINAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL OURO".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL PLATINIUM".
-
-       01 TABCONV REDEFINES TABCONVX.
-          03 TBCONV   PIC X(30) OCCURS 12 TIMES.
-
        01 PLANOTXT    PIC X(30) VALUE SPACES.
+       01 AUD-SNAP      PIC X(37) VALUE SPACES.
+       01 W-DATAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-AUDANO   PIC 9(04).
+          03 W-AUDMES   PIC 9(02).
+          03 W-AUDDIA   PIC 9(02).
+       01 W-HORAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-HORAHOJE-R REDEFINES W-HORAHOJE.
+          03 W-AUDHH    PIC 9(02).
+          03 W-AUDMM    PIC 9(02).
+          03 W-AUDSS    PIC 9(02).
+          03 W-AUDCC    PIC 9(02).
 
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
    
@@ -94,38 +179,8 @@
                USING  PLANOTXT
                HIGHLIGHT.
 
-       01  SMP003TELA.
-           05  LINE 13  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 13  COLUMN 41 
-               VALUE  "----------------------------------------".
-           05  LINE 15  COLUMN 01 
-               VALUE  "   1 - ENFERMARIA REGIONAL".
-           05  LINE 15  COLUMN 41 
-               VALUE  "       7 - EMERGENCIA REGIONAL".
-           05  LINE 16  COLUMN 01 
-               VALUE  "   2 - ENFERMARIA NACIONAL".
-           05  LINE 16  COLUMN 41 
-               VALUE  "       8 - EMERGENCIA NACIONAL".
-           05  LINE 17  COLUMN 01 
-               VALUE  "   3 - ENFERMARIA INTERNACIONACAO".
-           05  LINE 17  COLUMN 41 
-               VALUE  "       9 - EMERGENCIA INTERNACIONAL".
-           05  LINE 18  COLUMN 01 
-               VALUE  "   4 - APTO PADRAO REGIONAL".
-           05  LINE 18  COLUMN 41 
-               VALUE  "      10 - PLANO GLOBAL".
-           05  LINE 19  COLUMN 01 
-               VALUE  "   5 - APTO PADRAO NACIONAL".
-           05  LINE 19  COLUMN 41 
-               VALUE  "      11 - PLANO GLOBAL OURO".
-           05  LINE 20  COLUMN 01 
-               VALUE  "   6 - APTO PADRAO INTERNACIONAL".
-           05  LINE 20  COLUMN 41 
-               VALUE  "      12 - PLANO GLOBAL PLATINIUM".
-         
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERADOR.
        
        R0.
            OPEN I-O CADCONV
@@ -142,9 +197,36 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPLANO NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 GO TO R0B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAUDIT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
-
-       R1.    
+       R1.
            MOVE SPACES TO NOME PLANOTXT
            MOVE ZEROS TO CODIGO PLANO
            DISPLAY TELACONV.
@@ -167,6 +249,7 @@
            READ CADCONV
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE REGCONV TO AUD-SNAP
                 PERFORM R5
                 DISPLAY TELACONV
                 GO TO ACE-001
@@ -195,23 +278,26 @@
        R4.
            MOVE ZEROS TO PLANO
            MOVE SPACES TO PLANOTXT
-           DISPLAY SMP003TELA.
-           
+
            ACCEPT TPLANO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R3. 
+                   GO TO R3.
 
            IF PLANO = ZEROS
               MOVE "DIGITE UM PLANO VALIDO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R4.    
+              GO TO R4.
 
        R5.
-           IF PLANO < 13
-              MOVE TBCONV(PLANO) TO PLANOTXT
+           MOVE PLANO TO PLN-CODIGO
+           READ CADPLANO
+           IF ST-ERRO = "00"
+              MOVE PLN-DESCR TO PLANOTXT
               DISPLAY TPLANOTXT
            ELSE
+              MOVE "*** PLANO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R4.
    
 
@@ -230,19 +316,39 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO SITUACAO
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO CONV-DTCADDIA  CONV-DTALTDIA
+                MOVE W-AUDMES TO CONV-DTCADMES  CONV-DTALTMES
+                MOVE W-AUDANO TO CONV-DTCADANO  CONV-DTALTANO
                 WRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "SMP003" TO AUD-PROGRAMA
+                      MOVE CODIGO TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE REGCONV TO AUD-DEPOIS
+                      PERFORM AUD-GRAVA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-                  
-                  GO TO ALT-RW1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.  
+                      GO TO ALT-RW1.
+                IF ST-ERRO = "99"
+                      DISPLAY (23, 12)
+                       "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                      ACCEPT (23, 57) W-OPCAO
+                      DISPLAY (23, 12) LIMPA
+                      IF W-OPCAO = "S" OR "s"
+                         GO TO INC-WR1
+                      ELSE
+                         MOVE "*** GRAVACAO CANCELADA ***" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
 
       *****************************************
@@ -250,24 +356,35 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                IF CONV-INATIVO
+                   DISPLAY (23, 12)
+                        "N=NOVO REGISTRO   A=ALTERAR   R=REATIVAR"
+                ELSE
+                   DISPLAY (23, 12)
+                        "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR".
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01
                    GO TO R1.
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF CONV-INATIVO
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "R" GO TO ACE-001
+                ELSE
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "E" GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
                       GO TO R3
                    ELSE
-                      GO TO EXC-OPC.
+                      IF W-OPCAO = "R"
+                         GO TO REA-OPC
+                      ELSE
+                         GO TO EXC-OPC.
       *          
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -280,15 +397,88 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-CHK.
+                OPEN INPUT CADPACI
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       EXC-CHK-LER.
+                READ CADPACI NEXT
+                IF ST-ERRO = "10"
+                   CLOSE CADPACI
+                   GO TO EXC-DL1.
+                IF ST-ERRO NOT = "00"
+                   CLOSE CADPACI
+                   MOVE "ERRO NA LEITURA ARQUIVO DE PACIENTES" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF PACCONV = CODIGO
+                   CLOSE CADPACI
+                   MOVE "*** CONVENIO EM USO - EXCLUSAO BLOQUEADA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-CHK-LER.
        EXC-DL1.
-                DELETE CADCONV RECORD
+                MOVE "I" TO SITUACAO
+                REWRITE REGCONV
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO CARRO EXCLUIDO ***" TO MENS
+                   MOVE "SMP003" TO AUD-PROGRAMA
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCONV TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "*** EXCLUSAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       REA-OPC.
+                DISPLAY (23, 40) "REATIVAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REA-OPC.
+       REA-RW1.
+                MOVE "A" TO SITUACAO
+                REWRITE REGCONV
+                IF ST-ERRO = "00"
+                   MOVE "SMP003" TO AUD-PROGRAMA
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCONV TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
@@ -304,17 +494,50 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO CONV-DTALTDIA
+                MOVE W-AUDMES TO CONV-DTALTMES
+                MOVE W-AUDANO TO CONV-DTALTANO
                 REWRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "SMP003" TO AUD-PROGRAMA
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCONV TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** ALTERACAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       AUD-GRAVA.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORAHOJE FROM TIME
+                MOVE W-AUDDIA TO AUD-DIA
+                MOVE W-AUDMES TO AUD-MES
+                MOVE W-AUDANO TO AUD-ANO
+                MOVE W-AUDHH  TO AUD-HH
+                MOVE W-AUDMM  TO AUD-MM
+                MOVE W-AUDSS  TO AUD-SS
+                MOVE LK-OPERADOR TO AUD-OPERADOR
+                WRITE REGAUDIT.
 
        ROT-FIM.
-           CLOSE CADCONV.
+           CLOSE CADCONV CADPLANO CADAUDIT.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
