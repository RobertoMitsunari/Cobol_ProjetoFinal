@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP020.
+       AUTHOR. Roberto Mitsunari
+      *******************************************************
+      * RELATORIO DE PACIENTES POR CONVENIO                  *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADPACTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 SITUACAO     PIC X(01).
+             88 CONV-ATIVO       VALUE "A".
+             88 CONV-INATIVO     VALUE "I".
+          03 FILLER       PIC X(16).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 SITUACAO       PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+      *
+       FD CADPACTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACCV.DOC".
+       01 REGPACTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-LINCONT    PIC 9(03) VALUE ZEROS.
+       77 W-LINMAX     PIC 9(03) VALUE 050.
+       77 W-PAGINA     PIC 9(03) VALUE ZEROS.
+      *
+       01 W-CODATUAL    PIC 9(04) VALUE ZEROS.
+       01 W-CNOMEATUAL  PIC X(30) VALUE SPACES.
+       01 W-CNTCONV     PIC 9(05) VALUE ZEROS.
+       01 W-CNTSEMCONV  PIC 9(05) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(06) VALUE ZEROS.
+      *
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                    "*** PACIENTES POR CONVENIO/PLANO ***".
+                03 FILLER      PIC X(10) VALUE "  PAGINA: ".
+                03 CAB-PAGINA  PIC ZZ9.
+       01 CAB-CONV.
+                03 FILLER          PIC X(10) VALUE "CONVENIO: ".
+                03 CABC-CODIGO     PIC 9999.
+                03 FILLER          PIC X(03) VALUE " - ".
+                03 CABC-CNOME      PIC X(30).
+       01 CAB1.
+                03 FILLER          PIC X(14) VALUE "CPF".
+                03 FILLER          PIC X(32) VALUE "NOME".
+                03 FILLER          PIC X(12) VALUE "NASCIMENTO".
+       01 CAB2.
+                03 FILLER          PIC X(12) VALUE "----------".
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 FILLER          PIC X(30) VALUE
+                        "------------------------------".
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 FILLER          PIC X(10) VALUE "----------".
+       01 LIN-PAC.
+                03 LIN-CPF         PIC 9(11).
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 LIN-NOME        PIC X(30).
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 LIN-NASC        PIC 99/99/9999.
+       01 LIN-SUBTOTAL.
+                03 FILLER          PIC X(20) VALUE
+                        "TOTAL NO CONVENIO: ".
+                03 LIN-SUBTOTQTD   PIC ZZZZ9.
+       01 TRAILERTX.
+                03 FILLER          PIC X(20) VALUE "TOTAL GERAL: ".
+                03 TRL-TOTGERAL    PIC ZZZZZ9.
+       01 TRAILERTX2.
+                03 FILLER          PIC X(35) VALUE
+                        "PACIENTES SEM CONVENIO CADASTRADO:".
+                03 TRL2-CNTSEMCONV PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT030.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** PACIENTES POR CONVE".
+           05  LINE 02  COLUMN 41
+               VALUE  "NIO/PLANO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT030.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE CONVENIOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADPACTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA TO CAB-PAGINA
+           WRITE REGPACTX FROM CAB0.
+           MOVE SPACES TO REGPACTX
+           WRITE REGPACTX.
+           WRITE REGPACTX FROM CAB1.
+           WRITE REGPACTX FROM CAB2.
+           MOVE ZEROS TO W-LINCONT.
+      *
+       LER-CONV01.
+                READ CADCONV NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO SEMCONV-INICIO
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE CONVENIOS"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF CONV-INATIVO
+                   GO TO LER-CONV01.
+      *
+       GRP-INICIO.
+                MOVE CODIGO TO W-CODATUAL
+                MOVE CNOME  TO W-CNOMEATUAL
+                MOVE ZEROS  TO W-CNTCONV
+                MOVE CODIGO TO CABC-CODIGO
+                MOVE CNOME  TO CABC-CNOME
+                WRITE REGPACTX FROM CAB-CONV
+                ADD 1 TO W-LINCONT
+                PERFORM CHK-PAGINA
+                MOVE ZEROS TO CPF
+                START CADPACI KEY IS NOT LESS CPF
+                    INVALID KEY
+                        GO TO GRP-FIM.
+      *
+       GRP-LER.
+                READ CADPACI NEXT RECORD
+                    AT END
+                        GO TO GRP-FIM.
+                IF NOT PAC-ATIVO
+                   GO TO GRP-LER.
+                IF CONVENIO NOT = W-CODATUAL
+                   GO TO GRP-LER.
+                MOVE CPF  TO LIN-CPF
+                MOVE NOME TO LIN-NOME
+                MOVE DIA  TO LIN-NASC(1:2)
+                MOVE MES  TO LIN-NASC(4:2)
+                MOVE ANO  TO LIN-NASC(7:4)
+                WRITE REGPACTX FROM LIN-PAC
+                ADD 1 TO W-CNTCONV
+                ADD 1 TO W-LINCONT
+                PERFORM CHK-PAGINA
+                GO TO GRP-LER.
+      *
+       GRP-FIM.
+                MOVE W-CNTCONV TO LIN-SUBTOTQTD
+                WRITE REGPACTX FROM LIN-SUBTOTAL
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX
+                ADD 2 TO W-LINCONT
+                ADD W-CNTCONV TO W-TOTGERAL
+                PERFORM CHK-PAGINA
+                GO TO LER-CONV01.
+      *
+      *------------- PACIENTES SEM CONVENIO CADASTRADO -----------------
+      *
+       SEMCONV-INICIO.
+                MOVE "SEM CONVENIO"  TO CABC-CNOME
+                MOVE ZEROS          TO CABC-CODIGO
+                WRITE REGPACTX FROM CAB-CONV
+                ADD 1 TO W-LINCONT
+                PERFORM CHK-PAGINA
+                MOVE ZEROS TO CPF
+                START CADPACI KEY IS NOT LESS CPF
+                    INVALID KEY
+                        GO TO TRAILER.
+      *
+       SEMCONV-LER.
+                READ CADPACI NEXT RECORD
+                    AT END
+                        GO TO TRAILER.
+                IF NOT PAC-ATIVO
+                   GO TO SEMCONV-LER.
+                IF CONVENIO NOT = ZEROS
+                   GO TO SEMCONV-LER.
+                MOVE CPF  TO LIN-CPF
+                MOVE NOME TO LIN-NOME
+                MOVE DIA  TO LIN-NASC(1:2)
+                MOVE MES  TO LIN-NASC(4:2)
+                MOVE ANO  TO LIN-NASC(7:4)
+                WRITE REGPACTX FROM LIN-PAC
+                ADD 1 TO W-CNTSEMCONV
+                ADD 1 TO W-LINCONT
+                PERFORM CHK-PAGINA
+                GO TO SEMCONV-LER.
+      *
+      *------------------- IMPRESSAO DO TOTAL GERAL --------------------
+      *
+       TRAILER.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX
+                MOVE W-TOTGERAL TO TRL-TOTGERAL
+                WRITE REGPACTX FROM TRAILERTX
+                IF W-CNTSEMCONV NOT = ZEROS
+                   MOVE W-CNTSEMCONV TO TRL2-CNTSEMCONV
+                   WRITE REGPACTX FROM TRAILERTX2.
+                MOVE "*** RELATORIO GERADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+       CHK-PAGINA.
+           IF W-LINCONT NOT < W-LINMAX
+              PERFORM ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONV CADPACI CADPACTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
