@@ -0,0 +1,855 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP006.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      *******************************************
+      *    MANUTENCAO DO CADASTRO DE CONSULTAS  *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CONS-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT REGMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PACINOME WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLN-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 CONS-CHAVE.
+             05 CONS-CRM       PIC 9(06).
+             05 CONS-DATA.
+                07 CONS-ANO    PIC 9(04).
+                07 CONS-MES    PIC 9(02).
+                07 CONS-DIA    PIC 9(02).
+             05 CONS-HORA.
+                07 CONS-HH     PIC 9(02).
+                07 CONS-MI     PIC 9(02).
+          03 CONS-CPF          PIC 9(11).
+          03 CONS-TIPO         PIC X(01).
+             88 CONS-INTERNACAO     VALUE "I".
+             88 CONS-AMBULATORIAL   VALUE "A".
+             88 CONS-URGENCIA       VALUE "U".
+          03 CONS-SITUACAO     PIC X(01).
+             88 CONS-AGENDADA       VALUE "A".
+             88 CONS-CANCELADA      VALUE "C".
+             88 CONS-REALIZADA      VALUE "R".
+          03 CONS-OBS          PIC X(30).
+          03 CONS-MOTIVOCANC   PIC X(30).
+          03 CONS-DTCANC.
+             05 CONS-DTCANCANO PIC 9(04).
+             05 CONS-DTCANCMES PIC 9(02).
+             05 CONS-DTCANCDIA PIC 9(02).
+          03 CONS-REMARC.
+             05 CONS-REMCRM    PIC 9(06).
+             05 CONS-REMDATA.
+                07 CONS-REMANO PIC 9(04).
+                07 CONS-REMMES PIC 9(02).
+                07 CONS-REMDIA PIC 9(02).
+             05 CONS-REMHORA.
+                07 CONS-REMHH  PIC 9(02).
+                07 CONS-REMMI  PIC 9(02).
+
+       FD REGMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGMED.DAT".
+       01 CADMEDICO.
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 DATANASCIMENTO.
+               05 DIANASC          PIC 9(02).
+               05 MESNASC          PIC 9(02).
+               05 ANONASC          PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE.
+               05 DDD              PIC 9(02).
+               05 NUM              PIC 9(11).
+          03 SITUACAO              PIC X(01).
+             88 MED-ATIVO              VALUE "A".
+             88 MED-INATIVO            VALUE "I".
+          03 CRMUF                 PIC X(02).
+          03 DATA-CADASTRO.
+               05 DTCAD-DIA        PIC 9(02).
+               05 DTCAD-MES        PIC 9(02).
+               05 DTCAD-ANO        PIC 9(04).
+          03 DATA-ALTERACAO.
+               05 DTALT-DIA        PIC 9(02).
+               05 DTALT-MES        PIC 9(02).
+               05 DTALT-ANO        PIC 9(04).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 PACINOME       PIC X(30).
+          03 FILLER         PIC X(85).
+          03 PACCONVENIO    PIC 9(04).
+          03 PACSITUACAO    PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 CONV-SITUACAO PIC X(01).
+             88 CONV-ATIVO       VALUE "A".
+             88 CONV-INATIVO     VALUE "I".
+          03 FILLER       PIC X(16).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLN-CODIGO        PIC 9(02).
+          03 PLN-DESCR         PIC X(30).
+          03 PLN-INTERNACAO    PIC X(01).
+             88 PLN-INTERNACAO-SIM   VALUE "S".
+             88 PLN-INTERNACAO-NAO   VALUE "N".
+          03 PLN-AMBULATORIAL  PIC X(01).
+             88 PLN-AMBULATORIAL-SIM VALUE "S".
+             88 PLN-AMBULATORIAL-NAO VALUE "N".
+          03 PLN-URGENCIA      PIC X(01).
+             88 PLN-URGENCIA-SIM     VALUE "S".
+             88 PLN-URGENCIA-NAO     VALUE "N".
+          03 PLN-VALORCONS.
+             05 PLN-VCONS-RS   PIC 9(06).
+             05 PLN-VCONS-CT   PIC 9(02).
+          03 PLN-VALORREEMB.
+             05 PLN-VREEMB-RS  PIC 9(06).
+             05 PLN-VREEMB-CT  PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 MEDNOME       PIC X(30) VALUE SPACES.
+       01 W-HOJE        PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-R REDEFINES W-HOJE.
+          03 W-HOJEANO  PIC 9(04).
+          03 W-HOJEMES  PIC 9(02).
+          03 W-HOJEDIA  PIC 9(02).
+       01 W-OLDCRM      PIC 9(06) VALUE ZEROS.
+       01 W-OLDDIA      PIC 9(02) VALUE ZEROS.
+       01 W-OLDMES      PIC 9(02) VALUE ZEROS.
+       01 W-OLDANO      PIC 9(04) VALUE ZEROS.
+       01 W-OLDHH       PIC 9(02) VALUE ZEROS.
+       01 W-OLDMI       PIC 9(02) VALUE ZEROS.
+       01 W-OLDCPF      PIC 9(11) VALUE ZEROS.
+       01 W-OLDOBS      PIC X(30) VALUE SPACES.
+       01 W-NEWDIA      PIC 9(02) VALUE ZEROS.
+       01 W-NEWMES      PIC 9(02) VALUE ZEROS.
+       01 W-NEWANO      PIC 9(04) VALUE ZEROS.
+       01 W-NEWHH       PIC 9(02) VALUE ZEROS.
+       01 W-NEWMI       PIC 9(02) VALUE ZEROS.
+       01 W-SLOTCANC    PIC X(01) VALUE "N".
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACONS.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                          CADASTRO DE CO".
+           05  LINE 01  COLUMN 41
+               VALUE  "NSULTAS".
+           05  LINE 03  COLUMN 01
+               VALUE  "CRM DO MEDICO:".
+           05  LINE 03  COLUMN 41
+               VALUE  "NOME:".
+           05  LINE 05  COLUMN 01
+               VALUE  "DATA DA CONSULTA:   -  -".
+           05  LINE 07  COLUMN 01
+               VALUE  "HORA DA CONSULTA:   :".
+           05  LINE 09  COLUMN 01
+               VALUE  "CPF DO PACIENTE:".
+           05  LINE 09  COLUMN 41
+               VALUE  "NOME:".
+           05  LINE 11  COLUMN 01
+               VALUE  "OBSERVACAO:".
+           05  LINE 13  COLUMN 01
+               VALUE  "SITUACAO:".
+           05  LINE 13  COLUMN 41
+               VALUE  "TIPO (I/A/U):".
+           05  TCRM
+               LINE 03  COLUMN 16  PIC 9(06)
+               USING  CONS-CRM
+               HIGHLIGHT.
+           05  TMEDNOME
+               LINE 03  COLUMN 46  PIC X(30)
+               USING  MEDNOME
+               HIGHLIGHT.
+           05  TDIA
+               LINE 05  COLUMN 19  PIC 9(02)
+               USING  CONS-DIA
+               HIGHLIGHT.
+           05  TMES
+               LINE 05  COLUMN 22  PIC 9(02)
+               USING  CONS-MES
+               HIGHLIGHT.
+           05  TANO
+               LINE 05  COLUMN 25  PIC 9(04)
+               USING  CONS-ANO
+               HIGHLIGHT.
+           05  THH
+               LINE 07  COLUMN 19  PIC 9(02)
+               USING  CONS-HH
+               HIGHLIGHT.
+           05  TMI
+               LINE 07  COLUMN 22  PIC 9(02)
+               USING  CONS-MI
+               HIGHLIGHT.
+           05  TCPF
+               LINE 09  COLUMN 17  PIC 9(11)
+               USING  CONS-CPF
+               HIGHLIGHT.
+           05  TPACNOME
+               LINE 09  COLUMN 46  PIC X(30)
+               USING  PACINOME
+               HIGHLIGHT.
+           05  TOBS
+               LINE 11  COLUMN 13  PIC X(30)
+               USING  CONS-OBS
+               HIGHLIGHT.
+           05  TSITUACAO
+               LINE 13  COLUMN 11  PIC X(01)
+               USING  CONS-SITUACAO
+               HIGHLIGHT.
+           05  TTIPO
+               LINE 13  COLUMN 55  PIC X(01)
+               USING  CONS-TIPO
+               HIGHLIGHT.
+           05  LINE 15  COLUMN 01
+               VALUE  "MOTIVO CANCELAMENTO:".
+           05  TMOTIVOCANC
+               LINE 15  COLUMN 23  PIC X(30)
+               USING  CONS-MOTIVOCANC
+               HIGHLIGHT.
+           05  LINE 17  COLUMN 01
+               VALUE  "REMARCACAO PARA:   -  -".
+           05  TREMDIA
+               LINE 17  COLUMN 19  PIC 9(02)
+               USING  CONS-REMDIA
+               HIGHLIGHT.
+           05  TREMMES
+               LINE 17  COLUMN 22  PIC 9(02)
+               USING  CONS-REMMES
+               HIGHLIGHT.
+           05  TREMANO
+               LINE 17  COLUMN 25  PIC 9(04)
+               USING  CONS-REMANO
+               HIGHLIGHT.
+           05  LINE 19  COLUMN 01
+               VALUE  "HORA DA REMARCACAO:   :".
+           05  TREMHH
+               LINE 19  COLUMN 21  PIC 9(02)
+               USING  CONS-REMHH
+               HIGHLIGHT.
+           05  TREMMI
+               LINE 19  COLUMN 24  PIC 9(02)
+               USING  CONS-REMMI
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+
+       R0.
+           OPEN I-O CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONS
+                 CLOSE CADCONS
+                 MOVE "*** ARQUIVO CADCONS FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT REGMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE MEDICOS NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE PACIENTES NAO ENCONTRADO **"
+                                                              TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CONVENIOS NAO ENCONTRADO **"
+                                                              TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONVENIOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0D.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE PLANOS NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PLANOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE ZEROS TO CONS-CRM CONS-ANO CONS-MES CONS-DIA
+           MOVE ZEROS TO CONS-HH CONS-MI CONS-CPF
+           MOVE SPACES TO CONS-OBS MEDNOME PACINOME
+           MOVE SPACES TO CONS-TIPO
+           MOVE "A" TO CONS-SITUACAO
+           MOVE SPACES TO CONS-MOTIVOCANC
+           MOVE ZEROS TO CONS-DTCANCANO CONS-DTCANCMES CONS-DTCANCDIA
+           MOVE ZEROS TO CONS-REMCRM CONS-REMANO CONS-REMMES CONS-REMDIA
+           MOVE ZEROS TO CONS-REMHH CONS-REMMI
+           MOVE "N" TO W-SLOTCANC
+           MOVE ZEROS TO W-SEL
+           DISPLAY TELACONS.
+
+       R2.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               GO TO ROT-FIM.
+           IF CONS-CRM = ZEROS
+               MOVE "DIGITE UM CRM VALIDO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R2.
+
+       R2A.
+           MOVE CONS-CRM TO CRM
+           READ REGMED
+           IF ST-ERRO = "23"
+                MOVE "*** CRM NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO DE MEDICOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF MED-INATIVO
+                MOVE "*** MEDICO INATIVO - NAO AGENDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           MOVE NOME TO MEDNOME
+           DISPLAY TMEDNOME.
+
+       R3.
+           ACCEPT TDIA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2.
+           ACCEPT TMES
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R3.
+           ACCEPT TANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R3.
+           IF CONS-DIA < 1 OR CONS-DIA > 31
+                MOVE "DIA INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R3.
+           IF CONS-MES < 1 OR CONS-MES > 12
+                MOVE "MES INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R3.
+           IF CONS-ANO < 2026
+                MOVE "ANO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R3.
+
+       R4.
+           ACCEPT THH
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R3.
+           ACCEPT TMI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R4.
+           IF CONS-HH > 23
+                MOVE "HORA INVALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+           IF CONS-MI > 59
+                MOVE "MINUTO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+
+      *---------------VERIFICA SE O HORARIO JA ESTA OCUPADO-------------*
+
+       LER-CADCONS.
+           READ CADCONS
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                IF CONS-SITUACAO = "C"
+                   GO TO LER-CADCONS-REABRE
+                ELSE
+                   DISPLAY TELACONS
+                   GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCONS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "N" TO W-SLOTCANC
+                NEXT SENTENCE.
+           GO TO R5.
+
+      *----HORARIO ANTERIORMENTE CANCELADO: LIBERA O SLOT PARA NOVO-----
+      *----AGENDAMENTO, REAPROVEITANDO O REGISTRO VIA REWRITE----------*
+       LER-CADCONS-REABRE.
+           MOVE "S"    TO W-SLOTCANC
+           MOVE SPACES TO CONS-OBS CONS-TIPO
+           MOVE ZEROS  TO CONS-CPF
+           MOVE SPACES TO CONS-MOTIVOCANC
+           MOVE ZEROS  TO CONS-DTCANCANO CONS-DTCANCMES CONS-DTCANCDIA
+           MOVE ZEROS  TO CONS-REMCRM CONS-REMANO CONS-REMMES
+                           CONS-REMDIA CONS-REMHH CONS-REMMI
+           MOVE "*** HORARIO ESTAVA CANCELADO - REABRINDO P/ NOVO ***"
+                                                               TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R5.
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R4.
+           IF CONS-CPF = ZEROS
+                MOVE "DIGITE UM CPF VALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5.
+
+       R5A.
+           MOVE CONS-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO = "23"
+                MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO DE PACIENTES" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF PAC-INATIVO
+                MOVE "*** PACIENTE INATIVO - NAO AGENDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5.
+           DISPLAY TPACNOME.
+
+       R6.
+           ACCEPT TOBS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R5.
+
+       R7.
+           ACCEPT TTIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R6.
+           IF CONS-TIPO NOT = "I" AND NOT = "A" AND NOT = "U"
+                MOVE "*DIGITE I=INTERNACAO A=AMBULATORIAL U=URGENCIA*"
+                                                             TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+
+      *---------------VERIFICA COBERTURA DO PLANO DO PACIENTE-----------*
+
+       R7A.
+           MOVE PACCONVENIO TO CODIGO
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+                MOVE "*** CONVENIO DO PACIENTE NAO CADASTRADO ***"
+                                                             TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+           IF CONV-INATIVO
+                MOVE "*** CONVENIO INATIVO - NAO PERMITIDO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+           MOVE PLANO TO PLN-CODIGO
+           READ CADPLANO
+           IF ST-ERRO NOT = "00"
+                MOVE "*** PLANO DO PACIENTE NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+           IF CONS-INTERNACAO AND PLN-INTERNACAO NOT = "S"
+                MOVE "*** PLANO NAO COBRE INTERNACAO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+           IF CONS-AMBULATORIAL AND PLN-AMBULATORIAL NOT = "S"
+                MOVE "*** PLANO NAO COBRE AMBULATORIAL ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+           IF CONS-URGENCIA AND PLN-URGENCIA NOT = "S"
+                MOVE "*** PLANO NAO COBRE URGENCIA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+
+       INC-OPC.
+                MOVE "A" TO CONS-SITUACAO
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                IF W-SLOTCANC = "S"
+                   REWRITE REGCONS
+                ELSE
+                   WRITE REGCONS.
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** CONSULTA AGENDADA *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                      IF W-SEL = 1
+                         GO TO ALT-RW1
+                      ELSE
+                         MOVE "*** HORARIO JA OCUPADO P/ESTE MEDICO ***"
+                                                           TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R3
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/CANCELAMENTO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=CANCELAR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R5
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "CANCELAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** CONSULTA NAO CANCELADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-MOT.
+                MOVE SPACES TO CONS-MOTIVOCANC
+                DISPLAY (23, 12) "MOTIVO DO CANCELAMENTO:"
+                ACCEPT TMOTIVOCANC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO EXC-OPC.
+                IF CONS-MOTIVOCANC = SPACES
+                   MOVE "DIGITE O MOTIVO DO CANCELAMENTO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOT.
+       EXC-DL1.
+                MOVE "C" TO CONS-SITUACAO
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJEANO TO CONS-DTCANCANO
+                MOVE W-HOJEMES TO CONS-DTCANCMES
+                MOVE W-HOJEDIA TO CONS-DTCANCDIA
+                REWRITE REGCONS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CONS-CRM  TO W-OLDCRM
+                   MOVE CONS-DIA  TO W-OLDDIA
+                   MOVE CONS-MES  TO W-OLDMES
+                   MOVE CONS-ANO  TO W-OLDANO
+                   MOVE CONS-HH   TO W-OLDHH
+                   MOVE CONS-MI   TO W-OLDMI
+                   MOVE CONS-CPF  TO W-OLDCPF
+                   MOVE CONS-OBS  TO W-OLDOBS
+                   MOVE "*** CONSULTA CANCELADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REM-OPC.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "*** CANCELAMENTO CANCELADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                MOVE "ERRO NO CANCELAMENTO DA CONSULTA"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *---------------REMARCACAO DA CONSULTA CANCELADA------------------*
+
+       REM-OPC.
+                DISPLAY (23, 40) "REAGENDAR AGORA (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REM-OPC.
+
+       REM-DATA.
+                ACCEPT TREMDIA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     GO TO REM-OPC.
+                ACCEPT TREMMES
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     GO TO REM-DATA.
+                ACCEPT TREMANO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     GO TO REM-DATA.
+                IF CONS-REMDIA < 1 OR CONS-REMDIA > 31
+                     MOVE "DIA INVALIDO" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO REM-DATA.
+                IF CONS-REMMES < 1 OR CONS-REMMES > 12
+                     MOVE "MES INVALIDO" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO REM-DATA.
+                IF CONS-REMANO < 2026
+                     MOVE "ANO INVALIDO" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO REM-DATA.
+
+       REM-HORA.
+                ACCEPT TREMHH
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     GO TO REM-DATA.
+                ACCEPT TREMMI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     GO TO REM-HORA.
+                IF CONS-REMHH > 23
+                     MOVE "HORA INVALIDA" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO REM-HORA.
+                IF CONS-REMMI > 59
+                     MOVE "MINUTO INVALIDO" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO REM-HORA.
+
+       REM-WR1.
+                MOVE CONS-REMDIA TO W-NEWDIA
+                MOVE CONS-REMMES TO W-NEWMES
+                MOVE CONS-REMANO TO W-NEWANO
+                MOVE CONS-REMHH  TO W-NEWHH
+                MOVE CONS-REMMI  TO W-NEWMI
+                MOVE W-OLDCRM    TO CONS-CRM
+                MOVE CONS-REMDIA TO CONS-DIA
+                MOVE CONS-REMMES TO CONS-MES
+                MOVE CONS-REMANO TO CONS-ANO
+                MOVE CONS-REMHH  TO CONS-HH
+                MOVE CONS-REMMI  TO CONS-MI
+                MOVE W-OLDCPF    TO CONS-CPF
+                MOVE W-OLDOBS    TO CONS-OBS
+                MOVE "A"         TO CONS-SITUACAO
+                MOVE SPACES      TO CONS-MOTIVOCANC
+                MOVE ZEROS       TO CONS-DTCANCANO CONS-DTCANCMES
+                                    CONS-DTCANCDIA
+                MOVE ZEROS       TO CONS-REMCRM CONS-REMANO CONS-REMMES
+                                    CONS-REMDIA CONS-REMHH CONS-REMMI
+                WRITE REGCONS
+                IF ST-ERRO = "00" OR "02"
+                   GO TO REM-RW1.
+                IF ST-ERRO = "22"
+                   MOVE "*** HORARIO JA OCUPADO PARA ESTE MEDICO ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REM-DATA.
+                MOVE "ERRO NA GRAVACAO DA REMARCACAO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       REM-RW1.
+                MOVE W-OLDCRM TO CONS-CRM
+                MOVE W-OLDDIA TO CONS-DIA
+                MOVE W-OLDMES TO CONS-MES
+                MOVE W-OLDANO TO CONS-ANO
+                MOVE W-OLDHH  TO CONS-HH
+                MOVE W-OLDMI  TO CONS-MI
+                READ CADCONS
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA DA CONSULTA CANCELADA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE W-OLDCRM TO CONS-REMCRM
+                MOVE W-NEWDIA TO CONS-REMDIA
+                MOVE W-NEWMES TO CONS-REMMES
+                MOVE W-NEWANO TO CONS-REMANO
+                MOVE W-NEWHH  TO CONS-REMHH
+                MOVE W-NEWMI  TO CONS-REMMI
+                REWRITE REGCONS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CONSULTA REMARCADA COM SUCESSO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA GRAVACAO DA REMARCACAO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCONS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CONSULTA ALTERADA ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADCONS REGMED CADPACI CADCONV CADPLANO.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
