@@ -17,18 +17,52 @@
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD CADCID
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCID.DAT". 
+               VALUE OF FILE-ID IS "CADCID.DAT".
        01 REGCID.
           03 CODIGO            PIC 9(04).
           03 DENOMINACAO       PIC X(30).
           03 SINTOMAS          PIC X(50).
           03 TRATAMENTO        PIC X(50).
+          03 SITUACAO          PIC X(01).
+             88 CID-ATIVO          VALUE "A".
+             88 CID-INATIVO        VALUE "I".
+          03 CID-DATACAD.
+             05 CID-DTCADDIA   PIC 9(02).
+             05 CID-DTCADMES   PIC 9(02).
+             05 CID-DTCADANO   PIC 9(04).
+          03 CID-DATAALT.
+             05 CID-DTALTDIA   PIC 9(02).
+             05 CID-DTALTMES   PIC 9(02).
+             05 CID-DTALTANO   PIC 9(04).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+          03 AUD-PROGRAMA      PIC X(07).
+          03 AUD-CHAVE         PIC X(11).
+          03 AUD-OPERACAO      PIC X(01).
+          03 AUD-OPERADOR      PIC X(08).
+          03 AUD-DATA.
+             05 AUD-DIA        PIC 9(02).
+             05 AUD-MES        PIC 9(02).
+             05 AUD-ANO        PIC 9(04).
+          03 AUD-HORA.
+             05 AUD-HH         PIC 9(02).
+             05 AUD-MM         PIC 9(02).
+             05 AUD-SS         PIC 9(02).
+          03 AUD-ANTES         PIC X(150).
+          03 AUD-DEPOIS        PIC X(150).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -42,9 +76,26 @@
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
+       01 W-BUSCA       PIC X(50) VALUE SPACES.
+       01 W-LEN         PIC 9(02) VALUE ZEROS.
+       01 W-IND         PIC 9(02) VALUE ZEROS.
+       01 W-ACH         PIC X(01) VALUE SPACES.
+       01 AUD-SNAP      PIC X(135) VALUE SPACES.
+       01 W-DATAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-AUDANO   PIC 9(04).
+          03 W-AUDMES   PIC 9(02).
+          03 W-AUDDIA   PIC 9(02).
+       01 W-HORAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-HORAHOJE-R REDEFINES W-HORAHOJE.
+          03 W-AUDHH    PIC 9(02).
+          03 W-AUDMM    PIC 9(02).
+          03 W-AUDSS    PIC 9(02).
+          03 W-AUDCC    PIC 9(02).
 
-       
-
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
    
@@ -80,7 +131,7 @@
                USING  TRATAMENTO
                HIGHLIGHT.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERADOR.
        
        R0.
            OPEN I-O CADCID
@@ -97,9 +148,22 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+      *
+       R0A.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 GO TO R0A
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAUDIT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
-
-       R1.    
+       R1.
            MOVE SPACES TO DENOMINACAO SINTOMAS TRATAMENTO
            MOVE ZEROS TO CODIGO
            DISPLAY CIDTELA.
@@ -114,17 +178,23 @@
                    GO TO ROT-FIM.
 
            IF CODIGO = ZEROS
+                DISPLAY (23, 12) "BUSCAR POR SINTOMA (S/N) ?"
+                ACCEPT (23, 41) W-OPCAO
+                DISPLAY (23, 12) LIMPA
+                IF W-OPCAO = "S" OR "s"
+                   GO TO R-SINT.
                 MOVE "CODIGO INVALIDO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS2
                 GO TO R2.
 
-        
+
       *---------------VERIFICA SE JÁ EXISTE NO ARQUIVO-----------------*
 
        LER-CADCID.
            READ CADCID
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE REGCID TO AUD-SNAP
                 DISPLAY CIDTELA
                 GO TO ACE-001
                 
@@ -135,6 +205,82 @@
            ELSE
                 NEXT SENTENCE.
 
+      *----------------------------------------------------------------*
+
+      *---------------BUSCA DE DOENCA POR SINTOMA-----------------------*
+
+       R-SINT.
+           MOVE SPACES TO SINTOMAS
+           DISPLAY (23, 12) "DIGITE A PALAVRA-CHAVE PARA BUSCA:"
+           ACCEPT TSIN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R1.
+           IF SINTOMAS = SPACES
+                GO TO R-SINT.
+           MOVE SINTOMAS   TO W-BUSCA
+           MOVE SPACES     TO SINTOMAS
+           PERFORM CALC-LEN THRU CALC-LEN-FIM
+           MOVE ZEROS TO CODIGO
+           START CADCID KEY IS NOT LESS CODIGO
+               INVALID KEY
+                   MOVE "*** NENHUMA DOENCA CADASTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+       R-SINT-LER.
+           READ CADCID NEXT RECORD
+               AT END
+                   MOVE "*** FIM DA LISTA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+           IF CID-INATIVO
+                GO TO R-SINT-LER.
+           PERFORM R-SINT-TESTE THRU R-SINT-TESTE-FIM.
+           IF W-ACH = "S"
+                DISPLAY CIDTELA
+                GO TO R-SINT-PROX.
+           GO TO R-SINT-LER.
+
+       R-SINT-TESTE.
+           MOVE "N" TO W-ACH
+           MOVE 1   TO W-IND.
+       R-SINT-TESTE-LOOP.
+           IF W-IND > (51 - W-LEN)
+                GO TO R-SINT-TESTE-FIM.
+           IF SINTOMAS (W-IND:W-LEN) = W-BUSCA (1:W-LEN)
+                MOVE "S" TO W-ACH
+                GO TO R-SINT-TESTE-FIM.
+           ADD 1 TO W-IND
+           GO TO R-SINT-TESTE-LOOP.
+       R-SINT-TESTE-FIM.
+           EXIT.
+
+       R-SINT-PROX.
+           DISPLAY (23, 12) "P=PROXIMO  N=NOVA BUSCA  S=SAIR".
+           ACCEPT (23, 55) W-OPCAO.
+           IF W-OPCAO = "P" OR "p"
+                GO TO R-SINT-LER.
+           IF W-OPCAO = "N" OR "n"
+                GO TO R-SINT.
+           IF W-OPCAO = "S" OR "s"
+                GO TO R1.
+           GO TO R-SINT-PROX.
+
+      *---------------CALCULA TAMANHO DA PALAVRA-CHAVE------------------*
+
+       CALC-LEN.
+           MOVE 50 TO W-LEN.
+       CALC-LEN-LOOP.
+           IF W-LEN = 0
+                GO TO CALC-LEN-FIM.
+           IF W-BUSCA (W-LEN:1) NOT = SPACE
+                GO TO CALC-LEN-FIM.
+           SUBTRACT 1 FROM W-LEN
+           GO TO CALC-LEN-LOOP.
+       CALC-LEN-FIM.
+           EXIT.
+
       *----------------------------------------------------------------*
 
        R3.
@@ -191,19 +337,39 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO SITUACAO
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO CID-DTCADDIA  CID-DTALTDIA
+                MOVE W-AUDMES TO CID-DTCADMES  CID-DTALTMES
+                MOVE W-AUDANO TO CID-DTCADANO  CID-DTALTANO
                 WRITE REGCID
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "SMP002" TO AUD-PROGRAMA
+                      MOVE CODIGO TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE REGCID TO AUD-DEPOIS
+                      PERFORM AUD-GRAVA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-                  
-                  GO TO ALT-RW1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.  
+                      GO TO ALT-RW1.
+                IF ST-ERRO = "99"
+                      DISPLAY (23, 12)
+                       "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                      ACCEPT (23, 57) W-OPCAO
+                      DISPLAY (23, 12) LIMPA
+                      IF W-OPCAO = "S" OR "s"
+                         GO TO INC-WR1
+                      ELSE
+                         MOVE "*** GRAVACAO CANCELADA ***" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
 
       *****************************************
@@ -211,25 +377,36 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                IF CID-INATIVO
+                   DISPLAY (23, 12)
+                        "N=NOVO REGISTRO   A=ALTERAR   R=REATIVAR"
+                ELSE
+                   DISPLAY (23, 12)
+                        "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR".
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01
                    GO TO R1.
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF CID-INATIVO
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "R" GO TO ACE-001
+                ELSE
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "E" GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
                       GO TO R3
                    ELSE
-                      GO TO EXC-OPC.
-      *          
+                      IF W-OPCAO = "R"
+                         GO TO REA-OPC
+                      ELSE
+                         GO TO EXC-OPC.
+      *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
@@ -242,14 +419,60 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADCID RECORD
+                MOVE "I" TO SITUACAO
+                REWRITE REGCID
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   MOVE "SMP002" TO AUD-PROGRAMA
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCID TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "*** EXCLUSAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       REA-OPC.
+                DISPLAY (23, 40) "REATIVAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REA-OPC.
+       REA-RW1.
+                MOVE "A" TO SITUACAO
+                REWRITE REGCID
+                IF ST-ERRO = "00"
+                   MOVE "SMP002" TO AUD-PROGRAMA
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCID TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
@@ -265,17 +488,51 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO CID-DTALTDIA
+                MOVE W-AUDMES TO CID-DTALTMES
+                MOVE W-AUDANO TO CID-DTALTANO
                 REWRITE REGCID
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "SMP002" TO AUD-PROGRAMA
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGCID TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** ALTERACAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+      *---------[ ROTINA DE AUDITORIA ]---------------------
+       AUD-GRAVA.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORAHOJE FROM TIME
+                MOVE W-AUDDIA TO AUD-DIA
+                MOVE W-AUDMES TO AUD-MES
+                MOVE W-AUDANO TO AUD-ANO
+                MOVE W-AUDHH  TO AUD-HH
+                MOVE W-AUDMM  TO AUD-MM
+                MOVE W-AUDSS  TO AUD-SS
+                MOVE LK-OPERADOR TO AUD-OPERADOR
+                WRITE REGAUDIT.
+
        ROT-FIM.
-           CLOSE CADCID.
+           CLOSE CADCID CADAUDIT.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
