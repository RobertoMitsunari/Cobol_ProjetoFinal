@@ -21,6 +21,10 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCIDCK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -33,11 +37,28 @@
           03 DENOMINACAO       PIC X(30).
           03 SINTOMAS          PIC X(50).
           03 TRATAMENTO        PIC X(50).
+          03 SITUACAO          PIC X(01).
+             88 CID-ATIVO          VALUE "A".
+             88 CID-INATIVO        VALUE "I".
+          03 CID-DATACAD.
+             05 CID-DTCADDIA   PIC 9(02).
+             05 CID-DTCADMES   PIC 9(02).
+             05 CID-DTCADANO   PIC 9(04).
+          03 CID-DATAALT.
+             05 CID-DTALTDIA   PIC 9(02).
+             05 CID-DTALTMES   PIC 9(02).
+             05 CID-DTALTANO   PIC 9(04).
       *
        FD CADCIDTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCIDPRL.DOC".
        01 REGCIDTX    PIC X(100).
+      *
+       FD CADCIDCK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCIDCK.DAT".
+       01 REGCIDCK.
+          03 CK-CODIGO         PIC 9(04).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
@@ -47,6 +68,15 @@
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TOTGRAV  PIC 9(06) VALUE ZEROS.
+       77 W-TOTREG   PIC 9(06) VALUE ZEROS.
+       77 W-CK-CODIGO PIC 9(04) VALUE ZEROS.
+       77 W-RESTART   PIC X(01) VALUE "N".
+       77 W-LINCONT   PIC 9(03) VALUE ZEROS.
+       77 W-LINMAX    PIC 9(03) VALUE 050.
+       77 W-PAGINA    PIC 9(03) VALUE ZEROS.
+       77 W-MODOLOTE  PIC X(01) VALUE "N".
+       77 W-RETORNO   PIC X(02) VALUE "00".
       *
        01 CIDTX.
                 03 CODIGOTX            PIC 9(04).
@@ -60,6 +90,8 @@
                 03 FILLER      PIC X(20) VALUE "FATEC ZL".
                 03 FILLER      PIC X(30) VALUE
                         "   *** RELACAO DE DOENCA ***".
+                03 FILLER      PIC X(10) VALUE "  PAGINA: ".
+                03 CAB-PAGINA  PIC ZZ9.
 
        01 CAB1.
                 03 CAB-CODIGO         PIC X(06) VALUE "Codigo".
@@ -79,7 +111,20 @@
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-TRATAMENTO    PIC X(50) VALUE "--------------".
 
+       01 TRAILERTX.
+                03 FILLER        PIC X(20) VALUE "TOTAL DE REGISTROS:".
+                03 TRL-TOTGRAV   PIC ZZZZZ9.
+                03 FILLER        PIC X(01) VALUE " ".
+                03 FILLER        PIC X(21) VALUE "REGISTROS NO ARQ.:".
+                03 TRL-TOTREG    PIC ZZZZZ9.
+                03 FILLER        PIC X(01) VALUE " ".
+                03 TRL-STATUS    PIC X(20).
 
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+       01 LK-MODOLOTE   PIC X(01).
+       01 LK-RETORNO    PIC X(02).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SMP010.
@@ -100,12 +145,19 @@
                HIGHLIGHT.
 
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO. 
+       PROCEDURE DIVISION USING LK-OPERADOR, OPTIONAL LK-MODOLOTE,
+                                 OPTIONAL LK-RETORNO.
+       INICIO.
       *
        INC-001.
                 MOVE SPACES TO DENOMINACAO SINTOMAS TRATAMENTO.
-                MOVE ZEROS TO CODIGO. 
+                MOVE ZEROS TO CODIGO.
+                IF ADDRESS OF LK-MODOLOTE NOT = NULL
+                              AND LK-MODOLOTE = "L"
+                   MOVE "S" TO W-MODOLOTE.
+                IF W-MODOLOTE = "S"
+                   MOVE "S" TO W-OPCAO
+                   GO TO CHK-001.
                 DISPLAY SMP010.
        INC-OPC.
                 ACCEPT TW-OPCAO
@@ -117,6 +169,37 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+      *
+       CHK-001.
+           MOVE ZEROS TO W-CK-CODIGO
+           OPEN INPUT CADCIDCK
+           IF ST-ERRO NOT = "00"
+              GO TO CHK-FIM.
+       CHK-002.
+           READ CADCIDCK NEXT
+           IF ST-ERRO = "00"
+              MOVE CK-CODIGO TO W-CK-CODIGO
+              ADD 1 TO W-TOTGRAV
+              GO TO CHK-002.
+           CLOSE CADCIDCK.
+           IF W-CK-CODIGO = ZEROS
+              GO TO CHK-FIM.
+           IF W-MODOLOTE = "S"
+              MOVE "S" TO W-RESTART
+              GO TO CHK-003.
+           DISPLAY (23, 12)
+               "EXECUCAO ANTERIOR INCOMPLETA - RETOMAR (S/N) ?".
+           ACCEPT (23, 61) W-RESTART.
+       CHK-003.
+           IF W-RESTART = "S" OR "s"
+              NEXT SENTENCE
+           ELSE
+              MOVE ZEROS TO W-CK-CODIGO
+              MOVE ZEROS TO W-TOTGRAV
+              OPEN OUTPUT CADCIDCK
+              CLOSE CADCIDCK.
+           DISPLAY (23, 12) LIMPA.
+       CHK-FIM.
       *
        INC-OP0.
            OPEN INPUT CADCID
@@ -124,25 +207,71 @@
                IF ST-ERRO = "30"
                       MOVE "* ARQUIVO CID NAO EXISTE *" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM
                ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO CID" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM
            ELSE
                     NEXT SENTENCE.
+      *
+       CNT-001.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "99" TO W-RETORNO
+                 GO TO ROT-FIM
+           ELSE
+              IF CID-ATIVO
+                 ADD 1 TO W-TOTREG
+              GO TO CNT-001.
+           CLOSE CADCID
+           OPEN INPUT CADCID.
+      *
+           OPEN EXTEND CADCIDCK
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCIDCK
+                 CLOSE CADCIDCK
+                 OPEN EXTEND CADCIDCK
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCIDCK" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "99" TO W-RETORNO
+                 GO TO ROT-FIM.
+      *
+           IF W-CK-CODIGO NOT = ZEROS
+              MOVE W-CK-CODIGO TO CODIGO
+              START CADCID KEY IS GREATER CODIGO
+              OPEN EXTEND CADCIDTX
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCIDTX" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "99" TO W-RETORNO
+                 GO TO ROT-FIM
+              GO TO LER-CEP01.
       *
            OPEN OUTPUT CADCIDTX
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCIDTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM.
        ROT-CABEC.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA TO CAB-PAGINA
            WRITE REGCIDTX FROM CAB0.
            MOVE SPACES TO REGCIDTX
            WRITE REGCIDTX.
            WRITE REGCIDTX FROM CAB1.
            WRITE REGCIDTX FROM CAB2.
+           MOVE ZEROS TO W-LINCONT.
       *
        LER-CEP01.
                 READ CADCID NEXT
@@ -150,13 +279,16 @@
                    IF ST-ERRO = "10"
                       MOVE "*** FIM DO CADCID ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
+                      GO TO TRAILER
                    ELSE
                       MOVE "ERRO NA LEITURA CADCID"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
+                IF CID-INATIVO
+                   GO TO LER-CEP01.
        INC-003.
            MOVE CODIGO TO CODIGOTX.
            MOVE DENOMINACAO  TO DENOMINACAOTX.
@@ -167,27 +299,49 @@
        INC-WR1.
                 WRITE REGCIDTX
                 IF ST-ERRO = "00" OR "02"
+                      ADD 1 TO W-TOTGRAV
+                      ADD 1 TO W-LINCONT
+                      MOVE CODIGO TO CK-CODIGO
+                      WRITE REGCIDCK
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      PERFORM CHK-PAGINA
                       GO TO LER-CEP01
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCIDTX"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM.
+      *
+       CHK-PAGINA.
+           IF W-LINCONT NOT < W-LINMAX
+              PERFORM ROT-CABEC.
+      *
+       TRAILER.
+                MOVE W-TOTGRAV TO TRL-TOTGRAV
+                MOVE W-TOTREG  TO TRL-TOTREG
+                CLOSE CADCIDCK
+                IF W-TOTGRAV = W-TOTREG
+                   MOVE "RELATORIO COMPLETO" TO TRL-STATUS
+                   OPEN OUTPUT CADCIDCK
+                   CLOSE CADCIDCK
+                ELSE
+                   MOVE "RELATORIO TRUNCADO" TO TRL-STATUS
+                   MOVE "01" TO W-RETORNO.
+                WRITE REGCIDTX FROM TRAILERTX.
       *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
+                IF ADDRESS OF LK-RETORNO NOT = NULL
+                   MOVE W-RETORNO TO LK-RETORNO.
                 DISPLAY (01, 01) ERASE
-                CLOSE CADCID CADCIDTX.
+                CLOSE CADCID CADCIDTX CADCIDCK.
        ROT-FIMP.
                 EXIT PROGRAM.
-
-       ROT-FIMS.
-                STOP RUN.
       *
       **********************
       * ROTINA DE MENSAGEM *
