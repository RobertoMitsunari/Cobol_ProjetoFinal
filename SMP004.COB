@@ -33,6 +33,24 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CNOME WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLN-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PLN-DESCR WITH DUPLICATES.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS GEN-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS GEN-DESCR WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -57,6 +75,17 @@
           03 NUMLOGRA       PIC 9(04).
           03 COMLOGRA       PIC X(12).
           03 CONVENIO       PIC 9(04).
+          03 SITUACAO       PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 DATA-CADASTRO.
+             05 DTCAD-DIA      PIC 9(02).
+             05 DTCAD-MES      PIC 9(02).
+             05 DTCAD-ANO      PIC 9(04).
+          03 DATA-ALTERACAO.
+             05 DTALT-DIA      PIC 9(02).
+             05 DTALT-MES      PIC 9(02).
+             05 DTALT-ANO      PIC 9(04).
 
 
        FD CADCEP
@@ -68,6 +97,8 @@
           03 BAIRRO        PIC X(20).
           03 CIDADE        PIC X(20).
           03 UF            PIC X(02).
+          03 FILLER        PIC X(01).
+          03 FILLER        PIC X(16).
 
        FD CADCONV
                LABEL RECORD IS STANDARD
@@ -76,7 +107,58 @@
           03 CODIGO       PIC 9(04).
           03 CNOME        PIC X(30).
           03 PLANO        PIC 9(02).
+          03 CONV-SITUACAO PIC X(01).
+             88 CONV-ATIVO       VALUE "A".
+             88 CONV-INATIVO     VALUE "I".
+          03 FILLER       PIC X(16).
 
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLN-CODIGO        PIC 9(02).
+          03 PLN-DESCR         PIC X(30).
+          03 PLN-INTERNACAO    PIC X(01).
+             88 PLN-INTERNACAO-SIM   VALUE "S".
+             88 PLN-INTERNACAO-NAO   VALUE "N".
+          03 PLN-AMBULATORIAL  PIC X(01).
+             88 PLN-AMBULATORIAL-SIM VALUE "S".
+             88 PLN-AMBULATORIAL-NAO VALUE "N".
+          03 PLN-URGENCIA      PIC X(01).
+             88 PLN-URGENCIA-SIM     VALUE "S".
+             88 PLN-URGENCIA-NAO     VALUE "N".
+          03 PLN-VALORCONS.
+             05 PLN-VCONS-RS   PIC 9(06).
+             05 PLN-VCONS-CT   PIC 9(02).
+          03 PLN-VALORREEMB.
+             05 PLN-VREEMB-RS  PIC 9(06).
+             05 PLN-VREEMB-CT  PIC 9(02).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+          03 AUD-PROGRAMA      PIC X(07).
+          03 AUD-CHAVE         PIC X(11).
+          03 AUD-OPERACAO      PIC X(01).
+          03 AUD-OPERADOR      PIC X(08).
+          03 AUD-DATA.
+             05 AUD-DIA        PIC 9(02).
+             05 AUD-MES        PIC 9(02).
+             05 AUD-ANO        PIC 9(04).
+          03 AUD-HORA.
+             05 AUD-HH         PIC 9(02).
+             05 AUD-MM         PIC 9(02).
+             05 AUD-SS         PIC 9(02).
+          03 AUD-ANTES         PIC X(150).
+          03 AUD-DEPOIS        PIC X(150).
+
+       FD CADGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGEN.DAT".
+       01 REGGEN.
+          03 GEN-CODIGO        PIC X(01).
+          03 GEN-DESCR         PIC X(14).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -89,28 +171,41 @@
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
+       01 W-CONTARROBA  PIC 9(02) VALUE ZEROS.
+       01 W-CONTPONTO   PIC 9(02) VALUE ZEROS.
+       01 W-EMAILUSER   PIC X(40) VALUE SPACES.
+       01 W-EMAILDOM    PIC X(40) VALUE SPACES.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
        01 BI            PIC 9(01) VALUE ZEROS.
 
-       01 TABCONVX.
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA INTERNACIONACAO".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO REGINAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL OURO".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL PLATINIUM".
-
-       01 TABCONV REDEFINES TABCONVX.
-          03 TBCONV   PIC X(30) OCCURS 12 TIMES.
-
        01 PLANOTXT    PIC X(30) VALUE SPACES.
 
+       01 W-IDADE     PIC 9(03) VALUE ZEROS.
+       01 W-DATASYS   PIC 9(08) VALUE ZEROS.
+       01 W-DATASYS-R REDEFINES W-DATASYS.
+          03 W-SYSANO PIC 9(04).
+          03 W-SYSMES PIC 9(02).
+          03 W-SYSDIA PIC 9(02).
+
+       01 AUD-SNAP    PIC X(131) VALUE SPACES.
+       01 W-ENTRYSNAP PIC X(131) VALUE SPACES.
+       01 W-DUPNOME   PIC X(30) VALUE SPACES.
+       01 W-DUPNASC   PIC 9(08) VALUE ZEROS.
+       01 W-DUPALERTA.
+          03 FILLER        PIC X(24) VALUE "POSSIVEL DUPLICATA CPF ".
+          03 W-DUPCPFED    PIC 9(11).
+       01 W-DATAHOJE  PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-AUDANO PIC 9(04).
+          03 W-AUDMES PIC 9(02).
+          03 W-AUDDIA PIC 9(02).
+       01 W-HORAHOJE  PIC 9(08) VALUE ZEROS.
+       01 W-HORAHOJE-R REDEFINES W-HORAHOJE.
+          03 W-AUDHH  PIC 9(02).
+          03 W-AUDMM  PIC 9(02).
+          03 W-AUDSS  PIC 9(02).
+          03 W-AUDCC  PIC 9(02).
+
        01 TABUFX.
           03 FILLER     PIC X(22) VALUE "ACACRE".
           03 FILLER     PIC X(22) VALUE "ALALAGOAS".
@@ -143,22 +238,99 @@
           03 TBUF   PIC X(22) OCCURS 27 TIMES.
        01 TXTUF.
           03 TXTUFCOD PIC X(02) VALUE SPACES.
-          03 TXTUFTEXTO PIC X(20) VALUE SPACES.   
-
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-          03 FILLER     PIC X(15) VALUE "HHETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISEXUAL".
-          03 FILLER     PIC X(15) VALUE "TRANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "OOUTROS".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 5 TIMES.
+          03 TXTUFTEXTO PIC X(20) VALUE SPACES.
+
+       01 TABDDDX.
+          03 FILLER     PIC 9(02) VALUE 11.
+          03 FILLER     PIC 9(02) VALUE 12.
+          03 FILLER     PIC 9(02) VALUE 13.
+          03 FILLER     PIC 9(02) VALUE 14.
+          03 FILLER     PIC 9(02) VALUE 15.
+          03 FILLER     PIC 9(02) VALUE 16.
+          03 FILLER     PIC 9(02) VALUE 17.
+          03 FILLER     PIC 9(02) VALUE 18.
+          03 FILLER     PIC 9(02) VALUE 19.
+          03 FILLER     PIC 9(02) VALUE 21.
+          03 FILLER     PIC 9(02) VALUE 22.
+          03 FILLER     PIC 9(02) VALUE 24.
+          03 FILLER     PIC 9(02) VALUE 27.
+          03 FILLER     PIC 9(02) VALUE 28.
+          03 FILLER     PIC 9(02) VALUE 31.
+          03 FILLER     PIC 9(02) VALUE 32.
+          03 FILLER     PIC 9(02) VALUE 33.
+          03 FILLER     PIC 9(02) VALUE 34.
+          03 FILLER     PIC 9(02) VALUE 35.
+          03 FILLER     PIC 9(02) VALUE 37.
+          03 FILLER     PIC 9(02) VALUE 38.
+          03 FILLER     PIC 9(02) VALUE 41.
+          03 FILLER     PIC 9(02) VALUE 42.
+          03 FILLER     PIC 9(02) VALUE 43.
+          03 FILLER     PIC 9(02) VALUE 44.
+          03 FILLER     PIC 9(02) VALUE 45.
+          03 FILLER     PIC 9(02) VALUE 46.
+          03 FILLER     PIC 9(02) VALUE 47.
+          03 FILLER     PIC 9(02) VALUE 48.
+          03 FILLER     PIC 9(02) VALUE 49.
+          03 FILLER     PIC 9(02) VALUE 51.
+          03 FILLER     PIC 9(02) VALUE 53.
+          03 FILLER     PIC 9(02) VALUE 54.
+          03 FILLER     PIC 9(02) VALUE 55.
+          03 FILLER     PIC 9(02) VALUE 61.
+          03 FILLER     PIC 9(02) VALUE 62.
+          03 FILLER     PIC 9(02) VALUE 63.
+          03 FILLER     PIC 9(02) VALUE 64.
+          03 FILLER     PIC 9(02) VALUE 65.
+          03 FILLER     PIC 9(02) VALUE 66.
+          03 FILLER     PIC 9(02) VALUE 67.
+          03 FILLER     PIC 9(02) VALUE 68.
+          03 FILLER     PIC 9(02) VALUE 69.
+          03 FILLER     PIC 9(02) VALUE 71.
+          03 FILLER     PIC 9(02) VALUE 73.
+          03 FILLER     PIC 9(02) VALUE 74.
+          03 FILLER     PIC 9(02) VALUE 75.
+          03 FILLER     PIC 9(02) VALUE 77.
+          03 FILLER     PIC 9(02) VALUE 79.
+          03 FILLER     PIC 9(02) VALUE 81.
+          03 FILLER     PIC 9(02) VALUE 82.
+          03 FILLER     PIC 9(02) VALUE 83.
+          03 FILLER     PIC 9(02) VALUE 84.
+          03 FILLER     PIC 9(02) VALUE 85.
+          03 FILLER     PIC 9(02) VALUE 86.
+          03 FILLER     PIC 9(02) VALUE 87.
+          03 FILLER     PIC 9(02) VALUE 88.
+          03 FILLER     PIC 9(02) VALUE 89.
+          03 FILLER     PIC 9(02) VALUE 91.
+          03 FILLER     PIC 9(02) VALUE 92.
+          03 FILLER     PIC 9(02) VALUE 93.
+          03 FILLER     PIC 9(02) VALUE 94.
+          03 FILLER     PIC 9(02) VALUE 95.
+          03 FILLER     PIC 9(02) VALUE 96.
+          03 FILLER     PIC 9(02) VALUE 97.
+          03 FILLER     PIC 9(02) VALUE 98.
+          03 FILLER     PIC 9(02) VALUE 99.
+       01 TABDDD REDEFINES TABDDDX.
+          03 TBDDD   PIC 9(02) OCCURS 67 TIMES.
+
        01 TXTGENERO.
           03 TXTCOD PIC X(01) VALUE SPACES.
           03 TXTTEXT PIC X(14) VALUE SPACES. 
 
        01 LIXO PIC 9(03) VALUE ZEROS.
 
+       01 CPFDIG        PIC 9(11) VALUE ZEROS.
+       01 CPFTAB REDEFINES CPFDIG.
+          03 CPFD       PIC 9 OCCURS 11 TIMES.
+       01 CPFIND        PIC 9(02) VALUE ZEROS.
+       01 CPFPESO       PIC 9(02) VALUE ZEROS.
+       01 CPFSOMA       PIC 9(04) VALUE ZEROS.
+       01 CPFRESTO      PIC 9(02) VALUE ZEROS.
+       01 CPFQUOC       PIC 9(02) VALUE ZEROS.
+       01 CPFDV1        PIC 9(01) VALUE ZEROS.
+       01 CPFDV2        PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
       *-----------------------------------------------------------------
        SCREEN SECTION.
     
@@ -170,8 +342,10 @@
                VALUE  "ACIENTES<-------------------------------".
            05  LINE 03  COLUMN 01 
                VALUE  " Cpf:             Nome:".
-           05  LINE 03  COLUMN 41 
+           05  LINE 03  COLUMN 41
                VALUE  "                  Nascimento:".
+           05  LINE 04  COLUMN 61
+               VALUE  "Idade:".
            05  LINE 05  COLUMN 01 
                VALUE  " Sexo:               Genero:".
            05  LINE 05  COLUMN 51 
@@ -214,6 +388,10 @@
                LINE 03  COLUMN 71  PIC 99/99/9999
                USING  NASCIMENTO
                HIGHLIGHT.
+           05  TIDADE
+               LINE 04  COLUMN 68  PIC ZZ9
+               USING  W-IDADE
+               HIGHLIGHT.
            05  TSEXO
                LINE 05  COLUMN 08  PIC X(01)
                USING  SEXO
@@ -294,7 +472,7 @@
        
          
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERADOR.
        
        R0.
            OPEN I-O CADPACI
@@ -340,8 +518,51 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0C.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPLANO NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
-       R1.    
+       R0D.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 GO TO R0D
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAUDIT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0E.
+           OPEN INPUT CADGEN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADGEN NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADGEN" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+
+       R1.
+           MOVE ZEROS TO W-SEL
            MOVE SPACES TO NOME SEXO GENERO EMAIL TXTGENERO TEXSEXO
            MOVE ZEROS TO  NASCIMENTO CPF NUM DDD MES ANO DIA
            MOVE SPACES TO ENDERECO BAIRRO CIDADE UF TXTUF COMLOGRA
@@ -365,13 +586,22 @@
                 PERFORM ROT-MENS THRU ROT-MENS2
                 GO TO R2.
 
-        
+           MOVE CPF TO CPFDIG
+           PERFORM R2-DV1 THRU R2-DV1-FIM
+           PERFORM R2-DV2 THRU R2-DV2-FIM
+           IF CPFDV1 NOT = CPFD(10) OR CPFDV2 NOT = CPFD(11)
+                MOVE "*** CPF INVALIDO - DIGITO VERIFICADOR ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+
+
       *---------------VERIFICA SE JÁ EXISTE NO ARQUIVO-----------------*
 
        LER-CADPACI.
            READ CADPACI
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE REGPACI TO AUD-SNAP
                 MOVE CONVENIO TO CODIGO
                 MOVE CEPPACI TO CEP
                 PERFORM R5A
@@ -381,6 +611,7 @@
                 PERFORM R9B
                 PERFORM R9C
                 PERFORM R13
+                PERFORM R-IDADE
                 DISPLAY TELAPACIENTE
                 GO TO ACE-001
              ELSE
@@ -453,7 +684,56 @@
            IF DIA > 31 OR DIA < 1
                 MOVE "DIGITE UM NASCIMENTO VALIDO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R4.  
+                GO TO R4.
+
+           PERFORM DUP-CHK
+
+           PERFORM R-IDADE
+           DISPLAY TIDADE.
+
+      *---------------------------------------------------------------*
+      *  AVISA SE JA EXISTE PACIENTE COM MESMO NOME E NASCIMENTO       *
+      *  (NAO SE APLICA QUANDO W-SEL=1, OU SEJA, EM ALTERACAO)         *
+      *---------------------------------------------------------------*
+       DUP-CHK.
+           IF W-SEL NOT = ZEROS
+              GO TO DUP-CHK-FIM.
+
+           MOVE NOME       TO W-DUPNOME
+           MOVE NASCIMENTO TO W-DUPNASC
+           MOVE REGPACI    TO W-ENTRYSNAP
+
+           START CADPACI KEY IS NOT LESS NOME
+               INVALID KEY
+                   GO TO DUP-RESTORE.
+       DUP-LER.
+           READ CADPACI NEXT RECORD
+               AT END
+                   GO TO DUP-RESTORE.
+           IF NOME NOT = W-DUPNOME
+              GO TO DUP-RESTORE.
+           IF NASCIMENTO = W-DUPNASC
+              GO TO DUP-FOUND.
+           GO TO DUP-LER.
+       DUP-FOUND.
+           MOVE CPF TO W-DUPCPFED
+           DISPLAY (23, 12) W-DUPALERTA.
+       DUP-OPC.
+           DISPLAY (23, 48) "CONTINUAR (S/N) : ".
+           ACCEPT  (23, 67) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE W-ENTRYSNAP TO REGPACI
+              DISPLAY (23, 12) LIMPA
+              GO TO R3.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO DUP-OPC.
+           DISPLAY (23, 12) LIMPA.
+       DUP-RESTORE.
+           MOVE W-ENTRYSNAP TO REGPACI.
+       DUP-CHK-FIM.
+           EXIT.
 
        R5.
            ACCEPT TSEXO.
@@ -476,23 +756,20 @@
                     GO TO R5.
 
            DISPLAY TELAPACIENTE.
-        R6.      
-           MOVE 1 TO IND
+        R6.
            ACCEPT TGENERO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R5.
        R6A.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTCOD NOT = GENERO
-              ADD 1 TO IND
-              IF IND < 10
-                 GO TO R6A
-              ELSE
+           MOVE GENERO TO GEN-CODIGO
+           READ CADGEN
+           IF ST-ERRO NOT = "00"
                  MOVE "*** TIPO GENERO INCORRETO***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R6
            ELSE
+               MOVE GEN-DESCR TO TXTTEXT
                MOVE TXTTEXT TO TXTGENERO
                DISPLAY TTXTGENERO.
 
@@ -512,11 +789,22 @@
            IF W-ACT = 01
                    GO TO R6. 
 
-           IF NUM = ZEROS OR DDD = ZEROS 
+           IF NUM = ZEROS OR DDD = ZEROS
               MOVE "DIGITE UM TELEFONE VALIDO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R7A.
 
+           MOVE 1 TO IND.
+       R7B.
+           IF TBDDD(IND) NOT = DDD
+              ADD 1 TO IND
+              IF IND < 68
+                 GO TO R7B
+              ELSE
+                 MOVE "*** DDD INEXISTENTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R7A.
+
        R8.
            MOVE SPACES TO EMAIL
            
@@ -525,11 +813,30 @@
            IF W-ACT = 01
                    GO TO R7A. 
 
-           IF EMAIL = SPACES 
+           IF EMAIL = SPACES
               MOVE "DIGITE UM EMAIL VALIDO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R8.
 
+           MOVE ZEROS  TO W-CONTARROBA W-CONTPONTO
+           MOVE SPACES TO W-EMAILUSER W-EMAILDOM
+           INSPECT EMAIL TALLYING W-CONTARROBA FOR ALL "@"
+           IF W-CONTARROBA NOT = 1
+              MOVE "*** EMAIL INVALIDO - FORMATO INCORRETO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+           UNSTRING EMAIL DELIMITED BY "@"
+                          INTO W-EMAILUSER W-EMAILDOM
+           IF W-EMAILUSER = SPACES
+              MOVE "*** EMAIL INVALIDO - FORMATO INCORRETO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+           INSPECT W-EMAILDOM TALLYING W-CONTPONTO FOR ALL "."
+           IF W-CONTPONTO = ZEROS
+              MOVE "*** EMAIL INVALIDO - FORMATO INCORRETO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+
        R9.
            MOVE ZEROS TO CEP
 
@@ -632,16 +939,33 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R12.
            IF ST-ERRO NOT = "00"
-                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CONVENIOS" 
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CONVENIOS"
                       TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM.
+           IF CONV-INATIVO
+                   MOVE "*** CONVENIO INATIVO - NAO PERMITIDO ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R12.
 
            MOVE CODIGO TO CONVENIO.
 
-       R13. 
-
-           MOVE TBCONV(PLANO) TO PLANOTXT
+       R13.
+
+           MOVE PLANO TO PLN-CODIGO
+           READ CADPLANO
+           IF ST-ERRO = "00"
+              MOVE PLN-DESCR TO PLANOTXT
+              IF PLN-INTERNACAO NOT = "S" AND
+                 PLN-AMBULATORIAL NOT = "S" AND
+                 PLN-URGENCIA NOT = "S"
+                 MOVE "*** PLANO SEM NENHUMA COBERTURA CADASTRADA ***"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R12
+           ELSE
+              MOVE SPACES TO PLANOTXT.
            DISPLAY TELAPACIENTE.
    
 
@@ -660,19 +984,39 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO SITUACAO
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO DTCAD-DIA  DTALT-DIA
+                MOVE W-AUDMES TO DTCAD-MES  DTALT-MES
+                MOVE W-AUDANO TO DTCAD-ANO  DTALT-ANO
                 WRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "SMP004" TO AUD-PROGRAMA
+                      MOVE CPF TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE REGPACI TO AUD-DEPOIS
+                      PERFORM AUD-GRAVA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-                  
-                  GO TO ALT-RW1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.  
+                      GO TO ALT-RW1.
+                IF ST-ERRO = "99"
+                      DISPLAY (23, 12)
+                       "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                      ACCEPT (23, 57) W-OPCAO
+                      DISPLAY (23, 12) LIMPA
+                      IF W-OPCAO = "S" OR "s"
+                         GO TO INC-WR1
+                      ELSE
+                         MOVE "*** GRAVACAO CANCELADA ***" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
       ******************************************************************
 
@@ -696,30 +1040,129 @@
 
        R4B-FIM.
 
+      ******************************************************************
+      * CALCULO DA IDADE DO PACIENTE A PARTIR DO NASCIMENTO            *
+      ******************************************************************
+       R-IDADE.
+               ACCEPT W-DATASYS FROM DATE YYYYMMDD
+               COMPUTE W-IDADE = W-SYSANO - ANO
+               IF W-SYSMES < MES OR (W-SYSMES = MES AND W-SYSDIA < DIA)
+                  SUBTRACT 1 FROM W-IDADE.
+
+      ******************************************************************
+      * VALIDACAO DO DIGITO VERIFICADOR DO CPF                        *
+      ******************************************************************
+       R2-DV1.
+                MOVE ZEROS TO CPFSOMA
+                MOVE 1 TO CPFIND.
+       R2-DV1-LOOP.
+                COMPUTE CPFPESO = 11 - CPFIND
+                COMPUTE CPFSOMA = CPFSOMA + (CPFD(CPFIND) * CPFPESO)
+                ADD 1 TO CPFIND
+                IF CPFIND < 10
+                   GO TO R2-DV1-LOOP.
+                DIVIDE CPFSOMA BY 11 GIVING CPFQUOC
+                                     REMAINDER CPFRESTO.
+                IF CPFRESTO < 2
+                   MOVE ZEROS TO CPFDV1
+                ELSE
+                   COMPUTE CPFDV1 = 11 - CPFRESTO.
+       R2-DV1-FIM.
+                EXIT.
+
+       R2-DV2.
+                MOVE ZEROS TO CPFSOMA
+                MOVE 1 TO CPFIND.
+       R2-DV2-LOOP.
+                COMPUTE CPFPESO = 12 - CPFIND
+                IF CPFIND = 10
+                   COMPUTE CPFSOMA = CPFSOMA + (CPFDV1 * CPFPESO)
+                ELSE
+                   COMPUTE CPFSOMA = CPFSOMA + (CPFD(CPFIND) * CPFPESO).
+                ADD 1 TO CPFIND
+                IF CPFIND < 11
+                   GO TO R2-DV2-LOOP.
+                DIVIDE CPFSOMA BY 11 GIVING CPFQUOC
+                                     REMAINDER CPFRESTO.
+                IF CPFRESTO < 2
+                   MOVE ZEROS TO CPFDV2
+                ELSE
+                   COMPUTE CPFDV2 = 11 - CPFRESTO.
+       R2-DV2-FIM.
+                EXIT.
+
       *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
+                IF PAC-INATIVO
+                   DISPLAY (23, 12)
+                    "N=NOVO  A=ALTERAR  R=REATIVAR  B=BROWSE (INATIVO)"
+                ELSE
+                   DISPLAY (23, 12)
+                    "N=NOVO REGISTRO  A=ALTERAR  E=EXCLUIR  B=BROWSE".
+                ACCEPT (23, 61) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01
                    GO TO R1.
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF PAC-INATIVO
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "R" AND W-OPCAO NOT = "B"
+                       GO TO ACE-001
+                ELSE
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "B"
+                       GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
                       GO TO R3
                    ELSE
-                      GO TO EXC-OPC.
-      *          
+                      IF W-OPCAO = "B"
+                         GO TO BRW-001
+                      ELSE
+                         IF W-OPCAO = "R"
+                            GO TO REA-OPC
+                         ELSE
+                            GO TO EXC-OPC.
+      *
+      *------------------- BROWSE ALFABETICO POR NOME -------------------
+       BRW-001.
+                MOVE SPACES TO NOME
+                DISPLAY (23, 12) "LETRA INICIAL (ENTER=INICIO):".
+                ACCEPT (23, 43) NOME.
+                START CADPACI KEY IS NOT LESS NOME
+                    INVALID KEY
+                        MOVE "*** NENHUM PACIENTE ENCONTRADO ***"
+                                                            TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO R1.
+       BRW-LER.
+                READ CADPACI NEXT RECORD
+                    AT END
+                        MOVE "*** FIM DA LISTA ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO R1.
+                IF PAC-INATIVO
+                     GO TO BRW-LER.
+                PERFORM R-IDADE
+                DISPLAY TELAPACIENTE.
+       BRW-PROX.
+                DISPLAY (23, 12) "P=PROXIMO  S=SELECIONAR  X=CANCELAR".
+                ACCEPT (23, 50) W-OPCAO.
+                IF W-OPCAO = "P" OR "p"
+                     GO TO BRW-LER.
+                IF W-OPCAO = "S" OR "s"
+                     GO TO ACE-001.
+                IF W-OPCAO = "X" OR "x"
+                     GO TO R1.
+                GO TO BRW-PROX.
+      *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
@@ -732,14 +1175,60 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADPACI RECORD
+                MOVE "I" TO SITUACAO
+                REWRITE REGPACI
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO CARRO EXCLUIDO ***" TO MENS
+                   MOVE "SMP004" TO AUD-PROGRAMA
+                   MOVE CPF TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGPACI TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "*** EXCLUSAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       REA-OPC.
+                DISPLAY (23, 40) "REATIVAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REA-OPC.
+       REA-RW1.
+                MOVE "A" TO SITUACAO
+                REWRITE REGPACI
+                IF ST-ERRO = "00"
+                   MOVE "SMP004" TO AUD-PROGRAMA
+                   MOVE CPF TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGPACI TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
@@ -755,19 +1244,55 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO DTALT-DIA
+                MOVE W-AUDMES TO DTALT-MES
+                MOVE W-AUDANO TO DTALT-ANO
                 REWRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "SMP004" TO AUD-PROGRAMA
+                   MOVE CPF TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE REGPACI TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** ALTERACAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       AUD-GRAVA.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORAHOJE FROM TIME
+                MOVE W-AUDDIA TO AUD-DIA
+                MOVE W-AUDMES TO AUD-MES
+                MOVE W-AUDANO TO AUD-ANO
+                MOVE W-AUDHH  TO AUD-HH
+                MOVE W-AUDMM  TO AUD-MM
+                MOVE W-AUDSS  TO AUD-SS
+                MOVE LK-OPERADOR TO AUD-OPERADOR
+                WRITE REGAUDIT.
 
        ROT-FIM.
            CLOSE CADPACI
            CLOSE CADCEP
-           CLOSE CADCONV.
+           CLOSE CADCONV
+           CLOSE CADPLANO
+           CLOSE CADAUDIT
+           CLOSE CADGEN.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
