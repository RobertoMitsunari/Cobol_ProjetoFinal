@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP011.
+       AUTHOR. Roberto Mitsunari
+      ************************
+      * RELATORIO DE MEDICOS *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MED-CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MED-NOME
+                                   WITH DUPLICATES.
+           SELECT CADMEDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD REGMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGMED.DAT".
+       01 CADMEDICO.
+                03 MED-CRM           PIC 9(06).
+                03 MED-NOME          PIC X(30).
+                03 MED-ESPEC         PIC 9(02).
+                03 MED-SEXO          PIC X(01).
+                03 MED-NASC.
+                     05 MED-DIANASC  PIC 9(02).
+                     05 MED-MESNASC  PIC 9(02).
+                     05 MED-ANONASC  PIC 9(04).
+                03 MED-EMAIL         PIC X(30).
+                03 MED-TELEFONE.
+                     05 MED-DDD      PIC 9(02).
+                     05 MED-NUM      PIC 9(11).
+                03 MED-SITUACAO      PIC X(01).
+                     88 MED-ATIVO        VALUE "A".
+                     88 MED-INATIVO      VALUE "I".
+                03 MED-CRMUF         PIC X(02).
+                03 MED-DATACAD.
+                     05 MED-DTCADDIA PIC 9(02).
+                     05 MED-DTCADMES PIC 9(02).
+                     05 MED-DTCADANO PIC 9(04).
+                03 MED-DATAALT.
+                     05 MED-DTALTDIA PIC 9(02).
+                     05 MED-DTALTMES PIC 9(02).
+                     05 MED-DTALTANO PIC 9(04).
+      *
+       FD CADMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDRL.DOC".
+       01 REGMEDTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-MODOLOTE PIC X(01) VALUE "N".
+       77 W-RETORNO  PIC X(02) VALUE "00".
+      *
+       01 MEDTX.
+                03 MED-CRMTX         PIC 999999.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 MED-NOMETX        PIC X(30).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 MED-ESPECTX       PIC 99.
+                03 FILLER            PIC X(01) VALUE " ".
+                03 MED-SEXOTX        PIC X(01).
+                03 FILLER            PIC X(01) VALUE " ".
+                03 MED-DDDTX         PIC 99.
+                03 FILLER            PIC X(01) VALUE "-".
+                03 MED-NUMTX         PIC 9(11).
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(30) VALUE
+                        "   *** RELACAO DE MEDICOS ***".
+
+       01 CAB1.
+                03 CAB-CRMTX         PIC X(09) VALUE "   CRM   ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMETX        PIC X(30) VALUE "   NOME".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ESPECTX       PIC X(05) VALUE "ESPEC".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SEXOTX        PIC X(01) VALUE "S".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-TELTX         PIC X(14) VALUE "   TELEFONE".
+       01 CAB2.
+                03 CAB-CRMTX         PIC X(09) VALUE "   ---   ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOMETX        PIC X(30) VALUE "   ----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ESPECTX       PIC X(05) VALUE "-----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SEXOTX        PIC X(01) VALUE "-".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-TELTX         PIC X(14) VALUE "   ----------".
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+       01 LK-MODOLOTE   PIC X(01).
+       01 LK-RETORNO    PIC X(02).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT026.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE MEDICOS PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR, OPTIONAL LK-MODOLOTE,
+                                 OPTIONAL LK-RETORNO.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO MED-NOME MED-SEXO MED-EMAIL.
+                MOVE ZEROS  TO MED-CRM MED-ESPEC MED-DIANASC.
+                MOVE ZEROS  TO MED-MESNASC MED-ANONASC MED-DDD MED-NUM.
+                IF ADDRESS OF LK-MODOLOTE NOT = NULL
+                              AND LK-MODOLOTE = "L"
+                   MOVE "S" TO W-MODOLOTE.
+                IF W-MODOLOTE = "S"
+                   GO TO INC-OP0.
+                DISPLAY SMT026.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT REGMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE MEDICOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICOS"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADMEDTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           WRITE REGMEDTX FROM CAB0.
+           MOVE SPACES TO REGMEDTX
+           WRITE REGMEDTX.
+           WRITE REGMEDTX FROM CAB1.
+           WRITE REGMEDTX FROM CAB2.
+      *
+       LER-MED01.
+                READ REGMED NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADASTRO DE MEDICOS ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE MEDICOS"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF MED-INATIVO
+                   GO TO LER-MED01.
+       INC-003.
+           MOVE MED-CRM    TO MED-CRMTX.
+           MOVE MED-NOME   TO MED-NOMETX.
+           MOVE MED-ESPEC  TO MED-ESPECTX.
+           MOVE MED-SEXO   TO MED-SEXOTX.
+           MOVE MED-DDD    TO MED-DDDTX.
+           MOVE MED-NUM    TO MED-NUMTX.
+           MOVE MEDTX      TO REGMEDTX.
+       INC-WR1.
+                WRITE REGMEDTX
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-MED01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ADDRESS OF LK-RETORNO NOT = NULL
+                   MOVE W-RETORNO TO LK-RETORNO.
+                DISPLAY (01, 01) ERASE
+                CLOSE REGMED CADMEDTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
