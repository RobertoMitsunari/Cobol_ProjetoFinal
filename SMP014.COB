@@ -0,0 +1,526 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP014.
+       AUTHOR. Roberto Mitsunari
+      ***********************************
+      * RELATORIO ESTATISTICO DE PACIENTES *
+      ***********************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLN-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS GEN-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS GEN-DESCR WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 SITUACAO       PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+          03 FILLER        PIC X(01).
+          03 FILLER        PIC X(16).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(16).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLN-CODIGO        PIC 9(02).
+          03 PLN-DESCR         PIC X(30).
+          03 PLN-INTERNACAO    PIC X(01).
+             88 PLN-INTERNACAO-SIM   VALUE "S".
+             88 PLN-INTERNACAO-NAO   VALUE "N".
+          03 PLN-AMBULATORIAL  PIC X(01).
+             88 PLN-AMBULATORIAL-SIM VALUE "S".
+             88 PLN-AMBULATORIAL-NAO VALUE "N".
+          03 PLN-URGENCIA      PIC X(01).
+             88 PLN-URGENCIA-SIM     VALUE "S".
+             88 PLN-URGENCIA-NAO     VALUE "N".
+          03 PLN-VALORCONS.
+             05 PLN-VCONS-RS   PIC 9(06).
+             05 PLN-VCONS-CT   PIC 9(02).
+          03 PLN-VALORREEMB.
+             05 PLN-VREEMB-RS  PIC 9(06).
+             05 PLN-VREEMB-CT  PIC 9(02).
+      *
+       FD CADPACTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACST.DOC".
+       01 REGPACTX    PIC X(100).
+      *
+       FD CADGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGEN.DAT".
+       01 REGGEN.
+          03 GEN-CODIGO        PIC X(01).
+          03 GEN-DESCR         PIC X(14).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 IND        PIC 9(02) VALUE ZEROS.
+      *
+       01 W-CNTM     PIC 9(05) VALUE ZEROS.
+       01 W-CNTF     PIC 9(05) VALUE ZEROS.
+       01 W-CNTSEXO-OUTRO PIC 9(05) VALUE ZEROS.
+       01 W-CNTUF-SEMCEP  PIC 9(05) VALUE ZEROS.
+       01 W-CNTPLANO-SEMCONV PIC 9(05) VALUE ZEROS.
+      *
+       01 TABUFX.
+          03 FILLER     PIC X(22) VALUE "ACACRE".
+          03 FILLER     PIC X(22) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(22) VALUE "APAMAPA".
+          03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(22) VALUE "BABAHIA".
+          03 FILLER     PIC X(22) VALUE "CECEARA".
+          03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(22) VALUE "GOGOIAS".
+          03 FILLER     PIC X(22) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(22) VALUE "PAPARA".
+          03 FILLER     PIC X(22) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(22) VALUE "PRPARANA".
+          03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(22) VALUE "PIPIAUI".
+          03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(22) VALUE "RNRIO GRANDE DO NORTE".
+          03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(22) VALUE "RORONDONIA".
+          03 FILLER     PIC X(22) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(22) VALUE "SESERGIPE".
+          03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
+       01 TABUF REDEFINES TABUFX.
+          03 TBUF   PIC X(22) OCCURS 27 TIMES.
+       01 TXTUF.
+          03 TXTUFCOD PIC X(02) VALUE SPACES.
+          03 TXTUFTEXTO PIC X(20) VALUE SPACES.
+       01 TBUFCNT    PIC 9(05) OCCURS 27 TIMES VALUE ZEROS.
+      *
+       01 TABGENERO.
+          03 TBGENERO   PIC X(15) OCCURS 20 TIMES VALUE SPACES.
+       01 TXTGENERO.
+          03 TXTCOD PIC X(01) VALUE SPACES.
+          03 TXTTEXT PIC X(14) VALUE SPACES.
+       01 TBGENCNT   PIC 9(05) OCCURS 20 TIMES VALUE ZEROS.
+       77 W-GENQTD   PIC 9(02) VALUE ZEROS.
+       01 W-CNTGEN-NCAD PIC 9(05) VALUE ZEROS.
+      *
+       01 W-PLANOCNT PIC 9(05) OCCURS 99 TIMES VALUE ZEROS.
+      *
+       01 PACTX.
+                03 FILLER            PIC X(100) VALUE SPACES.
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(47) VALUE
+                    "   *** ESTATISTICA DEMOGRAFICA DE PACIENTES ***".
+       01 CAB-SEXO.
+                03 FILLER      PIC X(30) VALUE
+                        "   --- PACIENTES POR SEXO ---".
+       01 CAB-GENERO.
+                03 FILLER      PIC X(32) VALUE
+                        "   --- PACIENTES POR GENERO ---".
+       01 CAB-UF.
+                03 FILLER      PIC X(28) VALUE
+                        "   --- PACIENTES POR UF ---".
+       01 CAB-PLANO.
+                03 FILLER      PIC X(31) VALUE
+                        "   --- PACIENTES POR PLANO ---".
+       01 LIN-SEXO.
+                03 FILLER          PIC X(10) VALUE SPACES.
+                03 LIN-SEXODESCR   PIC X(20).
+                03 LIN-SEXOCNT     PIC ZZZZ9.
+       01 LIN-GENERO.
+                03 FILLER          PIC X(10) VALUE SPACES.
+                03 LIN-GENDESCR    PIC X(14).
+                03 LIN-GENCNT      PIC ZZZZ9.
+       01 LIN-UF.
+                03 FILLER          PIC X(10) VALUE SPACES.
+                03 LIN-UFDESCR     PIC X(20).
+                03 LIN-UFCNT       PIC ZZZZ9.
+       01 LIN-PLANO.
+                03 FILLER          PIC X(10) VALUE SPACES.
+                03 LIN-PLANODESCR  PIC X(30).
+                03 LIN-PLANOCNT    PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT027.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** ESTATISTICA DEMOGRA".
+           05  LINE 02  COLUMN 41
+               VALUE  "FICA DE PACIENTES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT027.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE PACIENTES NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADPACTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADGEN
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      NEXT SENTENCE
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADGEN" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    PERFORM CARGA-GEN THRU CARGA-GEN-FIM.
+       ROT-CABEC.
+           WRITE REGPACTX FROM CAB0.
+           MOVE SPACES TO REGPACTX
+           WRITE REGPACTX.
+      *
+      *---------[ CARREGA TABELA DE GENEROS A PARTIR DO CADGEN ]-------
+       CARGA-GEN.
+                READ CADGEN NEXT
+                IF ST-ERRO = "10"
+                   CLOSE CADGEN
+                   GO TO CARGA-GEN-FIM.
+                IF ST-ERRO NOT = "00"
+                   CLOSE CADGEN
+                   MOVE "ERRO NA LEITURA DO ARQUIVO CADGEN" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-GENQTD < 20
+                   ADD 1 TO W-GENQTD
+                   MOVE GEN-CODIGO TO TXTCOD
+                   MOVE GEN-DESCR TO TXTTEXT
+                   MOVE TXTGENERO TO TBGENERO(W-GENQTD).
+                GO TO CARGA-GEN.
+       CARGA-GEN-FIM.
+                EXIT.
+      *
+       LER-PAC01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO REL-SEXO
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE PACIENTES"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF PAC-INATIVO
+                   GO TO LER-PAC01.
+      *
+       ACU-SEXO.
+                IF SEXO = "M"
+                   ADD 1 TO W-CNTM
+                ELSE
+                   IF SEXO = "F"
+                      ADD 1 TO W-CNTF
+                   ELSE
+                      ADD 1 TO W-CNTSEXO-OUTRO.
+      *
+       ACU-GENERO.
+                IF W-GENQTD = ZEROS
+                   ADD 1 TO W-CNTGEN-NCAD
+                   GO TO ACU-UF.
+                MOVE 1 TO IND.
+       ACU-GEN-LOOP.
+                MOVE TBGENERO(IND) TO TXTGENERO
+                IF TXTCOD NOT = GENERO
+                   ADD 1 TO IND
+                   IF IND < W-GENQTD + 1
+                      GO TO ACU-GEN-LOOP
+                   ELSE
+                      ADD 1 TO W-CNTGEN-NCAD
+                ELSE
+                   ADD 1 TO TBGENCNT(IND).
+      *
+       ACU-UF.
+                MOVE CEPPACI TO CEP
+                READ CADCEP
+                IF ST-ERRO NOT = "00"
+                   ADD 1 TO W-CNTUF-SEMCEP
+                ELSE
+                   MOVE 1 TO IND
+       ACU-UF-LOOP.
+                   IF ST-ERRO = "00"
+                      MOVE TBUF(IND) TO TXTUF
+                      IF TXTUFCOD NOT = UF
+                         ADD 1 TO IND
+                         IF IND < 28
+                            GO TO ACU-UF-LOOP
+                         ELSE
+                            NEXT SENTENCE
+                      ELSE
+                         ADD 1 TO TBUFCNT(IND).
+      *
+       ACU-PLANO.
+                IF CONVENIO = ZEROS
+                   ADD 1 TO W-CNTPLANO-SEMCONV
+                   GO TO LER-PAC01.
+                MOVE CONVENIO TO CODIGO
+                READ CADCONV
+                IF ST-ERRO NOT = "00"
+                   ADD 1 TO W-CNTPLANO-SEMCONV
+                ELSE
+                   IF PLANO > 0 AND PLANO < 100
+                      ADD 1 TO W-PLANOCNT(PLANO).
+                GO TO LER-PAC01.
+      *
+      *------------------- IMPRESSAO DO RESUMO ---------------------
+      *
+       REL-SEXO.
+                WRITE REGPACTX FROM CAB-SEXO.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX.
+                MOVE "MASCULINO" TO LIN-SEXODESCR
+                MOVE W-CNTM TO LIN-SEXOCNT
+                WRITE REGPACTX FROM LIN-SEXO.
+                MOVE "FEMININO" TO LIN-SEXODESCR
+                MOVE W-CNTF TO LIN-SEXOCNT
+                WRITE REGPACTX FROM LIN-SEXO.
+                MOVE "NAO INFORMADO" TO LIN-SEXODESCR
+                MOVE W-CNTSEXO-OUTRO TO LIN-SEXOCNT
+                WRITE REGPACTX FROM LIN-SEXO.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX.
+      *
+       REL-GENERO.
+                WRITE REGPACTX FROM CAB-GENERO.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX.
+                IF W-GENQTD = ZEROS
+                   GO TO REL-GEN-NCAD.
+                MOVE 1 TO IND.
+       REL-GEN-LOOP.
+                MOVE TBGENERO(IND) TO TXTGENERO
+                MOVE TXTTEXT TO LIN-GENDESCR
+                MOVE TBGENCNT(IND) TO LIN-GENCNT
+                WRITE REGPACTX FROM LIN-GENERO
+                ADD 1 TO IND
+                IF IND < W-GENQTD + 1
+                   GO TO REL-GEN-LOOP.
+       REL-GEN-NCAD.
+                IF W-CNTGEN-NCAD NOT = ZEROS
+                   MOVE "NAO CADASTRADO" TO LIN-GENDESCR
+                   MOVE W-CNTGEN-NCAD TO LIN-GENCNT
+                   WRITE REGPACTX FROM LIN-GENERO.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX.
+      *
+       REL-UF.
+                WRITE REGPACTX FROM CAB-UF.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX.
+                MOVE 1 TO IND.
+       REL-UF-LOOP.
+                IF TBUFCNT(IND) NOT = ZEROS
+                   MOVE TBUF(IND) TO TXTUF
+                   MOVE TXTUFTEXTO TO LIN-UFDESCR
+                   MOVE TBUFCNT(IND) TO LIN-UFCNT
+                   WRITE REGPACTX FROM LIN-UF.
+                ADD 1 TO IND
+                IF IND < 28
+                   GO TO REL-UF-LOOP.
+                IF W-CNTUF-SEMCEP NOT = ZEROS
+                   MOVE "CEP NAO CADASTRADO" TO LIN-UFDESCR
+                   MOVE W-CNTUF-SEMCEP TO LIN-UFCNT
+                   WRITE REGPACTX FROM LIN-UF.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX.
+      *
+       REL-PLANO.
+                WRITE REGPACTX FROM CAB-PLANO.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX.
+                MOVE 1 TO IND.
+       REL-PLANO-LOOP.
+                IF W-PLANOCNT(IND) NOT = ZEROS
+                   MOVE IND TO PLN-CODIGO
+                   READ CADPLANO
+                   IF ST-ERRO = "00"
+                      MOVE PLN-DESCR TO LIN-PLANODESCR
+                   ELSE
+                      MOVE "PLANO NAO CADASTRADO" TO LIN-PLANODESCR
+                   MOVE W-PLANOCNT(IND) TO LIN-PLANOCNT
+                   WRITE REGPACTX FROM LIN-PLANO.
+                ADD 1 TO IND
+                IF IND < 100
+                   GO TO REL-PLANO-LOOP.
+                IF W-CNTPLANO-SEMCONV NOT = ZEROS
+                   MOVE "SEM CONVENIO" TO LIN-PLANODESCR
+                   MOVE W-CNTPLANO-SEMCONV TO LIN-PLANOCNT
+                   WRITE REGPACTX FROM LIN-PLANO.
+      *
+       FIM-REL.
+                MOVE "*** RELATORIO GERADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADCEP CADCONV CADPLANO CADPACTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
