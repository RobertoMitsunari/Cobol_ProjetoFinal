@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSMED.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      ***********************************************
+      *    CONSULTA (SOMENTE LEITURA) DE MEDICOS    *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT REGMED ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS CRM
+              FILE STATUS  IS ST-ERRO
+              ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD REGMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGMED.DAT".
+       01 CADMEDICO.
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 DATANASCIMENTO.
+               05 DIANASC          PIC 9(02).
+               05 MESNASC          PIC 9(02).
+               05 ANONASC          PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE.
+               05 DDD              PIC 9(02).
+               05 NUM              PIC 9(11).
+          03 SITUACAO              PIC X(01).
+             88 MED-ATIVO              VALUE "A".
+             88 MED-INATIVO            VALUE "I".
+          03 CRMUF                 PIC X(02).
+          03 DATA-CADASTRO.
+               05 DTCAD-DIA        PIC 9(02).
+               05 DTCAD-MES        PIC 9(02).
+               05 DTCAD-ANO        PIC 9(04).
+          03 DATA-ALTERACAO.
+               05 DTALT-DIA        PIC 9(02).
+               05 DTALT-MES        PIC 9(02).
+               05 DTALT-ANO        PIC 9(04).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-MODO        PIC X(01) VALUE SPACES.
+       01 W-NOMEBUSCA   PIC X(30) VALUE SPACES.
+       01 W-ESPBUSCA    PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACONSMED.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                           CONSULTA DE M".
+           05  LINE 01  COLUMN 41
+               VALUE  "EDICOS".
+           05  LINE 03  COLUMN 01
+               VALUE  "PESQUISAR POR (C=CRM N=NOME E=ESPEC) :".
+           05  TMODO
+               LINE 03  COLUMN 40  PIC X(01)
+               USING  W-MODO
+               HIGHLIGHT.
+           05  LINE 05  COLUMN 01
+               VALUE  "CRM:".
+           05  TCRM
+               LINE 05  COLUMN 06  PIC 9(06)
+               USING  CRM
+               HIGHLIGHT.
+           05  LINE 05  COLUMN 20
+               VALUE  "NOME:".
+           05  TNOMEBUSCA
+               LINE 05  COLUMN 26  PIC X(30)
+               USING  W-NOMEBUSCA
+               HIGHLIGHT.
+           05  LINE 05  COLUMN 58
+               VALUE  "ESPEC:".
+           05  TESPBUSCA
+               LINE 05  COLUMN 65  PIC 9(02)
+               USING  W-ESPBUSCA
+               HIGHLIGHT.
+           05  LINE 07  COLUMN 01
+               VALUE  "CRM:".
+           05  TRCRM
+               LINE 07  COLUMN 06  PIC 9(06)
+               USING  CRM
+               HIGHLIGHT.
+           05  LINE 07  COLUMN 20
+               VALUE  "NOME:".
+           05  TRNOME
+               LINE 07  COLUMN 26  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 01
+               VALUE  "ESPECIALIDADE:".
+           05  TRESPEC
+               LINE 09  COLUMN 16  PIC 9(02)
+               USING  ESPECIALIDADE
+               HIGHLIGHT.
+           05  LINE 09  COLUMN 20
+               VALUE  "SEXO:".
+           05  TRSEXO
+               LINE 09  COLUMN 26  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  LINE 11  COLUMN 01
+               VALUE  "NASCIMENTO:   -  -".
+           05  TRDIA
+               LINE 11  COLUMN 13  PIC 9(02)
+               USING  DIANASC
+               HIGHLIGHT.
+           05  TRMES
+               LINE 11  COLUMN 16  PIC 9(02)
+               USING  MESNASC
+               HIGHLIGHT.
+           05  TRANO
+               LINE 11  COLUMN 19  PIC 9(04)
+               USING  ANONASC
+               HIGHLIGHT.
+           05  LINE 13  COLUMN 01
+               VALUE  "EMAIL:".
+           05  TREMAIL
+               LINE 13  COLUMN 08  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  LINE 15  COLUMN 01
+               VALUE  "TELEFONE:  -".
+           05  TRDDD
+               LINE 15  COLUMN 11  PIC 9(02)
+               USING  DDD
+               HIGHLIGHT.
+           05  TRNUM
+               LINE 15  COLUMN 14  PIC 9(11)
+               USING  NUM
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       R0.
+           OPEN INPUT REGMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE MEDICOS NAO ENCONTRADO ***"
+                                                            TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO NOME SEXO EMAIL W-MODO W-NOMEBUSCA
+           MOVE ZEROS TO CRM ESPECIALIDADE DIANASC MESNASC ANONASC
+           MOVE ZEROS TO DDD NUM W-ESPBUSCA
+           DISPLAY TELACONSMED.
+
+       R2.
+           ACCEPT TMODO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO ROT-FIM.
+           IF W-MODO NOT = "C" AND NOT = "N" AND NOT = "E"
+                MOVE "DIGITE C, N OU E" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           IF W-MODO = "C"
+                GO TO R-CRM.
+           IF W-MODO = "N"
+                GO TO R-NOME.
+           GO TO R-ESPEC.
+
+      *----------------------- BUSCA POR CRM ----------------------------
+
+       R-CRM.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2.
+           IF CRM = ZEROS
+                GO TO R-CRM.
+           READ REGMED
+           IF ST-ERRO = "23"
+                MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R-CRM.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO DE MEDICOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF MED-INATIVO
+                MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R-CRM.
+           DISPLAY TELACONSMED
+           GO TO R-FIM.
+
+      *----------------------- BUSCA POR NOME ---------------------------
+
+       R-NOME.
+           ACCEPT TNOMEBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2.
+           IF W-NOMEBUSCA = SPACES
+                GO TO R-NOME.
+           MOVE W-NOMEBUSCA TO NOME
+           START REGMED KEY IS NOT LESS NOME
+               INVALID KEY
+                   MOVE "*** NENHUM MEDICO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-NOME.
+
+       R-NOME-LER.
+           READ REGMED NEXT RECORD
+               AT END
+                   MOVE "*** FIM DA LISTA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-FIM.
+           IF MED-INATIVO
+                GO TO R-NOME-LER.
+           DISPLAY TELACONSMED.
+
+       R-NOME-PROX.
+           DISPLAY (23, 12) "P=PROXIMO  N=NOVA BUSCA  S=SAIR".
+           ACCEPT (23, 55) W-OPCAO.
+           IF W-OPCAO = "P" OR "p"
+                GO TO R-NOME-LER.
+           IF W-OPCAO = "N" OR "n"
+                GO TO R-NOME.
+           IF W-OPCAO = "S" OR "s"
+                GO TO R1.
+           GO TO R-NOME-PROX.
+
+      *------------------- BUSCA POR ESPECIALIDADE ----------------------
+
+       R-ESPEC.
+           ACCEPT TESPBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2.
+           IF W-ESPBUSCA = ZEROS
+                GO TO R-ESPEC.
+           MOVE ZEROS TO CRM
+           START REGMED KEY IS NOT LESS CRM
+               INVALID KEY
+                   MOVE "*** NENHUM MEDICO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-ESPEC.
+
+       R-ESPEC-LER.
+           READ REGMED NEXT RECORD
+               AT END
+                   MOVE "*** FIM DA LISTA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-FIM.
+           IF MED-INATIVO
+                GO TO R-ESPEC-LER.
+           IF ESPECIALIDADE NOT = W-ESPBUSCA
+                GO TO R-ESPEC-LER.
+           DISPLAY TELACONSMED.
+
+       R-ESPEC-PROX.
+           DISPLAY (23, 12) "P=PROXIMO  N=NOVA BUSCA  S=SAIR".
+           ACCEPT (23, 55) W-OPCAO.
+           IF W-OPCAO = "P" OR "p"
+                GO TO R-ESPEC-LER.
+           IF W-OPCAO = "N" OR "n"
+                GO TO R-ESPEC.
+           IF W-OPCAO = "S" OR "s"
+                GO TO R1.
+           GO TO R-ESPEC-PROX.
+
+       R-FIM.
+           DISPLAY (23, 12) "ENTER PARA NOVA CONSULTA".
+           ACCEPT (23, 55) W-OPCAO.
+           GO TO R1.
+
+       ROT-FIM.
+           CLOSE REGMED.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 2000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
