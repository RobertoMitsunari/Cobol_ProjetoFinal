@@ -0,0 +1,446 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP017.
+       AUTHOR. Roberto Mitsunari
+      *******************************************************
+      * RELATORIO DE FATURAMENTO E GLOSA DE CONVENIOS        *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CONS-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLN-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADFATTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 CONS-CHAVE.
+             05 CONS-CRM       PIC 9(06).
+             05 CONS-DATA.
+                07 CONS-ANO    PIC 9(04).
+                07 CONS-MES    PIC 9(02).
+                07 CONS-DIA    PIC 9(02).
+             05 CONS-HORA.
+                07 CONS-HH     PIC 9(02).
+                07 CONS-MI     PIC 9(02).
+          03 CONS-CPF          PIC 9(11).
+          03 CONS-TIPO         PIC X(01).
+             88 CONS-INTERNACAO     VALUE "I".
+             88 CONS-AMBULATORIAL   VALUE "A".
+             88 CONS-URGENCIA       VALUE "U".
+          03 CONS-SITUACAO     PIC X(01).
+             88 CONS-AGENDADA       VALUE "A".
+             88 CONS-CANCELADA      VALUE "C".
+             88 CONS-REALIZADA      VALUE "R".
+          03 CONS-OBS          PIC X(30).
+          03 CONS-MOTIVOCANC   PIC X(30).
+          03 CONS-DTCANC.
+             05 CONS-DTCANCANO PIC 9(04).
+             05 CONS-DTCANCMES PIC 9(02).
+             05 CONS-DTCANCDIA PIC 9(02).
+          03 CONS-REMARC.
+             05 CONS-REMCRM    PIC 9(06).
+             05 CONS-REMDATA.
+                07 CONS-REMANO PIC 9(04).
+                07 CONS-REMMES PIC 9(02).
+                07 CONS-REMDIA PIC 9(02).
+             05 CONS-REMHORA.
+                07 CONS-REMHH  PIC 9(02).
+                07 CONS-REMMI  PIC 9(02).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 SITUACAO       PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 FILLER       PIC X(01).
+          03 FILLER       PIC X(16).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLN-CODIGO        PIC 9(02).
+          03 PLN-DESCR         PIC X(30).
+          03 PLN-INTERNACAO    PIC X(01).
+             88 PLN-INTERNACAO-SIM   VALUE "S".
+             88 PLN-INTERNACAO-NAO   VALUE "N".
+          03 PLN-AMBULATORIAL  PIC X(01).
+             88 PLN-AMBULATORIAL-SIM VALUE "S".
+             88 PLN-AMBULATORIAL-NAO VALUE "N".
+          03 PLN-URGENCIA      PIC X(01).
+             88 PLN-URGENCIA-SIM     VALUE "S".
+             88 PLN-URGENCIA-NAO     VALUE "N".
+          03 PLN-VALORCONS.
+             05 PLN-VCONS-RS   PIC 9(06).
+             05 PLN-VCONS-CT   PIC 9(02).
+          03 PLN-VALORREEMB.
+             05 PLN-VREEMB-RS  PIC 9(06).
+             05 PLN-VREEMB-CT  PIC 9(02).
+      *
+       FD CADFATTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFATRL.DOC".
+       01 REGFATTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 IND              PIC 9(02) VALUE ZEROS.
+       01 W-FILTRO-MES     PIC 9(02) VALUE ZEROS.
+       01 W-FILTRO-ANO     PIC 9(04) VALUE ZEROS.
+       01 W-CNTSEMCONV     PIC 9(05) VALUE ZEROS.
+       01 W-VALORTMP       PIC 9(08)V99 VALUE ZEROS.
+       01 W-GLOSATMP        PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTCONS         PIC 9(05) VALUE ZEROS.
+       01 W-TOTVALCONS      PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTVALREEMB     PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTGLOSA        PIC 9(08)V99 VALUE ZEROS.
+      *
+       01 W-PLANOCNT     PIC 9(05) OCCURS 99 TIMES VALUE ZEROS.
+       01 W-PLANOVCONS   PIC 9(08)V99 OCCURS 99 TIMES VALUE ZEROS.
+       01 W-PLANOVREEMB  PIC 9(08)V99 OCCURS 99 TIMES VALUE ZEROS.
+      *
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(50) VALUE
+                    "*** FATURAMENTO / GLOSA DE CONVENIOS ***".
+       01 CABPER.
+                03 FILLER      PIC X(17) VALUE "REFERENTE A MES:".
+                03 CABPER-MES  PIC 99.
+                03 FILLER      PIC X(01) VALUE "/".
+                03 CABPER-ANO  PIC 9999.
+       01 CAB1.
+                03 FILLER          PIC X(04) VALUE "PL".
+                03 FILLER          PIC X(26) VALUE "DESCRICAO DO PLANO".
+                03 FILLER          PIC X(07) VALUE "QTDE".
+                03 FILLER          PIC X(14) VALUE "VL.CONSULTAS".
+                03 FILLER          PIC X(14) VALUE "VL.REEMBOLSO".
+                03 FILLER          PIC X(12) VALUE "GLOSA".
+       01 CAB2.
+                03 FILLER          PIC X(04) VALUE "--".
+                03 FILLER          PIC X(26) VALUE "------------------".
+                03 FILLER          PIC X(07) VALUE "----".
+                03 FILLER          PIC X(14) VALUE "-----------".
+                03 FILLER          PIC X(14) VALUE "-----------".
+                03 FILLER          PIC X(12) VALUE "-----------".
+       01 LIN-PLANO.
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 LIN-PLANOCOD    PIC Z9.
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 LIN-PLANODESCR  PIC X(24).
+                03 FILLER          PIC X(01) VALUE SPACES.
+                03 LIN-PLANOQTD    PIC ZZZZ9.
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 LIN-PLANOVCONS  PIC ZZZ.ZZZ,99.
+                03 FILLER          PIC X(01) VALUE SPACES.
+                03 LIN-PLANOVREEMB PIC ZZZ.ZZZ,99.
+                03 FILLER          PIC X(01) VALUE SPACES.
+                03 LIN-PLANOGLOSA  PIC ZZZ.ZZZ,99.
+       01 TRAILERTX.
+                03 FILLER          PIC X(20) VALUE "TOTAL GERAL:".
+                03 TRL-TOTCONS     PIC ZZZZ9.
+                03 FILLER          PIC X(03) VALUE SPACES.
+                03 TRL-TOTVALCONS  PIC ZZZ.ZZZ,99.
+                03 FILLER          PIC X(01) VALUE SPACES.
+                03 TRL-TOTVALREEMB PIC ZZZ.ZZZ,99.
+                03 FILLER          PIC X(01) VALUE SPACES.
+                03 TRL-TOTGLOSA    PIC ZZZ.ZZZ,99.
+       01 TRAILERTX2.
+                03 FILLER          PIC X(38) VALUE
+                    "CONSULTAS SEM CONVENIO/PLANO VALIDO:".
+                03 TRL2-CNTSEMCONV PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT028.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** FATURAMENTO / GLOSA D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E CONVENIOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 14  COLUMN 01
+               VALUE  "                         MES/ANO DE REFER".
+           05  LINE 14  COLUMN 41
+               VALUE  "ENCIA :    /".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  TW-FILTROMES
+               LINE 14  COLUMN 58  PIC 9(02)
+               USING  W-FILTRO-MES
+               HIGHLIGHT.
+           05  TW-FILTROANO
+               LINE 14  COLUMN 61  PIC 9(04)
+               USING  W-FILTRO-ANO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       INICIO.
+      *
+       INC-001.
+                MOVE ZEROS TO W-FILTRO-MES W-FILTRO-ANO.
+                DISPLAY SMT028.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OPF.
+                ACCEPT TW-FILTROMES
+                IF W-FILTRO-MES = ZEROS OR W-FILTRO-MES > 12
+                   MOVE "*** MES INVALIDO (01 A 12) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPF.
+       INC-OPA.
+                ACCEPT TW-FILTROANO
+                IF W-FILTRO-ANO = ZEROS
+                   MOVE "*** INFORME O ANO DE REFERENCIA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPA.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE CONSULTAS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONSULTAS"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADFATTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADFATTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           MOVE W-FILTRO-MES TO CABPER-MES
+           MOVE W-FILTRO-ANO TO CABPER-ANO
+           WRITE REGFATTX FROM CAB0.
+           MOVE SPACES TO REGFATTX
+           WRITE REGFATTX.
+           WRITE REGFATTX FROM CABPER.
+           MOVE SPACES TO REGFATTX
+           WRITE REGFATTX.
+           WRITE REGFATTX FROM CAB1.
+           WRITE REGFATTX FROM CAB2.
+      *
+       LER-CONS01.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO REL-PLANO
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE CONSULTAS"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF NOT CONS-REALIZADA
+                   GO TO LER-CONS01.
+                IF CONS-ANO NOT = W-FILTRO-ANO OR
+                   CONS-MES NOT = W-FILTRO-MES
+                   GO TO LER-CONS01.
+      *
+       ACU-PLANO.
+                MOVE CONS-CPF TO CPF
+                READ CADPACI
+                IF ST-ERRO NOT = "00"
+                   ADD 1 TO W-CNTSEMCONV
+                   GO TO LER-CONS01.
+                IF CONVENIO = ZEROS
+                   ADD 1 TO W-CNTSEMCONV
+                   GO TO LER-CONS01.
+                MOVE CONVENIO TO CODIGO
+                READ CADCONV
+                IF ST-ERRO NOT = "00"
+                   ADD 1 TO W-CNTSEMCONV
+                   GO TO LER-CONS01.
+                IF PLANO = ZEROS OR PLANO > 99
+                   ADD 1 TO W-CNTSEMCONV
+                   GO TO LER-CONS01.
+                MOVE PLANO TO PLN-CODIGO
+                READ CADPLANO
+                IF ST-ERRO NOT = "00"
+                   ADD 1 TO W-CNTSEMCONV
+                   GO TO LER-CONS01.
+                ADD 1 TO W-PLANOCNT(PLANO)
+                COMPUTE W-VALORTMP = PLN-VCONS-RS + (PLN-VCONS-CT / 100)
+                ADD W-VALORTMP TO W-PLANOVCONS(PLANO)
+                COMPUTE W-VALORTMP =
+                        PLN-VREEMB-RS + (PLN-VREEMB-CT / 100)
+                ADD W-VALORTMP TO W-PLANOVREEMB(PLANO)
+                GO TO LER-CONS01.
+      *
+      *------------------- IMPRESSAO DO RESUMO ---------------------
+      *
+       REL-PLANO.
+                MOVE 1 TO IND.
+       REL-PLANO-LOOP.
+                IF W-PLANOCNT(IND) NOT = ZEROS
+                   MOVE IND TO PLN-CODIGO
+                   READ CADPLANO
+                   IF ST-ERRO = "00"
+                      MOVE PLN-DESCR TO LIN-PLANODESCR
+                   ELSE
+                      MOVE "PLANO NAO CADASTRADO" TO LIN-PLANODESCR
+                   MOVE IND TO LIN-PLANOCOD
+                   MOVE W-PLANOCNT(IND) TO LIN-PLANOQTD
+                   MOVE W-PLANOVCONS(IND) TO LIN-PLANOVCONS
+                   MOVE W-PLANOVREEMB(IND) TO LIN-PLANOVREEMB
+                   COMPUTE W-GLOSATMP =
+                           W-PLANOVCONS(IND) - W-PLANOVREEMB(IND)
+                   MOVE W-GLOSATMP TO LIN-PLANOGLOSA
+                   WRITE REGFATTX FROM LIN-PLANO
+                   ADD W-PLANOCNT(IND) TO W-TOTCONS
+                   ADD W-PLANOVCONS(IND) TO W-TOTVALCONS
+                   ADD W-PLANOVREEMB(IND) TO W-TOTVALREEMB
+                   ADD W-GLOSATMP TO W-TOTGLOSA.
+                ADD 1 TO IND
+                IF IND < 100
+                   GO TO REL-PLANO-LOOP.
+                MOVE SPACES TO REGFATTX
+                WRITE REGFATTX.
+      *
+       TRAILER.
+                MOVE W-TOTCONS     TO TRL-TOTCONS
+                MOVE W-TOTVALCONS  TO TRL-TOTVALCONS
+                MOVE W-TOTVALREEMB TO TRL-TOTVALREEMB
+                MOVE W-TOTGLOSA    TO TRL-TOTGLOSA
+                WRITE REGFATTX FROM TRAILERTX.
+                IF W-CNTSEMCONV NOT = ZEROS
+                   MOVE W-CNTSEMCONV TO TRL2-CNTSEMCONV
+                   WRITE REGFATTX FROM TRAILERTX2.
+                MOVE "*** RELATORIO GERADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADPACI CADCONV CADPLANO CADFATTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
