@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP024.
+       AUTHOR. Roberto Mitsunari
+      *************************************************
+      * RELATORIO DE TENDENCIA DE NOVOS CADASTROS      *
+      * (MEDICOS E PACIENTES - ULTIMOS 12 MESES)       *
+      *************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PAC-NOME WITH DUPLICATES.
+           SELECT CADTRDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD REGMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGMED.DAT".
+       01 CADMEDICO.
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 DATANASCIMENTO.
+               05 DIANASC          PIC 9(02).
+               05 MESNASC          PIC 9(02).
+               05 ANONASC          PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE.
+               05 DDD              PIC 9(02).
+               05 NUM              PIC 9(11).
+          03 SITUACAO              PIC X(01).
+             88 MED-ATIVO              VALUE "A".
+             88 MED-INATIVO            VALUE "I".
+          03 CRMUF                 PIC X(02).
+          03 DATA-CADASTRO.
+               05 DTCAD-DIA        PIC 9(02).
+               05 DTCAD-MES        PIC 9(02).
+               05 DTCAD-ANO        PIC 9(04).
+          03 FILLER                PIC X(08).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 PAC-NOME       PIC X(30).
+          03 PAC-NASCIMENTO.
+             05 PAC-DIA     PIC 9(02).
+             05 PAC-MES     PIC 9(02).
+             05 PAC-ANO     PIC 9(04).
+          03 PAC-SEXO       PIC X(01).
+          03 PAC-GENERO     PIC X(01).
+          03 PAC-TELEFONE.
+             05 PAC-DDD     PIC 9(02).
+             05 PAC-NUM     PIC 9(09).
+          03 PAC-EMAIL      PIC X(40).
+          03 PAC-CEPPACI    PIC 9(08).
+          03 PAC-NUMLOGRA   PIC 9(04).
+          03 PAC-COMLOGRA   PIC X(12).
+          03 PAC-CONVENIO   PIC 9(04).
+          03 PAC-SITUACAO   PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 PAC-DATACAD.
+             05 PAC-DTCADDIA PIC 9(02).
+             05 PAC-DTCADMES PIC 9(02).
+             05 PAC-DTCADANO PIC 9(04).
+          03 FILLER         PIC X(08).
+      *
+       FD CADTRDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTRDRL.DOC".
+       01 REGTRDTX    PIC X(080).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 IND        PIC 9(02) VALUE ZEROS.
+      *
+       01 W-DATAHOJE   PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-ANOHOJE PIC 9(04).
+          03 W-MESHOJE PIC 9(02).
+          03 W-DIAHOJE PIC 9(02).
+       01 W-ANOCALC    PIC 9(04) VALUE ZEROS.
+       01 W-MESCALC    PIC 9(02) VALUE ZEROS.
+       01 W-RESTA      PIC 9(02) VALUE ZEROS.
+       01 W-CHAVE      PIC 9(06) VALUE ZEROS.
+      *
+       01 TAB-ANOMES  PIC 9(06) OCCURS 12 TIMES VALUE ZEROS.
+       01 TAB-ANO     PIC 9(04) OCCURS 12 TIMES VALUE ZEROS.
+       01 TAB-MES     PIC 9(02) OCCURS 12 TIMES VALUE ZEROS.
+       01 TAB-CNTMED  PIC 9(05) OCCURS 12 TIMES VALUE ZEROS.
+       01 TAB-CNTPAC  PIC 9(05) OCCURS 12 TIMES VALUE ZEROS.
+       01 W-MEDFORA   PIC 9(05) VALUE ZEROS.
+       01 W-PACFORA   PIC 9(05) VALUE ZEROS.
+      *
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(49) VALUE
+                    "   *** TENDENCIA DE NOVOS CADASTROS (12 MESES) **".
+       01 CAB1.
+                03 CAB-MESTX         PIC X(10) VALUE "  MES/ANO ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-MEDTX         PIC X(10) VALUE " MEDICOS  ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-PACTX         PIC X(12) VALUE " PACIENTES  ".
+       01 CAB2.
+                03 CAB-MESTX         PIC X(10) VALUE " -------- ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-MEDTX         PIC X(10) VALUE " -------  ".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-PACTX         PIC X(12) VALUE " ---------  ".
+       01 LINTX.
+                03 LIN-MES           PIC 99.
+                03 FILLER            PIC X(01) VALUE "/".
+                03 LIN-ANO           PIC 9999.
+                03 FILLER            PIC X(03) VALUE SPACES.
+                03 LIN-CNTMED        PIC ZZZZ9.
+                03 FILLER            PIC X(06) VALUE SPACES.
+                03 LIN-CNTPAC        PIC ZZZZ9.
+       01 LINFORA.
+                03 FILLER            PIC X(10) VALUE SPACES.
+                03 LIN-FORATXT       PIC X(40).
+                03 LIN-FORACNT       PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT033.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** TENDENCIA DE NOVOS C".
+           05  LINE 02  COLUMN 41
+               VALUE  "ADASTROS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT033.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+      *----------- MONTA TABELA DOS ULTIMOS 12 MESES --------------
+      *
+       MONTA-INI.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-ANOHOJE TO W-ANOCALC
+           MOVE W-MESHOJE TO W-MESCALC
+           MOVE 11 TO W-RESTA.
+       MONTA-VOLTA.
+           IF W-RESTA = ZEROS
+              GO TO MONTA-TAB.
+           IF W-MESCALC = 1
+              MOVE 12 TO W-MESCALC
+              SUBTRACT 1 FROM W-ANOCALC
+           ELSE
+              SUBTRACT 1 FROM W-MESCALC.
+           SUBTRACT 1 FROM W-RESTA
+           GO TO MONTA-VOLTA.
+       MONTA-TAB.
+           MOVE 1 TO IND.
+       MONTA-TAB1.
+           MOVE W-ANOCALC TO TAB-ANO(IND)
+           MOVE W-MESCALC TO TAB-MES(IND)
+           COMPUTE TAB-ANOMES(IND) = W-ANOCALC * 100 + W-MESCALC
+           IF IND = 12
+              GO TO INC-OP0.
+           IF W-MESCALC = 12
+              MOVE 1 TO W-MESCALC
+              ADD 1 TO W-ANOCALC
+           ELSE
+              ADD 1 TO W-MESCALC.
+           ADD 1 TO IND
+           GO TO MONTA-TAB1.
+      *
+       INC-OP0.
+           OPEN INPUT REGMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE MEDICOS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICOS"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE PACIENTES NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADTRDTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADTRDTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           WRITE REGTRDTX FROM CAB0.
+           MOVE SPACES TO REGTRDTX
+           WRITE REGTRDTX.
+           WRITE REGTRDTX FROM CAB1.
+           WRITE REGTRDTX FROM CAB2.
+      *
+      *----------- ACUMULA CADASTROS DE MEDICOS --------------------
+      *
+       LER-MED01.
+                READ REGMED NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO LER-PAC01
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE MEDICOS"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                COMPUTE W-CHAVE = DTCAD-ANO * 100 + DTCAD-MES.
+       BUSCA-MED.
+                MOVE 1 TO IND.
+       BUSCA-MED-LOOP.
+                IF TAB-ANOMES(IND) = W-CHAVE
+                   ADD 1 TO TAB-CNTMED(IND)
+                   GO TO LER-MED01.
+                ADD 1 TO IND
+                IF IND < 13
+                   GO TO BUSCA-MED-LOOP.
+                ADD 1 TO W-MEDFORA
+                GO TO LER-MED01.
+      *
+      *----------- ACUMULA CADASTROS DE PACIENTES -------------------
+      *
+       LER-PAC01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO IMPRIME-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE PACIENTES"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                COMPUTE W-CHAVE = PAC-DTCADANO * 100 + PAC-DTCADMES.
+       BUSCA-PAC.
+                MOVE 1 TO IND.
+       BUSCA-PAC-LOOP.
+                IF TAB-ANOMES(IND) = W-CHAVE
+                   ADD 1 TO TAB-CNTPAC(IND)
+                   GO TO LER-PAC01.
+                ADD 1 TO IND
+                IF IND < 13
+                   GO TO BUSCA-PAC-LOOP.
+                ADD 1 TO W-PACFORA
+                GO TO LER-PAC01.
+      *
+      *------------------- IMPRESSAO DO RESUMO ---------------------
+      *
+       IMPRIME-001.
+                MOVE 1 TO IND.
+       IMPRIME-LOOP.
+                MOVE TAB-MES(IND) TO LIN-MES
+                MOVE TAB-ANO(IND) TO LIN-ANO
+                MOVE TAB-CNTMED(IND) TO LIN-CNTMED
+                MOVE TAB-CNTPAC(IND) TO LIN-CNTPAC
+                WRITE REGTRDTX FROM LINTX.
+                ADD 1 TO IND
+                IF IND < 13
+                   GO TO IMPRIME-LOOP.
+                MOVE SPACES TO REGTRDTX
+                WRITE REGTRDTX.
+                IF W-MEDFORA NOT = ZEROS
+                   MOVE "MEDICOS SEM DATA OU FORA DO PERIODO"
+                                                    TO LIN-FORATXT
+                   MOVE W-MEDFORA TO LIN-FORACNT
+                   WRITE REGTRDTX FROM LINFORA.
+                IF W-PACFORA NOT = ZEROS
+                   MOVE "PACIENTES SEM DATA OU FORA DO PERIODO"
+                                                    TO LIN-FORATXT
+                   MOVE W-PACFORA TO LIN-FORACNT
+                   WRITE REGTRDTX FROM LINFORA.
+                MOVE "*** RELATORIO GERADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE REGMED CADPACI CADTRDTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
