@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP012.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      ******************************************
+      *  MANUTENCAO DO CADASTRO DE ESPECIALIDADES *
+      ******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ESP-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ESP-DESCR WITH DUPLICATES.
+
+       SELECT REGMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 ESP-CODIGO        PIC 9(02).
+          03 ESP-DESCR         PIC X(20).
+
+       FD REGMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGMED.DAT".
+       01 CADMEDICO.
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 DATANASCIMENTO.
+               05 DIANASC          PIC 9(02).
+               05 MESNASC          PIC 9(02).
+               05 ANONASC          PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE.
+               05 DDD              PIC 9(02).
+               05 NUM              PIC 9(11).
+          03 SITUACAO              PIC X(01).
+             88 MED-ATIVO              VALUE "A".
+             88 MED-INATIVO            VALUE "I".
+          03 CRMUF                 PIC X(02).
+          03 DATA-CADASTRO.
+               05 DTCAD-DIA        PIC 9(02).
+               05 DTCAD-MES        PIC 9(02).
+               05 DTCAD-ANO        PIC 9(04).
+          03 DATA-ALTERACAO.
+               05 DTALT-DIA        PIC 9(02).
+               05 DTALT-MES        PIC 9(02).
+               05 DTALT-ANO        PIC 9(04).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  ESPTELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "-----------------------------CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " ESPECIALIDADES-------------------------".
+           05  LINE 05  COLUMN 01
+               VALUE  "     Codigo Da Especialidade:".
+           05  LINE 07  COLUMN 01
+               VALUE  "     Descricao:".
+
+           05  TCOD
+               LINE 05  COLUMN 32  PIC 9(02)
+               USING  ESP-CODIGO
+               HIGHLIGHT.
+           05  TDESC
+               LINE 07  COLUMN 17  PIC X(20)
+               USING  ESP-DESCR
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+
+       R0.
+           OPEN I-O CADESP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESP
+                 CLOSE CADESP
+                 MOVE "*** ARQUIVO CADESP FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+
+       R1.
+           MOVE SPACES TO ESP-DESCR
+           MOVE ZEROS TO ESP-CODIGO
+           DISPLAY ESPTELA.
+
+       R2.
+
+           MOVE ZEROS TO ESP-CODIGO
+
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF ESP-CODIGO = ZEROS
+                MOVE "CODIGO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+
+      *---------------VERIFICA SE JÁ EXISTE NO ARQUIVO-----------------*
+
+       LER-CADESP.
+           READ CADESP
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY ESPTELA
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADESP" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+      *----------------------------------------------------------------*
+
+       R3.
+           MOVE SPACES TO ESP-DESCR
+
+           ACCEPT TDESC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF ESP-DESCR = SPACES
+              MOVE "DIGITE A DESCRICAO DA ESPECIALIDADE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGESP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-CHK.
+                OPEN INPUT REGMED
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICOS"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       EXC-CHK-LER.
+                READ REGMED NEXT
+                IF ST-ERRO = "10"
+                   CLOSE REGMED
+                   GO TO EXC-DL1.
+                IF ST-ERRO NOT = "00"
+                   CLOSE REGMED
+                   MOVE "ERRO NA LEITURA ARQUIVO DE MEDICOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF ESPECIALIDADE = ESP-CODIGO
+                   CLOSE REGMED
+                   MOVE "*** ESPECIALID. EM USO - EXCLUSAO BLOQUEADA **"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-CHK-LER.
+       EXC-DL1.
+                DELETE CADESP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGESP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADESP.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
