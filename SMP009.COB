@@ -22,6 +22,10 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCEPCK ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -35,11 +39,24 @@
                 03 CEP-BAIRRO        PIC X(20).
                 03 CEP-CIDADE        PIC X(20).
                 03 CEP-UF            PIC X(02).
+                03 CEP-SITUACAO      PIC X(01).
+                     88 CEP-ATIVO        VALUE "A".
+                     88 CEP-INATIVO      VALUE "I".
+                03 FILLER            PIC X(16).
       *
        FD CADCEPTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCEPRL.DOC".
        01 REGCEPTX    PIC X(100).
+      *
+       FD CADCEPCK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPCK.DAT".
+       01 REGCEPCK.
+          03 CK-NUMCEP         PIC 9(08).
+          03 CK-FILTRO-UF      PIC X(02).
+          03 CK-ORDENA         PIC X(01).
+          03 CK-LOGRA          PIC X(30).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
@@ -49,6 +66,20 @@
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TOTGRAV  PIC 9(06) VALUE ZEROS.
+       77 W-TOTREG   PIC 9(06) VALUE ZEROS.
+       77 W-FILTRO-UF PIC X(02) VALUE SPACES.
+       77 W-ORDENA    PIC X(01) VALUE SPACES.
+       77 W-CK-NUMCEP PIC 9(08) VALUE ZEROS.
+       77 W-CK-FILTRO-UF PIC X(02) VALUE SPACES.
+       77 W-CK-ORDENA PIC X(01) VALUE SPACES.
+       77 W-CK-LOGRA  PIC X(30) VALUE SPACES.
+       77 W-RESTART   PIC X(01) VALUE "N".
+       77 W-LINCONT   PIC 9(03) VALUE ZEROS.
+       77 W-LINMAX    PIC 9(03) VALUE 050.
+       77 W-PAGINA    PIC 9(03) VALUE ZEROS.
+       77 W-MODOLOTE  PIC X(01) VALUE "N".
+       77 W-RETORNO   PIC X(02) VALUE "00".
       *
        01 CEPTX.
                 03 CEP-NUMCEPTX      PIC 99999.999.
@@ -64,6 +95,8 @@
                 03 FILLER      PIC X(20) VALUE "FATEC ZL".
                 03 FILLER      PIC X(30) VALUE
                         "   *** RELACAO DE CEP ***".
+                03 FILLER      PIC X(10) VALUE "  PAGINA: ".
+                03 CAB-PAGINA  PIC ZZ9.
 
        01 CAB1.
                 03 CAB-NUMCEPTX      PIC X(09) VALUE "   CEP   ".
@@ -86,6 +119,20 @@
                 03 FILLER            PIC X(01) VALUE " ".
                 03 CAB-UFTX          PIC X(02) VALUE "--".
 
+       01 TRAILERTX.
+                03 FILLER        PIC X(20) VALUE "TOTAL DE REGISTROS:".
+                03 TRL-TOTGRAV   PIC ZZZZZ9.
+                03 FILLER        PIC X(01) VALUE " ".
+                03 FILLER        PIC X(21) VALUE "REGISTROS NO ARQ.:".
+                03 TRL-TOTREG    PIC ZZZZZ9.
+                03 FILLER        PIC X(01) VALUE " ".
+                03 TRL-STATUS    PIC X(20).
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+       01 LK-MODOLOTE   PIC X(01).
+       01 LK-RETORNO    PIC X(02).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SMT025.
@@ -94,25 +141,50 @@
                VALUE  "                *** CONVERSAO DE ARQUIVO".
            05  LINE 02  COLUMN 41 
                VALUE  " DE CEP PARA TXT ***".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "                         CONFIRMA IMPRES".
-           05  LINE 12  COLUMN 41 
+           05  LINE 12  COLUMN 41
                VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FILTRAR POR UF ".
+           05  LINE 14  COLUMN 41
+               VALUE  "(branco=todas) :".
+           05  LINE 16  COLUMN 01
+               VALUE  "                         ORDENAR POR END".
+           05  LINE 16  COLUMN 41
+               VALUE  "ERECO (S ou N) :".
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-FILTRO
+               LINE 14  COLUMN 59  PIC X(02)
+               USING  W-FILTRO-UF
+               HIGHLIGHT.
+           05  TW-ORDENA
+               LINE 16  COLUMN 58  PIC X(01)
+               USING  W-ORDENA
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO. 
+       PROCEDURE DIVISION USING LK-OPERADOR, OPTIONAL LK-MODOLOTE,
+                                 OPTIONAL LK-RETORNO.
+       INICIO.
       *
        INC-001.
                 MOVE SPACES TO CEP-UF CEP-LOGRA CEP-BAIRRO.
-                MOVE SPACES TO CEP-CIDADE. 
+                MOVE SPACES TO CEP-CIDADE.
                 MOVE ZEROS  TO CEP-NUMCEP.
+                IF ADDRESS OF LK-MODOLOTE NOT = NULL
+                              AND LK-MODOLOTE = "L"
+                   MOVE "S" TO W-MODOLOTE.
+                IF W-MODOLOTE = "S"
+                   MOVE "S" TO W-OPCAO
+                   MOVE SPACES TO W-FILTRO-UF
+                   MOVE "N" TO W-ORDENA
+                   GO TO CHK-001.
                 DISPLAY SMT025.
        INC-OPC.
                 ACCEPT TW-OPCAO
@@ -124,6 +196,54 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+      *
+       INC-OPF.
+                MOVE SPACES TO W-FILTRO-UF
+                ACCEPT TW-FILTRO.
+       INC-OPO.
+                ACCEPT TW-ORDENA
+                IF W-ORDENA NOT = "S" AND "s" AND "N" AND "n"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPO.
+      *
+       CHK-001.
+           MOVE ZEROS TO W-CK-NUMCEP
+           OPEN INPUT CADCEPCK
+           IF ST-ERRO NOT = "00"
+              GO TO CHK-FIM.
+       CHK-002.
+           READ CADCEPCK NEXT
+           IF ST-ERRO = "00"
+              MOVE CK-NUMCEP    TO W-CK-NUMCEP
+              MOVE CK-FILTRO-UF TO W-CK-FILTRO-UF
+              MOVE CK-ORDENA    TO W-CK-ORDENA
+              MOVE CK-LOGRA     TO W-CK-LOGRA
+              ADD 1 TO W-TOTGRAV
+              GO TO CHK-002.
+           CLOSE CADCEPCK.
+           IF W-CK-NUMCEP = ZEROS
+              GO TO CHK-FIM.
+           IF W-MODOLOTE = "S"
+              MOVE "S" TO W-RESTART
+              GO TO CHK-003.
+           DISPLAY (23, 12)
+               "EXECUCAO ANTERIOR INCOMPLETA - RETOMAR (S/N) ?".
+           ACCEPT (23, 61) W-RESTART.
+       CHK-003.
+           IF W-RESTART = "S" OR "s"
+              MOVE W-CK-FILTRO-UF TO W-FILTRO-UF
+              MOVE W-CK-ORDENA    TO W-ORDENA
+           ELSE
+              MOVE ZEROS TO W-CK-NUMCEP
+              MOVE ZEROS TO W-TOTGRAV
+              OPEN OUTPUT CADCEPCK
+              CLOSE CADCEPCK.
+           IF W-MODOLOTE = "S"
+              MOVE SPACES TO W-FILTRO-UF
+              MOVE "N" TO W-ORDENA.
+           DISPLAY (23, 12) LIMPA.
+       CHK-FIM.
       *
        INC-OP0.
            OPEN INPUT CADCEP
@@ -131,25 +251,90 @@
                IF ST-ERRO = "30"
                       MOVE "* ARQUIVO CEP NAO EXISTE *" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM
                ELSE
                       MOVE "ERRO NA ABERTURA DO ARQUIVO CEP" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM
            ELSE
                     NEXT SENTENCE.
+      *
+       CNT-001.
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "99" TO W-RETORNO
+                 GO TO ROT-FIM
+           ELSE
+              IF CEP-ATIVO AND
+                 (W-FILTRO-UF = SPACES OR CEP-UF = W-FILTRO-UF)
+                 ADD 1 TO W-TOTREG
+              GO TO CNT-001.
+           CLOSE CADCEP
+           OPEN INPUT CADCEP.
+      *
+           OPEN EXTEND CADCEPCK
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEPCK
+                 CLOSE CADCEPCK
+                 OPEN EXTEND CADCEPCK
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEPCK" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "99" TO W-RETORNO
+                 GO TO ROT-FIM.
+      *
+           IF W-CK-NUMCEP NOT = ZEROS
+              IF W-ORDENA = "S" OR "s"
+                 MOVE W-CK-LOGRA TO CEP-LOGRA
+                 START CADCEP KEY IS GREATER CEP-LOGRA
+                 OPEN EXTEND CADCEPTX
+                 IF ST-ERRO NOT = "00"
+                    MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    MOVE "99" TO W-RETORNO
+                    GO TO ROT-FIM
+                 GO TO LER-CEP01
+              ELSE
+                 MOVE W-CK-NUMCEP TO CEP-NUMCEP
+                 START CADCEP KEY IS GREATER CEP-NUMCEP
+                 OPEN EXTEND CADCEPTX
+                 IF ST-ERRO NOT = "00"
+                    MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    MOVE "99" TO W-RETORNO
+                    GO TO ROT-FIM
+                 GO TO LER-CEP01.
+      *
+           IF W-ORDENA = "S" OR "s"
+              MOVE SPACES TO CEP-LOGRA
+              START CADCEP KEY IS NOT LESS CEP-LOGRA
+           ELSE
+              MOVE ZEROS TO CEP-NUMCEP
+              START CADCEP KEY IS NOT LESS CEP-NUMCEP.
       *
            OPEN OUTPUT CADCEPTX
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM.
        ROT-CABEC.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA TO CAB-PAGINA
            WRITE REGCEPTX FROM CAB0.
            MOVE SPACES TO REGCEPTX
            WRITE REGCEPTX.
            WRITE REGCEPTX FROM CAB1.
            WRITE REGCEPTX FROM CAB2.
+           MOVE ZEROS TO W-LINCONT.
       *
        LER-CEP01.
                 READ CADCEP NEXT
@@ -157,13 +342,18 @@
                    IF ST-ERRO = "10"
                       MOVE "*** FIM DO CADCEP ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
+                      GO TO TRAILER
                    ELSE
                       MOVE "ERRO NA LEITURA CADCEP"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
+                IF CEP-INATIVO
+                   GO TO LER-CEP01.
+                IF W-FILTRO-UF NOT = SPACES AND CEP-UF NOT = W-FILTRO-UF
+                   GO TO LER-CEP01.
        INC-003.
            MOVE CEP-NUMCEP TO CEP-NUMCEPTX.
            MOVE CEP-LOGRA  TO CEP-LOGRATX.
@@ -174,27 +364,52 @@
        INC-WR1.
                 WRITE REGCEPTX
                 IF ST-ERRO = "00" OR "02"
+                      ADD 1 TO W-TOTGRAV
+                      ADD 1 TO W-LINCONT
+                      MOVE CEP-NUMCEP  TO CK-NUMCEP
+                      MOVE W-FILTRO-UF TO CK-FILTRO-UF
+                      MOVE W-ORDENA    TO CK-ORDENA
+                      MOVE CEP-LOGRA   TO CK-LOGRA
+                      WRITE REGCEPCK
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      PERFORM CHK-PAGINA
                       GO TO LER-CEP01
                 ELSE
                       MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEPTX"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE "99" TO W-RETORNO
                       GO TO ROT-FIM.
+      *
+       CHK-PAGINA.
+           IF W-LINCONT NOT < W-LINMAX
+              PERFORM ROT-CABEC.
+      *
+       TRAILER.
+                MOVE W-TOTGRAV TO TRL-TOTGRAV
+                MOVE W-TOTREG  TO TRL-TOTREG
+                CLOSE CADCEPCK
+                IF W-TOTGRAV = W-TOTREG
+                   MOVE "RELATORIO COMPLETO" TO TRL-STATUS
+                   OPEN OUTPUT CADCEPCK
+                   CLOSE CADCEPCK
+                ELSE
+                   MOVE "RELATORIO TRUNCADO" TO TRL-STATUS
+                   MOVE "01" TO W-RETORNO.
+                WRITE REGCEPTX FROM TRAILERTX.
       *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
+                IF ADDRESS OF LK-RETORNO NOT = NULL
+                   MOVE W-RETORNO TO LK-RETORNO.
                 DISPLAY (01, 01) ERASE
-                CLOSE CADCEP CADCEPTX.
+                CLOSE CADCEP CADCEPTX CADCEPCK.
        ROT-FIMP.
                 EXIT PROGRAM.
-
-       ROT-FIMS.
-                STOP RUN.
       *
       **********************
       * ROTINA DE MENSAGEM *
