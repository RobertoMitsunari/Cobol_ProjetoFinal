@@ -17,12 +17,23 @@
               RECORD KEY   IS CRM
               FILE STATUS  IS ST-ERRO
               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADESP ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS ESP-CODIGO
+              FILE STATUS  IS ST-ERRO
+              ALTERNATE RECORD KEY IS ESP-DESCR WITH DUPLICATES.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD REGMED
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGMED.DAT".        
+               VALUE OF FILE-ID IS "REGMED.DAT".
        01 CADMEDICO.
           03 CRM                   PIC 9(06).
           03 NOME                  PIC X(30).
@@ -36,6 +47,44 @@
           03 TELEFONE.
                05 DDD              PIC 9(02).
                05 NUM              PIC 9(11).
+          03 SITUACAO              PIC X(01).
+             88 MED-ATIVO              VALUE "A".
+             88 MED-INATIVO            VALUE "I".
+          03 CRMUF                 PIC X(02).
+          03 DATA-CADASTRO.
+               05 DTCAD-DIA        PIC 9(02).
+               05 DTCAD-MES        PIC 9(02).
+               05 DTCAD-ANO        PIC 9(04).
+          03 DATA-ALTERACAO.
+               05 DTALT-DIA        PIC 9(02).
+               05 DTALT-MES        PIC 9(02).
+               05 DTALT-ANO        PIC 9(04).
+
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 ESP-CODIGO        PIC 9(02).
+          03 ESP-DESCR         PIC X(20).
+
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+          03 AUD-PROGRAMA      PIC X(07).
+          03 AUD-CHAVE         PIC X(11).
+          03 AUD-OPERACAO      PIC X(01).
+          03 AUD-OPERADOR      PIC X(08).
+          03 AUD-DATA.
+             05 AUD-DIA        PIC 9(02).
+             05 AUD-MES        PIC 9(02).
+             05 AUD-ANO        PIC 9(04).
+          03 AUD-HORA.
+             05 AUD-HH         PIC 9(02).
+             05 AUD-MM         PIC 9(02).
+             05 AUD-SS         PIC 9(02).
+          03 AUD-ANTES         PIC X(150).
+          03 AUD-DEPOIS        PIC X(150).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
@@ -46,9 +95,132 @@
        01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(02) VALUE ZEROS.
-       
+       01 AUD-SNAP      PIC X(91) VALUE SPACES.
+       01 W-CONTARROBA  PIC 9(02) VALUE ZEROS.
+       01 W-CONTPONTO   PIC 9(02) VALUE ZEROS.
+       01 W-EMAILUSER   PIC X(30) VALUE SPACES.
+       01 W-EMAILDOM    PIC X(30) VALUE SPACES.
+       01 W-DATAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-AUDANO   PIC 9(04).
+          03 W-AUDMES   PIC 9(02).
+          03 W-AUDDIA   PIC 9(02).
+       01 W-HORAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-HORAHOJE-R REDEFINES W-HORAHOJE.
+          03 W-AUDHH    PIC 9(02).
+          03 W-AUDMM    PIC 9(02).
+          03 W-AUDSS    PIC 9(02).
+          03 W-AUDCC    PIC 9(02).
+
+       01 TABDDDX.
+          03 FILLER     PIC 9(02) VALUE 11.
+          03 FILLER     PIC 9(02) VALUE 12.
+          03 FILLER     PIC 9(02) VALUE 13.
+          03 FILLER     PIC 9(02) VALUE 14.
+          03 FILLER     PIC 9(02) VALUE 15.
+          03 FILLER     PIC 9(02) VALUE 16.
+          03 FILLER     PIC 9(02) VALUE 17.
+          03 FILLER     PIC 9(02) VALUE 18.
+          03 FILLER     PIC 9(02) VALUE 19.
+          03 FILLER     PIC 9(02) VALUE 21.
+          03 FILLER     PIC 9(02) VALUE 22.
+          03 FILLER     PIC 9(02) VALUE 24.
+          03 FILLER     PIC 9(02) VALUE 27.
+          03 FILLER     PIC 9(02) VALUE 28.
+          03 FILLER     PIC 9(02) VALUE 31.
+          03 FILLER     PIC 9(02) VALUE 32.
+          03 FILLER     PIC 9(02) VALUE 33.
+          03 FILLER     PIC 9(02) VALUE 34.
+          03 FILLER     PIC 9(02) VALUE 35.
+          03 FILLER     PIC 9(02) VALUE 37.
+          03 FILLER     PIC 9(02) VALUE 38.
+          03 FILLER     PIC 9(02) VALUE 41.
+          03 FILLER     PIC 9(02) VALUE 42.
+          03 FILLER     PIC 9(02) VALUE 43.
+          03 FILLER     PIC 9(02) VALUE 44.
+          03 FILLER     PIC 9(02) VALUE 45.
+          03 FILLER     PIC 9(02) VALUE 46.
+          03 FILLER     PIC 9(02) VALUE 47.
+          03 FILLER     PIC 9(02) VALUE 48.
+          03 FILLER     PIC 9(02) VALUE 49.
+          03 FILLER     PIC 9(02) VALUE 51.
+          03 FILLER     PIC 9(02) VALUE 53.
+          03 FILLER     PIC 9(02) VALUE 54.
+          03 FILLER     PIC 9(02) VALUE 55.
+          03 FILLER     PIC 9(02) VALUE 61.
+          03 FILLER     PIC 9(02) VALUE 62.
+          03 FILLER     PIC 9(02) VALUE 63.
+          03 FILLER     PIC 9(02) VALUE 64.
+          03 FILLER     PIC 9(02) VALUE 65.
+          03 FILLER     PIC 9(02) VALUE 66.
+          03 FILLER     PIC 9(02) VALUE 67.
+          03 FILLER     PIC 9(02) VALUE 68.
+          03 FILLER     PIC 9(02) VALUE 69.
+          03 FILLER     PIC 9(02) VALUE 71.
+          03 FILLER     PIC 9(02) VALUE 73.
+          03 FILLER     PIC 9(02) VALUE 74.
+          03 FILLER     PIC 9(02) VALUE 75.
+          03 FILLER     PIC 9(02) VALUE 77.
+          03 FILLER     PIC 9(02) VALUE 79.
+          03 FILLER     PIC 9(02) VALUE 81.
+          03 FILLER     PIC 9(02) VALUE 82.
+          03 FILLER     PIC 9(02) VALUE 83.
+          03 FILLER     PIC 9(02) VALUE 84.
+          03 FILLER     PIC 9(02) VALUE 85.
+          03 FILLER     PIC 9(02) VALUE 86.
+          03 FILLER     PIC 9(02) VALUE 87.
+          03 FILLER     PIC 9(02) VALUE 88.
+          03 FILLER     PIC 9(02) VALUE 89.
+          03 FILLER     PIC 9(02) VALUE 91.
+          03 FILLER     PIC 9(02) VALUE 92.
+          03 FILLER     PIC 9(02) VALUE 93.
+          03 FILLER     PIC 9(02) VALUE 94.
+          03 FILLER     PIC 9(02) VALUE 95.
+          03 FILLER     PIC 9(02) VALUE 96.
+          03 FILLER     PIC 9(02) VALUE 97.
+          03 FILLER     PIC 9(02) VALUE 98.
+          03 FILLER     PIC 9(02) VALUE 99.
+       01 TABDDD REDEFINES TABDDDX.
+          03 TBDDD   PIC 9(02) OCCURS 67 TIMES.
+
+       01 TABUFFULL.
+          03 FILLER     PIC X(22) VALUE "ACACRE".
+          03 FILLER     PIC X(22) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(22) VALUE "APAMAPA".
+          03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(22) VALUE "BABAHIA".
+          03 FILLER     PIC X(22) VALUE "CECEARA".
+          03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(22) VALUE "GOGOIAS".
+          03 FILLER     PIC X(22) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(22) VALUE "PAPARA".
+          03 FILLER     PIC X(22) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(22) VALUE "PRPARANA".
+          03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(22) VALUE "PIPIAUI".
+          03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(22) VALUE "RNRIO GRANDE DO NORTE".
+          03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(22) VALUE "RORONDONIA".
+          03 FILLER     PIC X(22) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(22) VALUE "SESERGIPE".
+          03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
+       01 TABUF REDEFINES TABUFFULL.
+          03 TBUF   PIC X(22) OCCURS 27 TIMES.
+       01 TXTUF.
+          03 TXTUFSIGLA PIC X(02) VALUE SPACES.
+          03 TXTUFTEXTO PIC X(20) VALUE SPACES.
 
       *----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAMEDICO.
            05  BLANK SCREEN.
@@ -68,8 +240,10 @@
                VALUE  "DATA NASCIMENTO:  -  -".
            05  LINE 13  COLUMN 01 
                VALUE  "EMAIL:".
-           05  LINE 15  COLUMN 01 
+           05  LINE 15  COLUMN 01
                VALUE  "TELEFONE:  -".
+           05  LINE 17  COLUMN 01
+               VALUE  "UF DO CRM:".
            05  TCRM
                LINE 03  COLUMN 05  PIC 9(06)
                USING  CRM
@@ -82,6 +256,10 @@
                LINE 07  COLUMN 15  PIC 9(02)
                USING  ESPECIALIDADE
                HIGHLIGHT.
+           05  TESPDESCR
+               LINE 07  COLUMN 18  PIC X(20)
+               USING  ESP-DESCR
+               HIGHLIGHT.
            05  TSEXO
                LINE 09  COLUMN 06  PIC X(01)
                USING  SEXO
@@ -110,23 +288,73 @@
                LINE 15  COLUMN 13  PIC 9(11)
                USING  NUM
                HIGHLIGHT.
+           05  TSIGLAUF
+               LINE 17  COLUMN 12  PIC X(02)
+               USING  CRMUF
+               HIGHLIGHT.
+           05  TESTADCOMPL
+               LINE 17  COLUMN 15  PIC X(20)
+               USING  TXTUF
+               HIGHLIGHT.
+
+       01  TELAUF.
+           05  LINE 07  COLUMN 51
+               VALUE  "         AC - ACRE".
+           05  LINE 08  COLUMN 51
+               VALUE  "         AL - ALAGOAS".
+           05  LINE 09  COLUMN 51
+               VALUE  "         AP - AMAPA".
+           05  LINE 10  COLUMN 51
+               VALUE  "         AM - AMAZONAS".
+           05  LINE 11  COLUMN 51
+               VALUE  "         BA - BAHIA".
+           05  LINE 12  COLUMN 51
+               VALUE  "         CE - CEARA".
+           05  LINE 13  COLUMN 51
+               VALUE  "         DF - DISTRITO FEDERAL".
+           05  LINE 14  COLUMN 51
+               VALUE  "         ES - ESPIRITO SANTO".
+           05  LINE 15  COLUMN 51
+               VALUE  "         GO - GOIAS".
+           05  LINE 16  COLUMN 51
+               VALUE  "         MA - MARANHAO".
+           05  LINE 17  COLUMN 51
+               VALUE  "         MT - MATO GROSSO".
+           05  LINE 07  COLUMN 25
+               VALUE  "         MS - MATO GROSSO DO SUL".
+           05  LINE 08  COLUMN 25
+               VALUE  "         MG - MINAS GERAIS".
+           05  LINE 09  COLUMN 25
+               VALUE  "         PA - PARA".
+           05  LINE 10  COLUMN 25
+               VALUE  "         PB - PARAIBA".
+           05  LINE 11  COLUMN 25
+               VALUE  "         PR - PARANA".
+           05  LINE 12  COLUMN 25
+               VALUE  "         PE - PERNAMBUCO".
+           05  LINE 13  COLUMN 25
+               VALUE  "         PI - PIAUI".
+           05  LINE 14  COLUMN 25
+               VALUE  "         RJ - RIO DE JANEIRO".
+           05  LINE 15  COLUMN 25
+               VALUE  "         RN - RIO GRANDE DO NORTE".
+           05  LINE 16  COLUMN 25
+               VALUE  "         RS - RIO GRANDE DO SUL".
+           05  LINE 17  COLUMN 25
+               VALUE  "         RO - RONDONIA".
+           05  LINE 18  COLUMN 25
+               VALUE  "         RR - RORAIMA".
+           05  LINE 19  COLUMN 25
+               VALUE  "         SC - SANTA CATARINA".
+           05  LINE 20  COLUMN 25
+               VALUE  "         SP - SAO PAULO".
+           05  LINE 21  COLUMN 25
+               VALUE  "         SE - SERGIPE".
+           05  LINE 22  COLUMN 25
+               VALUE  "         TO - TOCANTINS".
 
-       01  TELAE.
-           05  LINE 14  COLUMN 41 VALUE  "1-CLINICA MEDICA        ".
-           05  LINE 15  COLUMN 41 VALUE  "2-UROLOGIA       ".
-           05  LINE 16  COLUMN 41 VALUE  "3-GINICOLOGISTA         ".
-           05  LINE 17  COLUMN 41 
-               VALUE  "4-PEDIATRIA       ".
-           05  LINE 18  COLUMN 41 
-               VALUE  "5-CARDIOLOGISTA        ".
-           05  LINE 19  COLUMN 41 
-               VALUE  "6-NEUROLOGIA        ".
-           05  LINE 20  COLUMN 41 
-               VALUE  "7-DERMATOLOGIA        ".
-           05  LINE 21  COLUMN 41 
-               VALUE  "8-UROLOGIA        ".
-      *-----------------------------------------------------------------         
-       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
        R0.
            OPEN I-O REGMED
            IF ST-ERRO NOT = "00"  
@@ -142,9 +370,38 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADESP NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 GO TO R0B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAUDIT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
        R1.
-           MOVE SPACES TO NOME SEXO EMAIL
+           MOVE SPACES TO NOME SEXO EMAIL ESP-DESCR
+           MOVE SPACES TO CRMUF TXTUF
            MOVE ZEROS TO CRM ESPECIALIDADE DIANASC MESNASC ANONASC
            MOVE ZEROS TO DDD NUM
            DISPLAY TELAMEDICO.
@@ -158,10 +415,15 @@
                GO TO R2.
 
        LER-CADMED.
-           
+
            READ REGMED
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE CADMEDICO TO AUD-SNAP
+                MOVE ESPECIALIDADE TO ESP-CODIGO
+                READ CADESP
+                IF ST-ERRO NOT = "00"
+                   MOVE SPACES TO ESP-DESCR
                 DISPLAY TELAMEDICO
                 GO TO ACE-001
              ELSE
@@ -169,7 +431,7 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
            ELSE
-                NEXT SENTENCE.  
+                NEXT SENTENCE.
        R3.       
            ACCEPT TNOME
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -180,15 +442,29 @@
         
         
        R33.
-           DISPLAY TELAE.
+           MOVE SPACES TO ESP-DESCR
            ACCEPT TESPECIAL
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R3.
-           IF ESPECIALIDADE < 1 OR ESPECIALIDADE > 8
-                   MOVE "*** DIGITE APENAS DE 1 ATE 8 ***" TO MENS
+           IF ESPECIALIDADE = ZEROS
+                   MOVE "*** DIGITE UM CODIGO DE ESPECIALIDADE ***"
+                                                    TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R33.
+
+       R33A.
+           MOVE ESPECIALIDADE TO ESP-CODIGO
+           READ CADESP
+           IF ST-ERRO = "23"
+                   MOVE "*** ESPECIALIDADE NAO CADASTRADA ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R33.
+           IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO CADESP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+           DISPLAY TESPDESCR.
 
        R5.
            ACCEPT TSEXO
@@ -227,7 +503,7 @@
                 GO TO R6C.
            IF W-ACT = 01
                 GO TO R6B.
-       R7.       
+       R7.
            ACCEPT TEMAIL
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -235,13 +511,47 @@
            IF EMAIL = SPACES
                    GO TO R7.
 
+           MOVE ZEROS  TO W-CONTARROBA W-CONTPONTO
+           MOVE SPACES TO W-EMAILUSER W-EMAILDOM
+           INSPECT EMAIL TALLYING W-CONTARROBA FOR ALL "@"
+           IF W-CONTARROBA NOT = 1
+                MOVE "*** EMAIL INVALIDO - FORMATO INCORRETO ***"
+                                                            TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R7.
+           UNSTRING EMAIL DELIMITED BY "@"
+                          INTO W-EMAILUSER W-EMAILDOM
+           IF W-EMAILUSER = SPACES
+                MOVE "*** EMAIL INVALIDO - FORMATO INCORRETO ***"
+                                                            TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R7.
+           INSPECT W-EMAILDOM TALLYING W-CONTPONTO FOR ALL "."
+           IF W-CONTPONTO = ZEROS
+                MOVE "*** EMAIL INVALIDO - FORMATO INCORRETO ***"
+                                                            TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R7.
+
        R9.
-           ACCEPT TDDD 
+           ACCEPT TDDD
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R7.
            IF DDD = 000
                    GO TO R9.
+
+           MOVE 1 TO IND.
+       R9A.
+           IF TBDDD(IND) NOT = DDD
+              ADD 1 TO IND
+              IF IND < 68
+                 GO TO R9A
+              ELSE
+                 MOVE "*** DDD INEXISTENTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R9.
+
        R9B.
            ACCEPT TNUM
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -249,14 +559,38 @@
                    GO TO R7.
            IF NUM = 00000000000
                    GO TO R9B.
-         
+
+       R10.
+           DISPLAY TELAUF
+           MOVE 1 TO IND
+           ACCEPT TSIGLAUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R9B.
+           IF CRMUF = SPACES
+              MOVE "*** ESCOLHA A UF DO CRM ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R10.
+       R10A.
+           MOVE TBUF(IND) TO TXTUF
+           IF TXTUFSIGLA NOT = CRMUF
+              ADD 1 TO IND
+              IF IND < 28
+                 GO TO R10A
+              ELSE
+                 MOVE "*** UF DO CRM INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R10
+           ELSE
+                MOVE TXTUFTEXTO TO TXTUF
+                DISPLAY TESTADCOMPL.
 
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R7.
+                IF W-ACT = 01 GO TO R10.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -266,38 +600,107 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO SITUACAO
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO DTCAD-DIA  DTALT-DIA
+                MOVE W-AUDMES TO DTCAD-MES  DTALT-MES
+                MOVE W-AUDANO TO DTCAD-ANO  DTALT-ANO
                 WRITE CADMEDICO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "PROGR92" TO AUD-PROGRAMA
+                      MOVE CRM TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE CADMEDICO TO AUD-DEPOIS
+                      PERFORM AUD-GRAVA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-                      GO TO ALT-RW1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
+                      GO TO ALT-RW1.
+                IF ST-ERRO = "99"
+                      DISPLAY (23, 12)
+                       "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                      ACCEPT (23, 57) W-OPCAO
+                      DISPLAY (23, 12) LIMPA
+                      IF W-OPCAO = "S" OR "s"
+                         GO TO INC-WR1
+                      ELSE
+                         MOVE "*** GRAVACAO CANCELADA ***" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
       *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF MED-INATIVO
+                   DISPLAY (23, 12)
+                    "N=NOVO  A=ALTERAR  R=REATIVAR  B=BROWSE (INATIVO)"
+                ELSE
+                   DISPLAY (23, 12)
+                    "N=NOVO REGISTRO  A=ALTERAR  E=EXCLUIR  B=BROWSE".
+                ACCEPT (23, 61) W-OPCAO
+                IF MED-INATIVO
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "R" AND W-OPCAO NOT = "B"
+                       GO TO ACE-001
+                ELSE
+                   IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                       AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "B"
+                       GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
-                      GO TO R3.
-      *          
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "B"
+                         GO TO BRW-001
+                      ELSE
+                         IF W-OPCAO = "R"
+                            GO TO REA-OPC
+                         ELSE
+                            GO TO EXC-OPC.
+      *
+      *------------------- BROWSE ALFABETICO POR NOME -------------------
+       BRW-001.
+                MOVE SPACES TO NOME
+                DISPLAY (23, 12) "LETRA INICIAL (ENTER=INICIO):".
+                ACCEPT (23, 43) NOME.
+                START REGMED KEY IS NOT LESS NOME
+                    INVALID KEY
+                        MOVE "*** NENHUM MEDICO ENCONTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO R1.
+       BRW-LER.
+                READ REGMED NEXT RECORD
+                    AT END
+                        MOVE "*** FIM DA LISTA ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO R1.
+                IF MED-INATIVO
+                   GO TO BRW-LER.
+                DISPLAY TELAMEDICO.
+       BRW-PROX.
+                DISPLAY (23, 12) "P=PROXIMO  S=SELECIONAR  X=CANCELAR".
+                ACCEPT (23, 50) W-OPCAO.
+                IF W-OPCAO = "P" OR "p"
+                     GO TO BRW-LER.
+                IF W-OPCAO = "S" OR "s"
+                     GO TO ACE-001.
+                IF W-OPCAO = "X" OR "x"
+                     GO TO R1.
+                GO TO BRW-PROX.
+      *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
@@ -310,20 +713,67 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE REGMED RECORD
+                MOVE CADMEDICO TO AUD-SNAP
+                MOVE "I" TO SITUACAO
+                REWRITE CADMEDICO
                 IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO DO MEDICO EXCLUIDO ***" TO MENS
+                   MOVE "PROGR92" TO AUD-PROGRAMA
+                   MOVE CRM TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE CADMEDICO TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO DO MEDICO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "*** EXCLUSAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       REA-OPC.
+                DISPLAY (23, 40) "REATIVAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REA-OPC.
+       REA-RW1.
+                MOVE "A" TO SITUACAO
+                REWRITE CADMEDICO
+                IF ST-ERRO = "00"
+                   MOVE "PROGR92" TO AUD-PROGRAMA
+                   MOVE CRM TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE CADMEDICO TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
+                   MOVE "*** REGISTRO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R7.
+                IF W-ACT = 01 GO TO R10.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -333,17 +783,51 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-AUDDIA TO DTALT-DIA
+                MOVE W-AUDMES TO DTALT-MES
+                MOVE W-AUDANO TO DTALT-ANO
                 REWRITE CADMEDICO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "PROGR92" TO AUD-PROGRAMA
+                   MOVE CRM TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   MOVE AUD-SNAP TO AUD-ANTES
+                   MOVE CADMEDICO TO AUD-DEPOIS
+                   PERFORM AUD-GRAVA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
+                IF ST-ERRO = "99"
+                   DISPLAY (23, 12)
+                    "REGISTRO EM USO - TENTAR NOVAMENTE (S/N) ?"
+                   ACCEPT (23, 57) W-OPCAO
+                   DISPLAY (23, 12) LIMPA
+                   IF W-OPCAO = "S" OR "s"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** ALTERACAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
                 MOVE "ERRO NA ALTERACAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM. 
-       
+                GO TO ROT-FIM.
+
+      *---------[ ROTINA DE AUDITORIA ]---------------------
+       AUD-GRAVA.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORAHOJE FROM TIME
+                MOVE W-AUDDIA TO AUD-DIA
+                MOVE W-AUDMES TO AUD-MES
+                MOVE W-AUDANO TO AUD-ANO
+                MOVE W-AUDHH  TO AUD-HH
+                MOVE W-AUDMM  TO AUD-MM
+                MOVE W-AUDSS  TO AUD-SS
+                MOVE LK-OPERADOR TO AUD-OPERADOR
+                WRITE REGAUDIT.
+
        ROT-FIM.
-           CLOSE REGMED.
+           CLOSE REGMED CADESP CADAUDIT.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------   
