@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP018.
+      *AUTHOR. Roberto da Silva Mitsunari.
+      ******************************************
+      *  MANUTENCAO DO CADASTRO DE GENERO      *
+      ******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS GEN-CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS GEN-DESCR WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGEN.DAT".
+       01 REGGEN.
+          03 GEN-CODIGO        PIC X(01).
+          03 GEN-DESCR         PIC X(14).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 FILLER         PIC X(30).
+          03 FILLER         PIC X(08).
+          03 FILLER         PIC X(01).
+          03 GENERO         PIC X(01).
+          03 FILLER         PIC X(11).
+          03 FILLER         PIC X(40).
+          03 FILLER         PIC X(08).
+          03 FILLER         PIC X(04).
+          03 FILLER         PIC X(12).
+          03 FILLER         PIC X(04).
+          03 FILLER         PIC X(01).
+          03 FILLER         PIC X(08).
+          03 FILLER         PIC X(08).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  GENTELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "-----------------------------CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " GENERO------------------------------".
+           05  LINE 05  COLUMN 01
+               VALUE  "     Codigo Do Genero:".
+           05  LINE 07  COLUMN 01
+               VALUE  "     Descricao:".
+
+           05  TCOD
+               LINE 05  COLUMN 25  PIC X(01)
+               USING  GEN-CODIGO
+               HIGHLIGHT.
+           05  TDESC
+               LINE 07  COLUMN 17  PIC X(14)
+               USING  GEN-DESCR
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+
+       R0.
+           OPEN I-O CADGEN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADGEN
+                 CLOSE CADGEN
+                 MOVE "*** ARQUIVO CADGEN FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADGEN" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+
+       R1.
+           MOVE SPACES TO GEN-DESCR
+           MOVE SPACES TO GEN-CODIGO
+           DISPLAY GENTELA.
+
+       R2.
+
+           MOVE SPACES TO GEN-CODIGO
+
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF GEN-CODIGO = SPACES
+                MOVE "CODIGO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+
+      *---------------VERIFICA SE JÁ EXISTE NO ARQUIVO-----------------*
+
+       LER-CADGEN.
+           READ CADGEN
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY GENTELA
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADGEN" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+      *----------------------------------------------------------------*
+
+       R3.
+           MOVE SPACES TO GEN-DESCR
+
+           ACCEPT TDESC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF GEN-DESCR = SPACES
+              MOVE "DIGITE A DESCRICAO DO GENERO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGGEN
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-CHK.
+                OPEN INPUT CADPACI
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      GO TO EXC-DL1
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       EXC-CHK-LER.
+                READ CADPACI NEXT
+                IF ST-ERRO = "10"
+                   CLOSE CADPACI
+                   GO TO EXC-DL1.
+                IF ST-ERRO NOT = "00"
+                   CLOSE CADPACI
+                   MOVE "ERRO NA LEITURA ARQUIVO DE PACIENTES" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF GENERO = GEN-CODIGO
+                   CLOSE CADPACI
+                   MOVE "*** GENERO EM USO - EXCLUSAO BLOQUEADA ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO EXC-CHK-LER.
+       EXC-DL1.
+                DELETE CADGEN RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGGEN
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADGEN.
+       ROT-FIMP.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
