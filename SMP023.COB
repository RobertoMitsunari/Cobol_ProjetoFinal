@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP023.
+       AUTHOR. Roberto Mitsunari
+      *****************************************
+      * JOB NOTURNO DE RELATORIOS DE CADASTRO  *
+      *****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADLOTE ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOTE.LOG".
+       01 REGLOTE    PIC X(080).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-MODOLOTE   PIC X(01) VALUE "L".
+       77 W-RETORNO    PIC X(02) VALUE "00".
+       77 W-TOTOK      PIC 9(02) VALUE ZEROS.
+       77 W-TOTFALHA   PIC 9(02) VALUE ZEROS.
+       01 W-DATAHOJE   PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-AUDANO  PIC 9(04).
+          03 W-AUDMES  PIC 9(02).
+          03 W-AUDDIA  PIC 9(02).
+       01 W-HORAHOJE   PIC 9(08) VALUE ZEROS.
+       01 W-HORAHOJE-R REDEFINES W-HORAHOJE.
+          03 W-HORA    PIC 9(02).
+          03 W-MINUTO  PIC 9(02).
+          03 W-SEGUNDO PIC 9(02).
+          03 FILLER    PIC 9(02).
+      *
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                        "   *** LOG DO JOB NOTURNO DE RELATORIOS".
+                03 FILLER      PIC X(05) VALUE " ***".
+
+       01 CAB1.
+                03 FILLER      PIC X(13) VALUE "EXECUTADO EM ".
+                03 LOG-DIA     PIC 99.
+                03 FILLER      PIC X(01) VALUE "/".
+                03 LOG-MES     PIC 99.
+                03 FILLER      PIC X(01) VALUE "/".
+                03 LOG-ANO     PIC 9999.
+                03 FILLER      PIC X(03) VALUE " AS".
+                03 LOG-HORA    PIC 99.
+                03 FILLER      PIC X(01) VALUE ":".
+                03 LOG-MINUTO  PIC 99.
+                03 FILLER      PIC X(01) VALUE ":".
+                03 LOG-SEGUNDO PIC 99.
+
+       01 LOGLIN.
+                03 LOG-PROGRAMA  PIC X(07).
+                03 FILLER        PIC X(02) VALUE SPACES.
+                03 LOG-DESCR     PIC X(30).
+                03 FILLER        PIC X(02) VALUE SPACES.
+                03 LOG-STATUS    PIC X(20).
+
+       01 TRAILERLIN.
+                03 FILLER        PIC X(21) VALUE "TOTAL DE RELATORIOS:".
+                03 TRL-COMPLETOS PIC Z9.
+                03 FILLER        PIC X(01) VALUE "/".
+                03 TRL-TOTAL     PIC 9(01) VALUE 3.
+                03 FILLER        PIC X(09) VALUE " CONCLUID".
+                03 FILLER        PIC X(03) VALUE "OS,".
+                03 TRL-FALHAS    PIC Z9.
+                03 FILLER        PIC X(12) VALUE " COM FALHA.".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       INICIO.
+      *
+       INC-001.
+           OPEN OUTPUT CADLOTE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-FIMS.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           ACCEPT W-HORAHOJE FROM TIME
+           MOVE W-AUDDIA    TO LOG-DIA
+           MOVE W-AUDMES    TO LOG-MES
+           MOVE W-AUDANO    TO LOG-ANO
+           MOVE W-HORA      TO LOG-HORA
+           MOVE W-MINUTO    TO LOG-MINUTO
+           MOVE W-SEGUNDO   TO LOG-SEGUNDO
+           WRITE REGLOTE FROM CAB0.
+           MOVE SPACES TO REGLOTE
+           WRITE REGLOTE.
+           WRITE REGLOTE FROM CAB1.
+           MOVE SPACES TO REGLOTE
+           WRITE REGLOTE.
+      *
+       EXEC-009.
+           MOVE "SMP009" TO LOG-PROGRAMA
+           MOVE "RELATORIO DE CEP'S"    TO LOG-DESCR
+           MOVE "00" TO W-RETORNO
+           CALL "SMP009" USING LK-OPERADOR, W-MODOLOTE, W-RETORNO
+                   ON OVERFLOW
+                      MOVE "99" TO W-RETORNO
+           END-CALL
+           CANCEL "SMP009"
+           PERFORM REG-STATUS.
+      *
+       EXEC-010.
+           MOVE "SMP010" TO LOG-PROGRAMA
+           MOVE "RELATORIO DE DOENCAS"  TO LOG-DESCR
+           MOVE "00" TO W-RETORNO
+           CALL "SMP010" USING LK-OPERADOR, W-MODOLOTE, W-RETORNO
+                   ON OVERFLOW
+                      MOVE "99" TO W-RETORNO
+           END-CALL
+           CANCEL "SMP010"
+           PERFORM REG-STATUS.
+      *
+       EXEC-011.
+           MOVE "SMP011" TO LOG-PROGRAMA
+           MOVE "RELATORIO DE MEDICOS"  TO LOG-DESCR
+           MOVE "00" TO W-RETORNO
+           CALL "SMP011" USING LK-OPERADOR, W-MODOLOTE, W-RETORNO
+                   ON OVERFLOW
+                      MOVE "99" TO W-RETORNO
+           END-CALL
+           CANCEL "SMP011"
+           PERFORM REG-STATUS.
+      *
+           MOVE SPACES TO REGLOTE
+           WRITE REGLOTE.
+           MOVE W-TOTOK    TO TRL-COMPLETOS
+           MOVE W-TOTFALHA TO TRL-FALHAS
+           WRITE REGLOTE FROM TRAILERLIN.
+           GO TO ROT-FIM.
+      *
+      **************************************
+      * GRAVA NO LOG O RESULTADO DE UM PASSO *
+      **************************************
+      *
+       REG-STATUS.
+           IF W-RETORNO = "00"
+              MOVE "CONCLUIDO COM SUCESSO" TO LOG-STATUS
+              ADD 1 TO W-TOTOK
+           ELSE
+              IF W-RETORNO = "01"
+                 MOVE "CONCLUIDO COM ALERTA" TO LOG-STATUS
+                 ADD 1 TO W-TOTOK
+              ELSE
+                 MOVE "FALHOU" TO LOG-STATUS
+                 ADD 1 TO W-TOTFALHA.
+           WRITE REGLOTE FROM LOGLIN.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADLOTE.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+       FIM-ROT-TEMPO.
