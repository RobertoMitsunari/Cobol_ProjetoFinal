@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP019.
+       AUTHOR. Roberto Mitsunari
+      *******************************************
+      * EXPORTACAO ANONIMIZADA DE PACIENTES     *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADPACTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 SITUACAO       PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+      *
+       FD CADPACTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACANO.DOC".
+       01 REGPACTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL       PIC 9(01) VALUE ZEROS.
+       77 W-CONT      PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO     PIC X(01) VALUE SPACES.
+       77 ST-ERRO     PIC X(02) VALUE "00".
+       77 W-ACT       PIC 9(02) VALUE ZEROS.
+       77 MENS        PIC X(50) VALUE SPACES.
+       77 LIMPA       PIC X(50) VALUE SPACES.
+      *
+       01 PACTX.
+                03 CPFTX              PIC X(11).
+                03 FILLER             PIC X(01) VALUE " ".
+                03 NOMETX             PIC X(30).
+                03 FILLER             PIC X(01) VALUE " ".
+                03 NASCTX             PIC 99/99/9999.
+                03 FILLER             PIC X(01) VALUE " ".
+                03 SEXOTX             PIC X(01).
+                03 FILLER             PIC X(01) VALUE " ".
+                03 GENEROTX           PIC X(01).
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CONVENIOTX         PIC 9999.
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(43) VALUE
+                        "   *** EXTRATO ANONIMIZADO DE PACIENTES ***".
+
+       01 CAB1.
+                03 CAB-CPFTX          PIC X(12) VALUE "    CPF     ".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-NOMETX         PIC X(30) VALUE "   NOME".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-NASCTX         PIC X(10) VALUE "NASCIMENTO".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-SEXOTX         PIC X(01) VALUE "S".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-GENEROTX       PIC X(01) VALUE "G".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CONVENIOTX     PIC X(08) VALUE "CONVENIO".
+       01 CAB2.
+                03 CAB-CPFTX          PIC X(12) VALUE "   ----     ".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-NOMETX         PIC X(30) VALUE "   ----------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-NASCTX         PIC X(10) VALUE "----------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-SEXOTX         PIC X(01) VALUE "-".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-GENEROTX       PIC X(01) VALUE "-".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CONVENIOTX     PIC X(08) VALUE "--------".
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT029.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** EXPORTACAO ANONIMI".
+           05  LINE 02  COLUMN 41
+               VALUE  "ZADA DE PACIENTES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA EXPOR".
+           05  LINE 12  COLUMN 41
+               VALUE  "TACAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 60  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO NOME SEXO GENERO EMAIL COMLOGRA.
+                MOVE ZEROS  TO CPF DIA MES ANO DDD NUM.
+                DISPLAY SMT029.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE PACIENTES NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADPACTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           WRITE REGPACTX FROM CAB0.
+           MOVE SPACES TO REGPACTX
+           WRITE REGPACTX.
+           WRITE REGPACTX FROM CAB1.
+           WRITE REGPACTX FROM CAB2.
+      *
+       LER-PAC01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADASTRO DE PACIENTES ***"
+                                                              TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE PACIENTES"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+      *----MASCARA O CPF, MANTENDO APENAS OS 3 PRIMEIROS E OS 2 ULTIMOS
+      *----DIGITOS, CONFORME EXIGIDO PARA EXTRATOS EXTERNOS (LGPD)-----*
+       INC-003.
+           MOVE SPACES    TO CPFTX.
+           MOVE CPF(1:3)  TO CPFTX(1:3).
+           MOVE "******"  TO CPFTX(4:6).
+           MOVE CPF(10:2) TO CPFTX(10:2).
+           MOVE NOME      TO NOMETX.
+           MOVE DIA       TO NASCTX(1:2).
+           MOVE MES       TO NASCTX(4:2).
+           MOVE ANO       TO NASCTX(7:4).
+           MOVE SEXO      TO SEXOTX.
+           MOVE GENERO    TO GENEROTX.
+           MOVE CONVENIO  TO CONVENIOTX.
+           MOVE PACTX     TO REGPACTX.
+       INC-WR1.
+                WRITE REGPACTX
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-PAC01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPACTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADPACTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
