@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP021.
+       AUTHOR. Roberto Mitsunari
+      *******************************************************
+      * RELATORIO DE ANIVERSARIANTES E RETORNO DE PACIENTES  *
+      *******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CONS-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 SITUACAO       PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+      *
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 CONS-CHAVE.
+             05 CONS-CRM       PIC 9(06).
+             05 CONS-DATA.
+                07 CONS-ANO    PIC 9(04).
+                07 CONS-MES    PIC 9(02).
+                07 CONS-DIA    PIC 9(02).
+             05 CONS-HORA.
+                07 CONS-HH     PIC 9(02).
+                07 CONS-MI     PIC 9(02).
+          03 CONS-CPF          PIC 9(11).
+          03 CONS-TIPO         PIC X(01).
+             88 CONS-INTERNACAO     VALUE "I".
+             88 CONS-AMBULATORIAL   VALUE "A".
+             88 CONS-URGENCIA       VALUE "U".
+          03 CONS-SITUACAO     PIC X(01).
+             88 CONS-AGENDADA       VALUE "A".
+             88 CONS-CANCELADA      VALUE "C".
+             88 CONS-REALIZADA      VALUE "R".
+          03 CONS-OBS          PIC X(30).
+          03 CONS-MOTIVOCANC   PIC X(30).
+          03 CONS-DTCANC.
+             05 CONS-DTCANCANO PIC 9(04).
+             05 CONS-DTCANCMES PIC 9(02).
+             05 CONS-DTCANCDIA PIC 9(02).
+          03 CONS-REMARC.
+             05 CONS-REMCRM    PIC 9(06).
+             05 CONS-REMDATA.
+                07 CONS-REMANO PIC 9(04).
+                07 CONS-REMMES PIC 9(02).
+                07 CONS-REMDIA PIC 9(02).
+             05 CONS-REMHORA.
+                07 CONS-REMHH  PIC 9(02).
+                07 CONS-REMMI  PIC 9(02).
+      *
+       FD CADPACTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACBD.DOC".
+       01 REGPACTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-LINCONT      PIC 9(03) VALUE ZEROS.
+       77 W-LINMAX       PIC 9(03) VALUE 050.
+       77 W-PAGINA       PIC 9(03) VALUE ZEROS.
+      *
+       01 W-FILTRO-MES    PIC 9(02) VALUE ZEROS.
+       01 W-DIASRETORNO   PIC 9(03) VALUE ZEROS.
+      *
+       01 W-DATAHOJE      PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R REDEFINES W-DATAHOJE.
+          03 W-HOJEANO    PIC 9(04).
+          03 W-HOJEMES    PIC 9(02).
+          03 W-HOJEDIA    PIC 9(02).
+      *
+      *----CALCULO DE DIAS CORRIDOS USANDO O PADRAO COMERCIAL DE MES---
+      *----DE 30 DIAS E ANO DE 360 DIAS, SEM USO DE FUNCTION----------*
+       01 W-PSEANO        PIC 9(04) VALUE ZEROS.
+       01 W-PSEMES        PIC 9(02) VALUE ZEROS.
+       01 W-PSEDIA        PIC 9(02) VALUE ZEROS.
+       01 W-PSEUDO        PIC 9(07) VALUE ZEROS.
+       01 W-HOJEPSEUDO    PIC 9(07) VALUE ZEROS.
+       01 W-ULTPSEUDO     PIC 9(07) VALUE ZEROS.
+       01 W-DIFDIAS        PIC S9(07) VALUE ZEROS.
+       01 W-TEMCONS        PIC X(01) VALUE "N".
+          88 TEM-CONSULTA      VALUE "S".
+      *
+       01 W-CNTANIV       PIC 9(05) VALUE ZEROS.
+       01 W-CNTRETORNO    PIC 9(05) VALUE ZEROS.
+      *
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(47) VALUE
+                    "*** ANIVERSARIANTES E RETORNO DE PACIENTES ***".
+                03 FILLER      PIC X(10) VALUE "  PAGINA: ".
+                03 CAB-PAGINA  PIC ZZ9.
+       01 CAB-ANIV.
+                03 FILLER      PIC X(37) VALUE
+                    "--- ANIVERSARIANTES DO MES --- MES: ".
+                03 CABA-MES    PIC 99.
+       01 CAB-RETORNO.
+                03 FILLER      PIC X(50) VALUE
+                "--- PACIENTES SEM RETORNO HA MAIS DE ___ DIAS ---".
+       01 CAB1.
+                03 FILLER          PIC X(32) VALUE "NOME".
+                03 FILLER          PIC X(14) VALUE "CPF".
+                03 FILLER          PIC X(14) VALUE "NASCIMENTO".
+                03 FILLER          PIC X(12) VALUE "TELEFONE".
+       01 CAB2.
+                03 FILLER          PIC X(30) VALUE
+                        "------------------------------".
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 FILLER          PIC X(12) VALUE "----------".
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 FILLER          PIC X(10) VALUE "----------".
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 FILLER          PIC X(10) VALUE "----------".
+       01 LIN-PAC.
+                03 LIN-NOME        PIC X(30).
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 LIN-CPF         PIC 9(11).
+                03 FILLER          PIC X(03) VALUE SPACES.
+                03 LIN-NASC        PIC 99/99/9999.
+                03 FILLER          PIC X(02) VALUE SPACES.
+                03 LIN-DDD         PIC 9(02).
+                03 FILLER          PIC X(01) VALUE "-".
+                03 LIN-NUM         PIC 9(09).
+       01 LIN-NUNCA.
+                03 FILLER          PIC X(23) VALUE
+                        "*** NUNCA CONSULTOU ***".
+       01 TRAILERTX.
+                03 FILLER          PIC X(32) VALUE
+                        "TOTAL DE ANIVERSARIANTES: ".
+                03 TRL-CNTANIV     PIC ZZZZ9.
+       01 TRAILERTX2.
+                03 FILLER          PIC X(32) VALUE
+                        "TOTAL SEM RETORNO: ".
+                03 TRL-CNTRETORNO  PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT031.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** ANIVERSARIANTES E RE".
+           05  LINE 02  COLUMN 41
+               VALUE  "TORNO DE PACIENTES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 14  COLUMN 01
+               VALUE  "                         MES DE ANIVERSA".
+           05  LINE 14  COLUMN 41
+               VALUE  "RIO (01 A 12) :".
+           05  LINE 16  COLUMN 01
+               VALUE  "                         DIAS SEM RETORN".
+           05  LINE 16  COLUMN 41
+               VALUE  "O PARA ALERTA :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  TW-FILTROMES
+               LINE 14  COLUMN 57  PIC 9(02)
+               USING  W-FILTRO-MES
+               HIGHLIGHT.
+           05  TW-DIASRETORNO
+               LINE 16  COLUMN 57  PIC 9(03)
+               USING  W-DIASRETORNO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY SMT031.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OPF.
+                ACCEPT TW-FILTROMES
+                IF W-FILTRO-MES = ZEROS OR W-FILTRO-MES > 12
+                   MOVE "*** MES INVALIDO (01 A 12) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPF.
+       INC-OPR.
+                ACCEPT TW-DIASRETORNO
+                IF W-DIASRETORNO = ZEROS
+                   MOVE "*** INFORME OS DIAS PARA ALERTA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPR.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO DE PACIENTES NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADPACTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-HOJEANO TO W-PSEANO
+           MOVE W-HOJEMES TO W-PSEMES
+           MOVE W-HOJEDIA TO W-PSEDIA
+           PERFORM CALC-PSEUDO
+           MOVE W-PSEUDO TO W-HOJEPSEUDO.
+      *
+       ROT-CABEC.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA TO CAB-PAGINA
+           WRITE REGPACTX FROM CAB0.
+           MOVE SPACES TO REGPACTX
+           WRITE REGPACTX.
+           WRITE REGPACTX FROM CAB1.
+           WRITE REGPACTX FROM CAB2.
+           MOVE 2 TO W-LINCONT.
+      *
+       ANIV-CABEC.
+           MOVE W-FILTRO-MES TO CABA-MES
+           WRITE REGPACTX FROM CAB-ANIV.
+           WRITE REGPACTX FROM CAB1.
+           WRITE REGPACTX FROM CAB2.
+           ADD 3 TO W-LINCONT
+           PERFORM CHK-PAGINA.
+      *
+       LER-PAC01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO TRAILER
+                   ELSE
+                      MOVE "ERRO NA LEITURA DE PACIENTES"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                IF NOT PAC-ATIVO
+                   GO TO LER-PAC01.
+      *
+                IF MES = W-FILTRO-MES
+                   PERFORM ANIV-LISTA.
+      *
+                PERFORM RETORNO-CHECA.
+                GO TO LER-PAC01.
+      *
+      *------------- LISTA PACIENTE ANIVERSARIANTE DO MES --------------
+      *
+       ANIV-LISTA.
+                MOVE NOME  TO LIN-NOME
+                MOVE CPF   TO LIN-CPF
+                MOVE DIA   TO LIN-NASC(1:2)
+                MOVE MES   TO LIN-NASC(4:2)
+                MOVE ANO   TO LIN-NASC(7:4)
+                MOVE DDD   TO LIN-DDD
+                MOVE NUM   TO LIN-NUM
+                WRITE REGPACTX FROM LIN-PAC
+                ADD 1 TO W-CNTANIV
+                ADD 1 TO W-LINCONT
+                PERFORM CHK-PAGINA.
+      *
+      *------------- VERIFICA RETORNO PENDENTE DO PACIENTE --------------
+      *
+       RETORNO-CHECA.
+                MOVE ZEROS TO W-ULTPSEUDO
+                MOVE "N"   TO W-TEMCONS
+                MOVE ZEROS TO CONS-CHAVE
+                START CADCONS KEY IS NOT LESS CONS-CHAVE
+                    INVALID KEY
+                        GO TO RETORNO-AVALIA.
+       RETORNO-LER.
+                READ CADCONS NEXT RECORD
+                    AT END
+                        GO TO RETORNO-AVALIA.
+                IF CONS-CPF NOT = CPF
+                   GO TO RETORNO-LER.
+                IF NOT CONS-REALIZADA
+                   GO TO RETORNO-LER.
+                MOVE CONS-ANO TO W-PSEANO
+                MOVE CONS-MES TO W-PSEMES
+                MOVE CONS-DIA TO W-PSEDIA
+                PERFORM CALC-PSEUDO
+                IF W-PSEUDO > W-ULTPSEUDO
+                   MOVE W-PSEUDO TO W-ULTPSEUDO
+                   MOVE "S"      TO W-TEMCONS.
+                GO TO RETORNO-LER.
+      *
+       RETORNO-AVALIA.
+                IF TEM-CONSULTA
+                   COMPUTE W-DIFDIAS = W-HOJEPSEUDO - W-ULTPSEUDO
+                   IF W-DIFDIAS NOT > W-DIASRETORNO
+                      GO TO RETORNO-FIM.
+                PERFORM RETORNO-CABEC.
+                MOVE NOME  TO LIN-NOME
+                MOVE CPF   TO LIN-CPF
+                MOVE DIA   TO LIN-NASC(1:2)
+                MOVE MES   TO LIN-NASC(4:2)
+                MOVE ANO   TO LIN-NASC(7:4)
+                MOVE DDD   TO LIN-DDD
+                MOVE NUM   TO LIN-NUM
+                WRITE REGPACTX FROM LIN-PAC
+                IF NOT TEM-CONSULTA
+                   WRITE REGPACTX FROM LIN-NUNCA
+                   ADD 1 TO W-LINCONT.
+                ADD 1 TO W-CNTRETORNO
+                ADD 1 TO W-LINCONT
+                PERFORM CHK-PAGINA.
+       RETORNO-FIM.
+                EXIT.
+      *
+       RETORNO-CABEC.
+                IF W-CNTRETORNO NOT = ZEROS
+                   GO TO RETORNO-CABEC-FIM.
+                WRITE REGPACTX FROM CAB-RETORNO.
+                WRITE REGPACTX FROM CAB1.
+                WRITE REGPACTX FROM CAB2.
+                ADD 3 TO W-LINCONT
+                PERFORM CHK-PAGINA.
+       RETORNO-CABEC-FIM.
+                EXIT.
+      *
+      *------- CALCULA DIA CORRIDO (PADRAO COMERCIAL 30/360) -----------
+      *
+       CALC-PSEUDO.
+                COMPUTE W-PSEUDO =
+                        (W-PSEANO * 360) + (W-PSEMES * 30) + W-PSEDIA.
+      *
+      *------------------- IMPRESSAO DO TOTAL GERAL --------------------
+      *
+       TRAILER.
+                MOVE SPACES TO REGPACTX
+                WRITE REGPACTX
+                MOVE W-CNTANIV    TO TRL-CNTANIV
+                WRITE REGPACTX FROM TRAILERTX
+                MOVE W-CNTRETORNO TO TRL-CNTRETORNO
+                WRITE REGPACTX FROM TRAILERTX2
+                MOVE "*** RELATORIO GERADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+       CHK-PAGINA.
+           IF W-LINCONT NOT < W-LINMAX
+              PERFORM ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPACI CADCONS CADPACTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
