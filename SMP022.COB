@@ -0,0 +1,484 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP022.
+       AUTHOR. Roberto Mitsunari
+      *******************************************
+      * GERACAO DE CARTA DE ENCAMINHAMENTO       *
+      * (MEDICO + PACIENTE + DOENCA)             *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGMED ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CRM
+                  FILE STATUS  IS ST-ERRO
+                  ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADESP ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS ESP-CODIGO
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CPF
+                  FILE STATUS  IS ST-ERRO
+                  ALTERNATE RECORD KEY IS PAC-NOME WITH DUPLICATES.
+           SELECT CADCID ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CODIGO
+                  FILE STATUS  IS ST-ERRO
+                  ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+           SELECT CADENCTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD REGMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGMED.DAT".
+       01 CADMEDICO.
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 DATANASCIMENTO.
+               05 DIANASC          PIC 9(02).
+               05 MESNASC          PIC 9(02).
+               05 ANONASC          PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE.
+               05 DDD              PIC 9(02).
+               05 NUM              PIC 9(11).
+          03 SITUACAO              PIC X(01).
+             88 MED-ATIVO              VALUE "A".
+             88 MED-INATIVO            VALUE "I".
+          03 CRMUF                 PIC X(02).
+          03 DATA-CADASTRO.
+               05 DTCAD-DIA        PIC 9(02).
+               05 DTCAD-MES        PIC 9(02).
+               05 DTCAD-ANO        PIC 9(04).
+          03 DATA-ALTERACAO.
+               05 DTALT-DIA        PIC 9(02).
+               05 DTALT-MES        PIC 9(02).
+               05 DTALT-ANO        PIC 9(04).
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 ESP-CODIGO        PIC 9(02).
+          03 ESP-DESCR         PIC X(20).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 PAC-NOME       PIC X(30).
+          03 PAC-NASCIMENTO.
+             05 PAC-DIA     PIC 9(02).
+             05 PAC-MES     PIC 9(02).
+             05 PAC-ANO     PIC 9(04).
+          03 PAC-SEXO       PIC X(01).
+          03 GENERO         PIC X(01).
+          03 PAC-TELEFONE.
+             05 PAC-DDD     PIC 9(02).
+             05 PAC-NUM     PIC 9(09).
+          03 PAC-EMAIL      PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 PAC-SITUACAO   PIC X(01).
+             88 PAC-ATIVO       VALUE "A".
+             88 PAC-INATIVO     VALUE "I".
+          03 FILLER         PIC X(16).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODIGO            PIC 9(04).
+          03 DENOMINACAO       PIC X(30).
+          03 SINTOMAS          PIC X(50).
+          03 TRATAMENTO        PIC X(50).
+          03 CID-SITUACAO      PIC X(01).
+             88 CID-ATIVO          VALUE "A".
+             88 CID-INATIVO        VALUE "I".
+          03 CID-DATACAD.
+             05 CID-DTCADDIA   PIC 9(02).
+             05 CID-DTCADMES   PIC 9(02).
+             05 CID-DTCADANO   PIC 9(04).
+          03 CID-DATAALT.
+             05 CID-DTALTDIA   PIC 9(02).
+             05 CID-DTALTMES   PIC 9(02).
+             05 CID-DTALTANO   PIC 9(04).
+      *
+       FD CADENCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADENCAM.DOC".
+       01 REGENCTX    PIC X(080).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-ESPTXT      PIC X(20) VALUE SPACES.
+       01 W-DATAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE-R  REDEFINES W-DATAHOJE.
+          03 W-HOJEANO  PIC 9(04).
+          03 W-HOJEMES  PIC 9(02).
+          03 W-HOJEDIA  PIC 9(02).
+       01 LIN-BRANCO    PIC X(01) VALUE SPACES.
+       01 LIN-TITULO.
+          03 FILLER     PIC X(24) VALUE SPACES.
+          03 FILLER     PIC X(32) VALUE
+                   "CARTA DE ENCAMINHAMENTO MEDICO".
+       01 LIN-DATA.
+          03 FILLER     PIC X(10) VALUE "DATA: ".
+          03 LD-DIA     PIC 99.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 LD-MES     PIC 99.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 LD-ANO     PIC 9(04).
+       01 LIN-MEDROT.
+          03 FILLER     PIC X(20) VALUE "MEDICO SOLICITANTE:".
+       01 LIN-MEDNOME.
+          03 FILLER     PIC X(06) VALUE "NOME: ".
+          03 LM-NOME    PIC X(30).
+          03 FILLER     PIC X(04) VALUE "CRM:".
+          03 LM-CRM     PIC 9(06).
+          03 FILLER     PIC X(01) VALUE "/".
+          03 LM-UF      PIC X(02).
+       01 LIN-MEDESP.
+          03 FILLER     PIC X(14) VALUE "ESPECIALIDADE:".
+          03 LM-ESP     PIC X(20).
+       01 LIN-PACROT.
+          03 FILLER     PIC X(18) VALUE "PACIENTE ENCAMINH".
+          03 FILLER     PIC X(03) VALUE "ADO".
+          03 FILLER     PIC X(01) VALUE ":".
+       01 LIN-PACNOME.
+          03 FILLER     PIC X(06) VALUE "NOME: ".
+          03 LP-NOME    PIC X(30).
+          03 FILLER     PIC X(05) VALUE "CPF: ".
+          03 LP-CPF     PIC 9(11).
+       01 LIN-PACNASC.
+          03 FILLER     PIC X(12) VALUE "NASCIMENTO: ".
+          03 LP-DIA     PIC 99.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 LP-MES     PIC 99.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 LP-ANO     PIC 9(04).
+       01 LIN-DIAGROT.
+          03 FILLER     PIC X(20) VALUE "DIAGNOSTICO / CID:".
+       01 LIN-DIAGNOME.
+          03 FILLER     PIC X(08) VALUE "CODIGO: ".
+          03 LG-CODIGO  PIC 9(04).
+          03 FILLER     PIC X(02) VALUE "  ".
+          03 LG-DENOM   PIC X(30).
+       01 LIN-SINTROT.
+          03 FILLER     PIC X(10) VALUE "SINTOMAS: ".
+          03 LS-SINT    PIC X(50).
+       01 LIN-TRATROT.
+          03 FILLER     PIC X(12) VALUE "TRATAMENTO: ".
+          03 LS-TRAT    PIC X(50).
+       01 LIN-RODAPE1.
+          03 FILLER     PIC X(55) VALUE
+             "ENCAMINHAMOS O PACIENTE ACIMA PARA AVALIACAO E".
+       01 LIN-RODAPE2.
+          03 FILLER     PIC X(33) VALUE
+             "CONDUTA QUE JULGAREM NECESSARIAS.".
+       01 LIN-ASSINAT.
+          03 FILLER     PIC X(40) VALUE
+             "________________________________________".
+       01 LIN-ASSINAT2.
+          03 FILLER     PIC X(20) VALUE "ASSINATURA / CARIMBO".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-OPERADOR   PIC X(08).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT032.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CARTA DE ENCAMINHA".
+           05  LINE 02  COLUMN 41
+               VALUE  "MENTO ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "CRM DO MEDICO SOLICITANTE:".
+           05  TCRM
+               LINE 06  COLUMN 29  PIC 9(06)
+               USING  CRM
+               HIGHLIGHT.
+           05  TMEDNOME
+               LINE 06  COLUMN 38  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  LINE 08  COLUMN 01
+               VALUE  "CPF DO PACIENTE           :".
+           05  TCPF
+               LINE 08  COLUMN 29  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TPACNOME
+               LINE 08  COLUMN 42  PIC X(30)
+               USING  PAC-NOME
+               HIGHLIGHT.
+           05  LINE 10  COLUMN 01
+               VALUE  "CODIGO DA DOENCA (CID)    :".
+           05  TCODIGO
+               LINE 10  COLUMN 29  PIC 9(04)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TDENOM
+               LINE 10  COLUMN 35  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  LINE 14  COLUMN 01
+               VALUE  "                         CONFIRMA A EM".
+           05  LINE 14  COLUMN 41
+               VALUE  "ISSAO DA CARTA (S ou N) :".
+           05  TW-OPCAO
+               LINE 14  COLUMN 67  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-OPERADOR.
+       R0.
+           OPEN INPUT REGMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE MEDICOS NAO ENCONTRADO ***"
+                                                            TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "30"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE PACIENTES NAO ENCONTRADO ***"
+                                                            TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTES" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE DOENCAS NAO ENCONTRADO ***"
+                                                            TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE DOENCAS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       R1.
+           MOVE ZEROS  TO CRM CPF CODIGO
+           MOVE SPACES TO NOME PAC-NOME DENOMINACAO W-OPCAO
+           DISPLAY SMT032.
+
+       R2.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO ROT-FIM.
+           IF CRM = ZEROS
+                GO TO R2.
+           READ REGMED
+           IF ST-ERRO = "23"
+                MOVE "*** CRM NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO DE MEDICOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF MED-INATIVO
+                MOVE "*** MEDICO INATIVO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           DISPLAY TMEDNOME.
+
+       R2A.
+           MOVE SPACES TO W-ESPTXT
+           MOVE ESPECIALIDADE TO ESP-CODIGO
+           READ CADESP
+           IF ST-ERRO = "00"
+                MOVE ESP-DESCR TO W-ESPTXT.
+
+       R3.
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2.
+           IF CPF = ZEROS
+                GO TO R3.
+           READ CADPACI
+           IF ST-ERRO = "23"
+                MOVE "*** PACIENTE NAO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R3.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO DE PACIENTES" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF PAC-INATIVO
+                MOVE "*** PACIENTE INATIVO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R3.
+           DISPLAY TPACNOME.
+
+       R4.
+           ACCEPT TCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R3.
+           IF CODIGO = ZEROS
+                GO TO R4.
+           READ CADCID
+           IF ST-ERRO = "23"
+                MOVE "*** DOENCA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO DE DOENCAS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           IF CID-INATIVO
+                MOVE "*** DOENCA INATIVA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+           DISPLAY TDENOM.
+
+       R5.
+           DISPLAY SMT032.
+       R5A.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+                MOVE "* EMISSAO RECUSADA PELO OPERADOR *" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+                MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5A.
+
+       INC-OP0.
+           OPEN OUTPUT CADENCTX
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA ABERTURA DO ARQUIVO CADENCTX" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *----MONTA E GRAVA A CARTA DE ENCAMINHAMENTO NO ARQUIVO DE SAIDA-*
+       MONTA-CARTA.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD.
+           WRITE REGENCTX FROM LIN-TITULO.
+           MOVE SPACES TO REGENCTX
+           WRITE REGENCTX.
+           MOVE W-HOJEDIA TO LD-DIA
+           MOVE W-HOJEMES TO LD-MES
+           MOVE W-HOJEANO TO LD-ANO
+           WRITE REGENCTX FROM LIN-DATA.
+           MOVE SPACES TO REGENCTX
+           WRITE REGENCTX.
+           WRITE REGENCTX FROM LIN-MEDROT.
+           MOVE NOME TO LM-NOME
+           MOVE CRM  TO LM-CRM
+           MOVE CRMUF TO LM-UF
+           WRITE REGENCTX FROM LIN-MEDNOME.
+           MOVE W-ESPTXT TO LM-ESP
+           WRITE REGENCTX FROM LIN-MEDESP.
+           MOVE SPACES TO REGENCTX
+           WRITE REGENCTX.
+           WRITE REGENCTX FROM LIN-PACROT.
+           MOVE PAC-NOME TO LP-NOME
+           MOVE CPF      TO LP-CPF
+           WRITE REGENCTX FROM LIN-PACNOME.
+           MOVE PAC-DIA TO LP-DIA
+           MOVE PAC-MES TO LP-MES
+           MOVE PAC-ANO TO LP-ANO
+           WRITE REGENCTX FROM LIN-PACNASC.
+           MOVE SPACES TO REGENCTX
+           WRITE REGENCTX.
+           WRITE REGENCTX FROM LIN-DIAGROT.
+           MOVE CODIGO      TO LG-CODIGO
+           MOVE DENOMINACAO TO LG-DENOM
+           WRITE REGENCTX FROM LIN-DIAGNOME.
+           MOVE SINTOMAS TO LS-SINT
+           WRITE REGENCTX FROM LIN-SINTROT.
+           MOVE TRATAMENTO TO LS-TRAT
+           WRITE REGENCTX FROM LIN-TRATROT.
+           MOVE SPACES TO REGENCTX
+           WRITE REGENCTX.
+           WRITE REGENCTX.
+           WRITE REGENCTX FROM LIN-RODAPE1.
+           WRITE REGENCTX FROM LIN-RODAPE2.
+           MOVE SPACES TO REGENCTX
+           WRITE REGENCTX.
+           WRITE REGENCTX.
+           WRITE REGENCTX FROM LIN-ASSINAT.
+           WRITE REGENCTX FROM LIN-ASSINAT2.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO CADENCTX" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           MOVE "*** CARTA DE ENCAMINHAMENTO GERADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE REGMED CADESP CADPACI CADCID CADENCTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
